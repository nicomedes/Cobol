@@ -20,13 +20,9 @@
        WORKING-STORAGE         SECTION.
        01 VARIAVEIS.
             05 NUM-AUX PIC 9(7) VALUE ZEROS.
-            05 QUOCIENTE PIC 9(7) VALUE ZEROS.
-            05 RESTO PIC 99 VALUE ZEROS.
-            05 PESO PIC 99 VALUE ZEROS.
-            05 SOMA PIC 9(5) VALUE ZEROS.
             05 OPC PIC X VALUE SPACE.
                88 OPC-OK VALUE "S" "N".
-            05 DV-CALC PIC 99 VALUE ZEROS.
+            05 DV-CALC PIC 9 VALUE ZEROS.
        77 BRANCO PIC X(7) VALUE SPACES.
 
        SCREEN SECTION.
@@ -42,7 +38,7 @@
 
        01 TELA-DADOS.
           02 D1 LINE 10 COLUMN 37 PIC 9(3).9(4) TO NUM-AUX.
-          02 D3 LINE 20 COLUMN 45 PIC X TO OPC AUTO-SKIP.
+          02 D3 LINE 20 COLUMN 45 PIC X TO OPC AUTO.
           02 D2 LINE 14 COLUMN 30 PIC 99 FROM DV-CALC.
        01  LIMPA.
            02 LINE 14 COLUMN 30 PIC X(7) FROM BRANCO.
@@ -62,24 +58,9 @@
 
            INITIALIZE VARIAVEIS.
 
-           ACCEPT D1
-           MOVE 2 TO PESO.
+           ACCEPT D1.
 
-           PERFORM WITH TEST AFTER UNTIL QUOCIENTE = 0
-               DIVIDE NUM-AUX BY 10 GIVING QUOCIENTE REMAINDER RESTO
-               COMPUTE SOMA =  SOMA + (RESTO*PESO)
-               ADD 1 TO PESO
-               MOVE QUOCIENTE TO NUM-AUX
-           END-PERFORM
-
-           DIVIDE SOMA BY 11 GIVING NUM-AUX REMAINDER RESTO.
-
-           IF (RESTO = 0 OR = 1)
-               MOVE RESTO TO DV-CALC
-               ELSE
-               COMPUTE RESTO = 11 - RESTO
-               MOVE RESTO TO DV-CALC
-           END-IF.
+           CALL "MODULO-CALC-DV" USING NUM-AUX DV-CALC.
 
            DISPLAY D2.
 

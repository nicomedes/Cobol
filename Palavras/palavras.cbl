@@ -1,76 +1,173 @@
-       IDENTIFICATION          DIVISION.
-       PROGRAM-ID.             PALAVRAS.
-       AUTHOR.                 JULIANO NICOMEDES.
-       INSTALLATION.       UNIVERSIDADE PRESBITERIANA MACKENZIE.
-       SECURITY.           PROGRAMA DE USO EXCLUSIVO DOS ALUNOS.
-
-
-       ENVIRONMENT             DIVISION.
-       CONFIGURATION           SECTION.
-       SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.
-
-
-       DATA                    DIVISION.
-       WORKING-STORAGE         SECTION.
-       77 LINHA-CABEC PIC X(56) VALUE ALL "=".
-
-       01 PALAVRA1-ED.
-           02 LETRAP11 PIC X.
-           02 LETRAP124 PIC X(3).
-       01 PALAVRA2-ED.
-           02 LETRAP21 PIC X.
-           02 LETRAP22 PIC X.
-           02 LETRAP234 PIC X(2).
-       01 PALAVRA3-ED.
-           02 LETRAP12 PIC X(2).
-           02 LETRAP33 PIC X.
-           02 LETRAP334 PIC X.
-       01 PALAVRA4-ED.
-           02 LETRAP413 PIC X(3).
-           02 LETRAP44 PIC X.
-
-
-       77 QQ-TECLA    PIC X     VALUE SPACE.
-
-
-       PROCEDURE DIVISION.
-
-       INICIO.
-           DISPLAY LINHA-CABEC AT 0510.
-           DISPLAY "BRINCANDO COM AS PALAVRAS" AT 0625.
-           DISPLAY LINHA-CABEC AT 0710.
-           DISPLAY "PALAVRA 1:" AT 1030.
-           DISPLAY "PALAVRA 2:" AT 1130.
-           DISPLAY "PALAVRA 3:" AT 1230.
-           DISPLAY "PALAVRA 4:" AT 1330.
-
-           ACCEPT PALAVRA1-ED WITH REQUIRED AT 1042.
-           ACCEPT PALAVRA2-ED WITH REQUIRED AT 1142.
-           ACCEPT PALAVRA3-ED WITH REQUIRED AT 1242.
-           ACCEPT PALAVRA4-ED WITH REQUIRED AT 1342.
-
-
-           DISPLAY "TECLE <Enter> PARA NOVA PALAVRA" AT  2030.
-
-           ACCEPT QQ-TECLA AT 2070.
-
-           DISPLAY "                               " AT  2030.
-
-
-           DISPLAY "NOVA PALAVRA:" AT 2530.
-           DISPLAY LETRAP11 AT 2545.
-           DISPLAY LETRAP22 AT 2546.
-           DISPLAY LETRAP33 AT 2547.
-           DISPLAY LETRAP44 AT 2548.
-
-
-
-
-
-
-
-
-
-       STOP RUN.
-
-
+      *-----------------------------------------------------------------*
+       IDENTIFICATION          DIVISION.
+      *-----------------------------------------------------------------*
+
+       PROGRAM-ID.             PALAVRAS.
+       AUTHOR.                 JULIANO NICOMEDES.
+       INSTALLATION.       UNIVERSIDADE PRESBITERIANA MACKENZIE.
+       SECURITY.           PROGRAMA DE USO EXCLUSIVO DOS ALUNOS.
+      *-----------------------------------------------------------------*
+      * 09 AGOSTO 2026 - JULIANO NICOMEDES - O JOGO PASSOU A ACEITAR DE
+      *   1 A 20 PALAVRAS, EM VEZ DE EXATAMENTE QUATRO, E CADA PALAVRA
+      *   E VALIDADA COMO SOMENTE ALFABETICA (SEM DIGITOS OU PONTUACAO)
+      *   ANTES DE ENTRAR NO ACROSTICO.
+      * 09 AGOSTO 2026 - JULIANO NICOMEDES - CADA RODADA PASSA A SER
+      *   GRAVADA EM PALAVRAS.HST (PALAVRAS DIGITADAS E ACROSTICO
+      *   RESULTANTE), PARA CONSULTA EM SESSOES FUTURAS.
+      * 09 AGOSTO 2026 - JULIANO NICOMEDES - A LINHA DE TELA DE CADA
+      *   PALAVRA CRESCIA COM W-INDICE E PASSAVA DA ULTIMA LINHA DO
+      *   VIDEO A PARTIR DA PALAVRA 16; A AREA DE ENTRADA AGORA GIRA
+      *   EM UMA JANELA FIXA DE 10 LINHAS. HP-PALAVRAS TAMBEM CRESCE
+      *   PARA COMPORTAR AS 20 PALAVRAS SEM ESTOURAR O STRING.
+      *-----------------------------------------------------------------*
+       ENVIRONMENT             DIVISION.
+      *-----------------------------------------------------------------*
+
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-HIST-PALAVRAS ASSIGN TO "PALAVRAS.HST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS  COD-ERRO-HIST.
+
+      *-----------------------------------------------------------------*
+       DATA                    DIVISION.
+      *-----------------------------------------------------------------*
+
+       FILE SECTION.
+       FD  ARQ-HIST-PALAVRAS
+           LABEL RECORD STANDARD.
+       01  REG-HIST-PALAVRAS.
+           02 HP-DATA          PIC 9(8).
+           02 FILLER           PIC X(1).
+           02 HP-QTDE          PIC 99.
+           02 FILLER           PIC X(1).
+           02 HP-ACROSTICO     PIC X(20).
+           02 FILLER           PIC X(1).
+           02 HP-PALAVRAS      PIC X(320).
+
+       WORKING-STORAGE         SECTION.
+       77 LINHA-CABEC PIC X(56) VALUE ALL "=".
+
+       77 N-PALAVRAS   PIC 99 VALUE ZEROS.
+           88 N-PALAVRAS-OK     VALUE 1 THRU 20.
+
+       01 TAB-PALAVRAS.
+           02 TAB-PALAVRA OCCURS 20 TIMES PIC X(15).
+
+       77 W-INDICE     PIC 99   VALUE ZEROS.
+       77 W-LINHA-REL  PIC 99   VALUE ZEROS.
+       77 W-PONTEIRO   PIC 9(4) VALUE 1.
+       77 W-POS-LABEL  PIC 9(4) VALUE ZEROS.
+       77 W-POS-ACEITA PIC 9(4) VALUE ZEROS.
+
+       01 NOVA-PALAVRA PIC X(20) VALUE SPACES.
+
+       77 COD-ERRO-HIST   PIC X(02) VALUE SPACES.
+       77 W-DATA-SISTEMA  PIC 9(8)  VALUE ZEROS.
+
+       77 QQ-TECLA    PIC X     VALUE SPACE.
+
+      *-----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------*
+
+       INICIO.
+           DISPLAY LINHA-CABEC AT 0510.
+           DISPLAY "BRINCANDO COM AS PALAVRAS" AT 0625.
+           DISPLAY LINHA-CABEC AT 0710.
+
+           DISPLAY "QUANTAS PALAVRAS (1 A 20)?" AT 0910.
+           PERFORM WITH TEST AFTER UNTIL N-PALAVRAS-OK
+               ACCEPT N-PALAVRAS AT 0938
+           END-PERFORM.
+
+           MOVE ZEROS TO W-INDICE.
+           PERFORM WITH TEST AFTER UNTIL W-INDICE >= N-PALAVRAS
+               ADD 1 TO W-INDICE
+               PERFORM ENTRA-PALAVRA
+           END-PERFORM.
+
+           DISPLAY "TECLE <Enter> PARA NOVA PALAVRA" AT  2030.
+           ACCEPT QQ-TECLA AT 2070.
+           DISPLAY "                               " AT  2030.
+
+           PERFORM MONTA-ACROSTICO.
+
+           DISPLAY "NOVA PALAVRA:" AT 2530.
+           DISPLAY NOVA-PALAVRA AT 2544.
+
+           PERFORM GRAVAR-HISTORICO.
+
+       STOP RUN.
+
+      *-----------------------------------------------------------------*
+      * ENTRA-PALAVRA - ACEITA A PALAVRA DE INDICE W-INDICE, REJEITANDO
+      *   ENTRADAS COM DIGITOS OU PONTUACAO (SOMENTE LETRAS E ESPACOS).
+      *-----------------------------------------------------------------*
+       ENTRA-PALAVRA.
+           COMPUTE W-LINHA-REL = FUNCTION MOD(W-INDICE - 1, 10) + 9.
+           COMPUTE W-POS-LABEL  = (W-LINHA-REL * 100) + 30.
+           COMPUTE W-POS-ACEITA = (W-LINHA-REL * 100) + 42.
+
+           DISPLAY "PALAVRA " W-INDICE ":" AT W-POS-LABEL.
+           DISPLAY "               "         AT W-POS-ACEITA.
+           PERFORM WITH TEST AFTER
+                   UNTIL TAB-PALAVRA(W-INDICE) ALPHABETIC
+               ACCEPT TAB-PALAVRA(W-INDICE) WITH REQUIRED
+                   AT W-POS-ACEITA
+               IF TAB-PALAVRA(W-INDICE) ALPHABETIC
+                   DISPLAY "                        " AT 2325
+               ELSE
+                   DISPLAY "SOMENTE LETRAS, SEM NUMEROS OU SINAIS"
+                       AT 2325
+               END-IF
+           END-PERFORM.
+
+      *-----------------------------------------------------------------*
+      * MONTA-ACROSTICO - JUNTA A PRIMEIRA LETRA DE CADA PALAVRA
+      *   DIGITADA, FORMANDO A NOVA-PALAVRA DO ACROSTICO.
+      *-----------------------------------------------------------------*
+       MONTA-ACROSTICO.
+           MOVE SPACES TO NOVA-PALAVRA.
+           MOVE ZEROS  TO W-INDICE.
+           PERFORM WITH TEST AFTER UNTIL W-INDICE >= N-PALAVRAS
+               ADD 1 TO W-INDICE
+               MOVE TAB-PALAVRA(W-INDICE)(1:1)
+                   TO NOVA-PALAVRA(W-INDICE:1)
+           END-PERFORM.
+
+      *-----------------------------------------------------------------*
+      * GRAVAR-HISTORICO - ACRESCENTA A RODADA (PALAVRAS DIGITADAS E
+      *   ACROSTICO RESULTANTE) EM PALAVRAS.HST.
+      *-----------------------------------------------------------------*
+       GRAVAR-HISTORICO.
+           OPEN EXTEND ARQ-HIST-PALAVRAS.
+           IF COD-ERRO-HIST = "35"
+               OPEN OUTPUT ARQ-HIST-PALAVRAS
+           END-IF.
+
+           ACCEPT W-DATA-SISTEMA FROM DATE YYYYMMDD.
+
+           MOVE SPACES          TO HP-PALAVRAS.
+           MOVE W-DATA-SISTEMA  TO HP-DATA.
+           MOVE N-PALAVRAS      TO HP-QTDE.
+           MOVE NOVA-PALAVRA    TO HP-ACROSTICO.
+
+           MOVE 1     TO W-PONTEIRO.
+           MOVE ZEROS TO W-INDICE.
+           PERFORM WITH TEST AFTER UNTIL W-INDICE >= N-PALAVRAS
+               ADD 1 TO W-INDICE
+               STRING TAB-PALAVRA(W-INDICE) DELIMITED BY SPACE
+                   " " DELIMITED BY SIZE
+                   INTO HP-PALAVRAS
+                   WITH POINTER W-PONTEIRO
+                   ON OVERFLOW
+                       CONTINUE
+               END-STRING
+           END-PERFORM.
+
+           WRITE REG-HIST-PALAVRAS.
+           CLOSE ARQ-HIST-PALAVRAS.

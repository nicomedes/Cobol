@@ -13,7 +13,10 @@
 
        CONFIGURATION           SECTION.
        SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.
-
+      *-----------------------------------------------------------------*
+      * 09 AGOSTO 2026 - JULIANO NICOMEDES - O LACO PASSOU A PREENCHER
+      *   AS 10 OCORRENCIAS DA TABELA, E FOI ACRESCENTADA A LISTAGEM
+      *   DE CADA NOME COM O SEU SEXO.
       *-----------------------------------------------------------------*
        DATA                    DIVISION.
       *-----------------------------------------------------------------*
@@ -27,13 +30,14 @@
        01 WS-COUNT        PIC 99 VALUE 0.
        01 WS-COUNTM       PIC 99 VALUE ZEROS.
        01 WS-COUNTF       PIC 99 VALUE ZEROS.
+       01 WS-INDICE       PIC 99 VALUE ZEROS.
       *-----------------------------------------------------------------*
        PROCEDURE DIVISION.
       *-----------------------------------------------------------------*
 
        INICIO.
            INITIALIZE WS-PERSON-RECORD-TABLE.
-           PERFORM UNTIL WS-COUNT >= 3
+           PERFORM UNTIL WS-COUNT >= 10
                ADD 1 TO WS-COUNT
                ACCEPT WS-NAME(WS-COUNT)
                ACCEPT WS-SEX(WS-COUNT)
@@ -47,6 +51,12 @@
            DISPLAY "QUANTIDADE DE PESSOAS "  WS-COUNT.
            DISPLAY "QUANTIDADE DE HOMENS "   WS-COUNTM.
            DISPLAY "QUANTIDADE DE MULHERES " WS-COUNTF.
+
+           MOVE ZEROS TO WS-INDICE.
+           PERFORM UNTIL WS-INDICE >= WS-COUNT
+               ADD 1 TO WS-INDICE
+               DISPLAY WS-NAME(WS-INDICE) " - " WS-SEX(WS-INDICE)
+           END-PERFORM.
        STOP-RUN.
 
 

@@ -1,88 +1,147 @@
-      *-----------------------------------------------------------------*
-       IDENTIFICATION          DIVISION.
-      *-----------------------------------------------------------------*
-
-       PROGRAM-ID.             DGVERIFICADOR.
-       AUTHOR.                 JULIANO NICOMEDES.
-       INSTALLATION.       UNIVERSIDADE PRESBITERIANA MACKENZIE.
-       SECURITY.           PROGRAMA DE USO EXCLUSIVO DOS ALUNOS.
-
-      *-----------------------------------------------------------------*
-       ENVIRONMENT             DIVISION.
-      *-----------------------------------------------------------------*
-
-       CONFIGURATION           SECTION.
-       SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.
-
-      *-----------------------------------------------------------------*
-       DATA                    DIVISION.
-      *-----------------------------------------------------------------*
-
-       WORKING-STORAGE         SECTION.
-
-       01 VARIAVEIS.
-            05 NUM-MATRIC PIC 9(7) VALUE ZEROS.
-            05 NUM-AUX PIC 9(7) VALUE ZEROS.
-            05 QUOCIENTE PIC 9(7) VALUE ZEROS.
-            05 RESTO PIC 99 VALUE ZEROS.
-            05 PESO PIC 99 VALUE ZEROS.
-            05 SOMA PIC 9(5) VALUE ZEROS.
-            05 OPC PIC X VALUE SPACE.
-               88 OPC-OK VALUE "S" "N".
-      *-----------------------------------------------------------------*
-       PROCEDURE DIVISION.
-      *-----------------------------------------------------------------*
-
-
-       INICIO.
-           PERFORM ROT-PROCESSA UNTIL OPC = "N".
-           DISPLAY ERASE.
-           DISPLAY "FIM DO PROCESSAMENTO" AT 1030 WITH BLINK.
-       STOP RUN.
-
-
-       ROT-PROCESSA.
-           DISPLAY ERASE.
-           INITIALIZE NUM-MATRIC, NUM-AUX, QUOCIENTE, RESTO, PESO, SOMA
-           OPC.
-
-           DISPLAY "CALCULO DE DIGITO VERIFICADOR"  AT 0520.
-           DISPLAY "NUMERO DE MATRICULA: " AT 1020.
-           DISPLAY "DV CALCULADO: "        AT 1120.
-
-           ACCEPT NUM-MATRIC AT 1045.
-
-           MOVE NUM-MATRIC TO NUM-AUX.
-
-           MOVE 2 TO PESO.
-
-           PERFORM WITH TEST AFTER UNTIL QUOCIENTE = 0
-               DIVIDE NUM-AUX BY 10 GIVING QUOCIENTE REMAINDER RESTO
-               COMPUTE SOMA =  SOMA + (RESTO*PESO)
-               ADD 1 TO PESO
-               MOVE QUOCIENTE TO NUM-AUX
-           END-PERFORM
-
-           DIVIDE SOMA BY 11 GIVING NUM-AUX REMAINDER RESTO.
-
-           IF (RESTO = 0 OR = 1)
-               DISPLAY RESTO AT 1135
-               ELSE
-               COMPUTE RESTO = 11 - RESTO
-               DISPLAY RESTO AT 1135
-           END-IF.
-           DISPLAY "DESEJA FAZER OUTRA VERIFICACAO? (S/N)" AT 2035.
-
-           PERFORM WITH TEST AFTER UNTIL OPC-OK
-               ACCEPT OPC WITH AUTO-SKIP UPPER         AT 2080
-               IF OPC-OK
-                   DISPLAY "                     "      AT 1940
-               ELSE
-                   DISPLAY "DIGITE N OU S"              AT 1940
-               END-IF
-           END-PERFORM.
-
-
-
-
-
+      *-----------------------------------------------------------------*
+       IDENTIFICATION          DIVISION.
+      *-----------------------------------------------------------------*
+
+       PROGRAM-ID.             DGVERIFICADOR.
+       AUTHOR.                 JULIANO NICOMEDES.
+       INSTALLATION.       UNIVERSIDADE PRESBITERIANA MACKENZIE.
+       SECURITY.           PROGRAMA DE USO EXCLUSIVO DOS ALUNOS.
+      *-----------------------------------------------------------------*
+      * 09 AGOSTO 2026 - JULIANO - INCLUIDO MODO LOTE PARA CALCULAR O
+      *   DV DE UM ARQUIVO INTEIRO DE MATRICULAS DE UMA SO VEZ.
+      * 09 AGOSTO 2026 - JULIANO - A MATRICULA PASSA A SER EXIBIDA E
+      *   GRAVADA NO FORMATO ESPACADO GERADO POR COMUM/FORMATAID.cbl
+      *   (FORMATA-ID), TAMBEM USADO POR DV-NMAT.
+      *-----------------------------------------------------------------*
+       ENVIRONMENT             DIVISION.
+      *-----------------------------------------------------------------*
+
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-MATRIC-LOTE ASSIGN TO "MATRICULAS.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS  COD-ERRO-LOTE.
+           SELECT ARQ-DV-LOTE     ASSIGN TO "MATRICULAS-DV.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS  COD-ERRO-SAIDA.
+
+      *-----------------------------------------------------------------*
+       DATA                    DIVISION.
+      *-----------------------------------------------------------------*
+
+       FILE SECTION.
+       FD  ARQ-MATRIC-LOTE
+           LABEL RECORD STANDARD.
+       01  REG-MATRIC-LOTE PIC 9(7).
+
+       FD  ARQ-DV-LOTE
+           LABEL RECORD STANDARD.
+       01  REG-DV-LOTE.
+           05 RS-NUM-MATRIC PIC 9(7).
+           05 FILLER        PIC X(3) VALUE SPACES.
+           05 RS-DV         PIC 9.
+           05 FILLER        PIC X(3) VALUE SPACES.
+           05 RS-MATRIC-ED  PIC X(9).
+
+       WORKING-STORAGE         SECTION.
+
+       01 VARIAVEIS.
+            05 NUM-MATRIC PIC 9(7) VALUE ZEROS.
+            05 DV-CALC PIC 9 VALUE ZEROS.
+            05 MATRIC-ED PIC X(9) VALUE SPACES.
+            05 OPC PIC X VALUE SPACE.
+               88 OPC-OK VALUE "S" "N".
+
+       01 COD-ERRO-LOTE  PIC XX VALUE SPACES.
+       01 COD-ERRO-SAIDA PIC XX VALUE SPACES.
+       01 W-FIM-LOTE     PIC X  VALUE "N".
+           88 FIM-LOTE           VALUE "S".
+       01 W-MODO         PIC X  VALUE SPACE.
+           88 MODO-OK            VALUE "I" "L".
+      *-----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------*
+
+
+       INICIO.
+           DISPLAY ERASE.
+           DISPLAY "CALCULO DE DIGITO VERIFICADOR"  AT 0520.
+           DISPLAY "MODO: (I)NTERATIVO OU (L)OTE (ARQUIVO)?" AT 0720.
+           PERFORM WITH TEST AFTER UNTIL MODO-OK
+               ACCEPT W-MODO WITH UPPER AUTO AT 0760
+               IF MODO-OK
+                   DISPLAY "                     "      AT 1940
+               ELSE
+                   DISPLAY "DIGITE I OU L"              AT 1940
+               END-IF
+           END-PERFORM.
+
+           IF W-MODO = "L"
+               PERFORM ROT-LOTE
+           ELSE
+               PERFORM ROT-PROCESSA UNTIL OPC = "N"
+           END-IF.
+
+           DISPLAY ERASE.
+           DISPLAY "FIM DO PROCESSAMENTO" AT 1030 WITH BLINK.
+       STOP RUN.
+
+
+       ROT-PROCESSA.
+           DISPLAY ERASE.
+           INITIALIZE NUM-MATRIC, DV-CALC, MATRIC-ED, OPC.
+
+           DISPLAY "CALCULO DE DIGITO VERIFICADOR"  AT 0520.
+           DISPLAY "NUMERO DE MATRICULA: " AT 1020.
+           DISPLAY "DV CALCULADO: "        AT 1120.
+           DISPLAY "MATRICULA FORMATADA: " AT 1220.
+
+           ACCEPT NUM-MATRIC AT 1045.
+
+           PERFORM ROT-CALCULAR-DV.
+
+           DISPLAY DV-CALC   AT 1135.
+           DISPLAY MATRIC-ED AT 1245.
+           DISPLAY "DESEJA FAZER OUTRA VERIFICACAO? (S/N)" AT 2035.
+
+           PERFORM WITH TEST AFTER UNTIL OPC-OK
+               ACCEPT OPC WITH UPPER AUTO AT 2080
+               IF OPC-OK
+                   DISPLAY "                     "      AT 1940
+               ELSE
+                   DISPLAY "DIGITE N OU S"              AT 1940
+               END-IF
+           END-PERFORM.
+
+      *    ROTINA UNICA DE CALCULO, USADA PELO MODO INTERATIVO E LOTE
+      *    O CALCULO EM SI VIVE NO SUBPROGRAMA MODULO-CALC-DV, PARA SER
+      *    O MESMO EM TODAS AS TELAS QUE PRECISAM DE UM DV DE MATRICULA
+       ROT-CALCULAR-DV.
+           CALL "MODULO-CALC-DV" USING NUM-MATRIC DV-CALC.
+           CALL "FORMATA-ID"     USING NUM-MATRIC MATRIC-ED.
+
+      *    MODO LOTE: LE MATRICULAS.DAT E GRAVA MATRICULAS-DV.DAT
+       ROT-LOTE.
+           OPEN INPUT  ARQ-MATRIC-LOTE.
+           OPEN OUTPUT ARQ-DV-LOTE.
+           PERFORM ROT-LER-LOTE.
+           PERFORM ROT-GRAVAR-LOTE UNTIL FIM-LOTE.
+           CLOSE ARQ-MATRIC-LOTE ARQ-DV-LOTE.
+           DISPLAY "ARQUIVO MATRICULAS-DV.DAT GERADO" AT 1020.
+
+       ROT-LER-LOTE.
+           READ ARQ-MATRIC-LOTE
+               AT END MOVE "S" TO W-FIM-LOTE
+           END-READ.
+
+       ROT-GRAVAR-LOTE.
+           MOVE REG-MATRIC-LOTE TO NUM-MATRIC.
+           PERFORM ROT-CALCULAR-DV.
+           MOVE NUM-MATRIC TO RS-NUM-MATRIC.
+           MOVE DV-CALC    TO RS-DV.
+           MOVE MATRIC-ED  TO RS-MATRIC-ED.
+           WRITE REG-DV-LOTE.
+           PERFORM ROT-LER-LOTE.

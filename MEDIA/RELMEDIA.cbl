@@ -0,0 +1,148 @@
+      *-----------------------------------------------------------------*
+       IDENTIFICATION          DIVISION.
+      *-----------------------------------------------------------------*
+       PROGRAM-ID.             RELMEDIA.
+       AUTHOR.                 JULIANO.
+      *-----------------------------------------------------------------*
+      * 09 AGOSTO 2026 - JULIANO - RELATORIO DE FIM DE PERIODO POR
+      *   TURMA, A PARTIR DOS REGISTROS GRAVADOS PELO MEDIA.cbl EM
+      *   MEDIATUR.DAT.
+      *-----------------------------------------------------------------*
+       ENVIRONMENT             DIVISION.
+      *-----------------------------------------------------------------*
+
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-MEDIA ASSIGN TO "MEDIATUR.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS  COD-ERRO-MED.
+           SELECT REL-MEDIA ASSIGN TO "MEDIATUR.LST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS  COD-ERRO-REL.
+
+      *-----------------------------------------------------------------*
+       DATA                    DIVISION.
+      *-----------------------------------------------------------------*
+
+       FILE SECTION.
+       FD  ARQ-MEDIA
+           LABEL RECORD STANDARD.
+       01  REG-MEDIA.
+           02 RM-TURMA     PIC X(15).
+           02 FILLER       PIC X(01).
+           02 RM-NOME      PIC X(30).
+           02 FILLER       PIC X(01).
+           02 RM-MEDIA     PIC Z9,9.
+           02 FILLER       PIC X(01).
+           02 RM-SITUACAO  PIC X(09).
+
+       FD  REL-MEDIA
+           LABEL RECORD STANDARD.
+       01  REG-REL    PIC X(80).
+
+       WORKING-STORAGE         SECTION.
+
+       77 COD-ERRO-MED    PIC XX  VALUE SPACES.
+       77 COD-ERRO-REL    PIC XX  VALUE SPACES.
+       77 W-FIM-ARQ       PIC X   VALUE "N".
+           88 FIM-ARQUIVO            VALUE "S".
+       77 W-TURMA-PROCURA PIC X(15) VALUE SPACES.
+
+       77 W-CONT-APROV    PIC 9(3) VALUE ZEROS.
+       77 W-CONT-REPROV   PIC 9(3) VALUE ZEROS.
+       77 W-CONT-TOTAL    PIC 9(3) VALUE ZEROS.
+
+       01 LINCAB1.
+           02 FILLER    PIC X(20)  VALUE "RELATORIO DA TURMA: ".
+           02 LC-TURMA  PIC X(15)  VALUE SPACES.
+           02 FILLER    PIC X(45)  VALUE SPACES.
+       01 LINCAB2.
+           02 FILLER    PIC X(30)  VALUE "NOME".
+           02 FILLER    PIC X(10)  VALUE "MEDIA".
+           02 FILLER    PIC X(40)  VALUE "SITUACAO".
+       01 LINDET.
+           02 LD-NOME       PIC X(30).
+           02 LD-MEDIA      PIC Z9,9.
+           02 FILLER        PIC X(06) VALUE SPACES.
+           02 LD-SITUACAO   PIC X(09).
+           02 FILLER        PIC X(31) VALUE SPACES.
+       01 LINRODAPE.
+           02 FILLER      PIC X(20) VALUE "APROVADOS: ".
+           02 LR-APROV    PIC ZZ9.
+           02 FILLER      PIC X(15) VALUE "  REPROVADOS: ".
+           02 LR-REPROV   PIC ZZ9.
+           02 FILLER      PIC X(15) VALUE "  TOTAL: ".
+           02 LR-TOTAL    PIC ZZ9.
+           02 FILLER      PIC X(14) VALUE SPACES.
+
+      *-----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------*
+
+       INICIO.
+           DISPLAY ERASE.
+           DISPLAY "RELATORIO DE FIM DE PERIODO DA TURMA" AT 0510.
+           DISPLAY "TURMA A APURAR:"                       AT 1010.
+           ACCEPT W-TURMA-PROCURA                          AT 1027.
+
+           PERFORM ROT-ABRIR.
+           PERFORM ROT-CABECALHO.
+           IF COD-ERRO-MED = "00"
+               PERFORM ROT-LER
+               PERFORM ROT-PROCESSA UNTIL FIM-ARQUIVO
+           ELSE
+               MOVE "NENHUM REGISTRO ENCONTRADO" TO REG-REL
+               WRITE REG-REL
+           END-IF.
+           PERFORM ROT-RODAPE.
+           PERFORM ROT-FECHAR.
+
+           DISPLAY "RELATORIO MEDIATUR.LST GERADO" AT 1218.
+           DISPLAY ERASE.
+           STOP RUN.
+
+       ROT-ABRIR.
+           OPEN INPUT  ARQ-MEDIA.
+           OPEN OUTPUT REL-MEDIA.
+
+       ROT-CABECALHO.
+           MOVE W-TURMA-PROCURA TO LC-TURMA.
+           WRITE REG-REL FROM LINCAB1.
+           WRITE REG-REL FROM LINCAB2.
+
+       ROT-LER.
+           READ ARQ-MEDIA
+               AT END MOVE "S" TO W-FIM-ARQ
+           END-READ.
+
+       ROT-PROCESSA.
+           IF RM-TURMA = W-TURMA-PROCURA
+               MOVE RM-NOME     TO LD-NOME
+               MOVE RM-MEDIA    TO LD-MEDIA
+               MOVE RM-SITUACAO TO LD-SITUACAO
+               WRITE REG-REL FROM LINDET
+               IF RM-SITUACAO = "APROVADO"
+                   ADD 1 TO W-CONT-APROV
+               ELSE
+                   ADD 1 TO W-CONT-REPROV
+               END-IF
+               ADD 1 TO W-CONT-TOTAL
+           END-IF.
+           PERFORM ROT-LER.
+
+       ROT-RODAPE.
+           MOVE W-CONT-APROV  TO LR-APROV.
+           MOVE W-CONT-REPROV TO LR-REPROV.
+           MOVE W-CONT-TOTAL  TO LR-TOTAL.
+           WRITE REG-REL FROM LINRODAPE.
+
+       ROT-FECHAR.
+           IF COD-ERRO-MED = "00"
+               CLOSE ARQ-MEDIA
+           END-IF.
+           CLOSE REL-MEDIA.
+
+       FIM.

@@ -1,88 +1,155 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  MEDIA.
-       AUTHOR.      JULIANO.
-
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION           SECTION.
-       SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.
-
-
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION.
-      *    SEMPRE INICIALIZAR AS VARIAVIES. NESSE CASO COM 0.
-      *    COLOCAR -ED PARA IDENTIFICAR VARIAVEIS DE EDICAO.
-       77    NOME     PIC X(30) VALUE SPACES.
-       77    NOTA1-ED PIC Z9,9 VALUE ZEROS.
-       77    NOTA2-ED PIC Z9,9 VALUE ZEROS.
-       77    NOTA3-ED PIC Z9,9 VALUE ZEROS.
-       77    NOTA4-ED PIC Z9,9 VALUE ZEROS.
-       77    MEDIA-ED PIC Z9,9 VALUE ZEROS.
-
-       77    NOTA1 PIC 99V9 VALUE ZEROS.
-       77    NOTA2 PIC 99V9 VALUE ZEROS.
-       77    NOTA3 PIC 99V9 VALUE ZEROS.
-       77    NOTA4 PIC 99V9 VALUE ZEROS.
-
-
-
-       77    SOMA PIC  99V99 VALUE ZEROS.
-       77    MEDIA PIC 99V9 VALUE ZEROS.
-
-       PROCEDURE DIVISION.
-
-       INICIO.
-           DISPLAY "NOME:  " AT 1030.
-           DISPLAY "NOTA1: " AT 1130.
-           DISPLAY "NOTA2: " AT 1230.
-           DISPLAY "NOTA3: " AT 1330.
-           DISPLAY "NOTA4: " AT 1430.
-
-           ACCEPT NOME       AT 1036.
-           ACCEPT NOTA1-ED   AT 1136.
-           ACCEPT NOTA2-ED   AT 1236.
-           ACCEPT NOTA3-ED   AT 1336.
-           ACCEPT NOTA4-ED   AT 1436.
-
-           MOVE NOTA1-ED TO NOTA1.
-           MOVE NOTA2-ED TO NOTA2.
-           MOVE NOTA3-ED TO NOTA3.
-           MOVE NOTA4-ED TO NOTA4.
-
-           COMPUTE SOMA = (NOTA1+NOTA2+NOTA3+NOTA4).
-           COMPUTE MEDIA = SOMA/4.
-
-           MOVE MEDIA TO MEDIA-ED.
-
-           DISPLAY ERASE.
-
-
-
-           IF MEDIA < 7
-               DISPLAY NOME        AT 0930
-               DISPLAY "VOCE FOI REPROVADO COM " AT 1030
-               DISPLAY MEDIA-ED                  AT 1052
-           ELSE
-               DISPLAY NOME        AT 0930
-               DISPLAY "VOCE FOI APROVADO COM " AT 1030
-               DISPLAY MEDIA-ED                 AT 1052
-           END-IF.
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-
-       FIM.
-
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MEDIA.
+       AUTHOR.      JULIANO.
+      *    09 AGOSTO 2026 - JULIANO - CADA NOTA PASSA A TER UM PESO,
+      *    E A MEDIA VIRA UMA MEDIA PONDERADA EM VEZ DE UM /4 FIXO.
+      *    09 AGOSTO 2026 - JULIANO - O RESULTADO DE CADA ALUNO PASSA
+      *    A SER GRAVADO EM MEDIATUR.DAT (POR TURMA), PARA SER LIDO
+      *    PELO NOVO RELATORIO RELMEDIA.cbl.
+      *    09 AGOSTO 2026 - JULIANO - SOMA-PESOS TINHA PIC 9V9 (MAX
+      *    9,9) E ESTOURAVA COM PESOS COMUNS (EX.: 4 X 2,5 = 10,0),
+      *    O QUE PODIA ZERAR O DIVISOR DE MEDIA E DERRUBAR O PROGRAMA;
+      *    CRESCE PARA 99V9 E GANHA GUARDA CONTRA DIVISOR ZERO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-MEDIA ASSIGN TO "MEDIATUR.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS  COD-ERRO-MED.
+
+       DATA DIVISION.
+
+       FILE                    SECTION.
+       FD  ARQ-MEDIA
+           LABEL RECORD STANDARD.
+       01  REG-MEDIA.
+           02 RM-TURMA     PIC X(15).
+           02 FILLER       PIC X(01).
+           02 RM-NOME      PIC X(30).
+           02 FILLER       PIC X(01).
+           02 RM-MEDIA     PIC Z9,9.
+           02 FILLER       PIC X(01).
+           02 RM-SITUACAO  PIC X(09).
+
+       WORKING-STORAGE SECTION.
+      *    SEMPRE INICIALIZAR AS VARIAVIES. NESSE CASO COM 0.
+      *    COLOCAR -ED PARA IDENTIFICAR VARIAVEIS DE EDICAO.
+       77    COD-ERRO-MED PIC XX     VALUE SPACES.
+       77    TURMA        PIC X(15) VALUE SPACES.
+       77    NOME     PIC X(30) VALUE SPACES.
+       77    NOTA1-ED PIC Z9,9 VALUE ZEROS.
+       77    NOTA2-ED PIC Z9,9 VALUE ZEROS.
+       77    NOTA3-ED PIC Z9,9 VALUE ZEROS.
+       77    NOTA4-ED PIC Z9,9 VALUE ZEROS.
+       77    MEDIA-ED PIC Z9,9 VALUE ZEROS.
+
+       77    NOTA1 PIC 99V9 VALUE ZEROS.
+       77    NOTA2 PIC 99V9 VALUE ZEROS.
+       77    NOTA3 PIC 99V9 VALUE ZEROS.
+       77    NOTA4 PIC 99V9 VALUE ZEROS.
+
+       77    PESO1-ED PIC 9V9 VALUE ZEROS.
+       77    PESO2-ED PIC 9V9 VALUE ZEROS.
+       77    PESO3-ED PIC 9V9 VALUE ZEROS.
+       77    PESO4-ED PIC 9V9 VALUE ZEROS.
+
+       77    PESO1 PIC 9V9 VALUE ZEROS.
+       77    PESO2 PIC 9V9 VALUE ZEROS.
+       77    PESO3 PIC 9V9 VALUE ZEROS.
+       77    PESO4 PIC 9V9 VALUE ZEROS.
+       77    SOMA-PESOS PIC 99V9 VALUE ZEROS.
+
+       77    SOMA PIC  999V99 VALUE ZEROS.
+       77    MEDIA PIC 99V9 VALUE ZEROS.
+       77    SITUACAO PIC X(09) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       INICIO.
+           DISPLAY "TURMA: " AT 0930.
+           DISPLAY "NOME:  " AT 1030.
+           DISPLAY "NOTA1: " AT 1130.
+           DISPLAY "PESO1: " AT 1150.
+           DISPLAY "NOTA2: " AT 1230.
+           DISPLAY "PESO2: " AT 1250.
+           DISPLAY "NOTA3: " AT 1330.
+           DISPLAY "PESO3: " AT 1350.
+           DISPLAY "NOTA4: " AT 1430.
+           DISPLAY "PESO4: " AT 1450.
+
+           ACCEPT TURMA      AT 0936.
+           ACCEPT NOME       AT 1036.
+           ACCEPT NOTA1-ED   AT 1136.
+           PERFORM WITH TEST AFTER UNTIL PESO1-ED > ZEROS
+               ACCEPT PESO1-ED AT 1156
+           END-PERFORM.
+           ACCEPT NOTA2-ED   AT 1236.
+           PERFORM WITH TEST AFTER UNTIL PESO2-ED > ZEROS
+               ACCEPT PESO2-ED AT 1256
+           END-PERFORM.
+           ACCEPT NOTA3-ED   AT 1336.
+           PERFORM WITH TEST AFTER UNTIL PESO3-ED > ZEROS
+               ACCEPT PESO3-ED AT 1356
+           END-PERFORM.
+           ACCEPT NOTA4-ED   AT 1436.
+           PERFORM WITH TEST AFTER UNTIL PESO4-ED > ZEROS
+               ACCEPT PESO4-ED AT 1456
+           END-PERFORM.
+
+           MOVE NOTA1-ED TO NOTA1.
+           MOVE NOTA2-ED TO NOTA2.
+           MOVE NOTA3-ED TO NOTA3.
+           MOVE NOTA4-ED TO NOTA4.
+
+           MOVE PESO1-ED TO PESO1.
+           MOVE PESO2-ED TO PESO2.
+           MOVE PESO3-ED TO PESO3.
+           MOVE PESO4-ED TO PESO4.
+
+           COMPUTE SOMA-PESOS = PESO1+PESO2+PESO3+PESO4
+               ON SIZE ERROR
+                   MOVE ZEROS TO SOMA-PESOS
+           END-COMPUTE.
+           COMPUTE SOMA = (NOTA1*PESO1)+(NOTA2*PESO2)+(NOTA3*PESO3)
+                   +(NOTA4*PESO4).
+           IF SOMA-PESOS = ZEROS
+               MOVE ZEROS TO MEDIA
+           ELSE
+               COMPUTE MEDIA = SOMA/SOMA-PESOS
+           END-IF.
+
+           MOVE MEDIA TO MEDIA-ED.
+
+           DISPLAY ERASE.
+
+           IF MEDIA < 7
+               MOVE "REPROVADO" TO SITUACAO
+               DISPLAY NOME        AT 0930
+               DISPLAY "VOCE FOI REPROVADO COM " AT 1030
+               DISPLAY MEDIA-ED                  AT 1052
+           ELSE
+               MOVE "APROVADO"  TO SITUACAO
+               DISPLAY NOME        AT 0930
+               DISPLAY "VOCE FOI APROVADO COM " AT 1030
+               DISPLAY MEDIA-ED                 AT 1052
+           END-IF.
+
+           PERFORM GRAVAR-MEDIA.
+
+       GRAVAR-MEDIA.
+           OPEN EXTEND ARQ-MEDIA.
+           IF COD-ERRO-MED = "35"
+               OPEN OUTPUT ARQ-MEDIA
+           END-IF.
+           MOVE TURMA    TO RM-TURMA.
+           MOVE NOME     TO RM-NOME.
+           MOVE MEDIA-ED TO RM-MEDIA.
+           MOVE SITUACAO TO RM-SITUACAO.
+           WRITE REG-MEDIA.
+           CLOSE ARQ-MEDIA.
+
+       FIM.

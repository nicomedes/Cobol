@@ -6,7 +6,13 @@
        AUTHOR.                 JULIANO NICOMEDES.
        INSTALLATION.           UNIVERSIDADE PRESBITERIANA MACKENZIE.
        SECURITY.               PROGRAMA DE USO EXCLUSIVO DOS ALUNOS.
-
+      *-----------------------------------------------------------------*
+      * 09 AGOSTO 2026 - JULIANO - SOMAR AGORA E UMA UTILIDADE
+      *   ARITMETICA GENERICA (COMUM/SOMAR.cbl); A OPERACAO DESEJADA E
+      *   INFORMADA NA CHAMADA.
+      * 09 AGOSTO 2026 - JULIANO - VAR1/VAR2/VAR3 CRESCEM PARA
+      *   9(10)V9(3), ACOMPANHANDO O NOVO TAMANHO DE CAMP1/CAMP2/CAMP3
+      *   EM COMUM/SOMAR.cbl.
       *-----------------------------------------------------------------*
        ENVIRONMENT             DIVISION.
       *-----------------------------------------------------------------*
@@ -21,16 +27,24 @@
 
        WORKING-STORAGE         SECTION.
 
-       01  VAR1 PIC 9(2) VALUE 20.
-       01  VAR2 PIC 9(3) VALUE 100.
-       01  VAR3 PIC 9(5) VALUE ZEROS.
+       01  VAR1 PIC 9(10)V9(3) VALUE 20.
+       01  VAR2 PIC 9(10)V9(3) VALUE 100.
+       01  VAR3 PIC 9(10)V9(3) VALUE ZEROS.
+       01  VAR-OPERACAO  PIC X VALUE "+".
+       01  VAR-COD-ERRO  PIC X VALUE SPACE.
+           88  VAR-CALC-OVERFLOW    VALUE "O".
 
       *-----------------------------------------------------------------*
        PROCEDURE DIVISION.
       *-----------------------------------------------------------------*
        INICIO.
-           CALL "SOMAR" USING VAR1 VAR2 VAR3.
+           CALL "SOMAR" USING VAR1 VAR2 VAR3 VAR-OPERACAO
+                               VAR-COD-ERRO.
            DISPLAY ERASE.
-           DISPLAY "RESULTADO DA SOMA = " AT 1020.
-           DISPLAY VAR3 AT 1042.
+           IF VAR-CALC-OVERFLOW
+               DISPLAY "RESULTADO NAO COUBE EM VAR3!" AT 1020
+           ELSE
+               DISPLAY "RESULTADO DA SOMA = " AT 1020
+               DISPLAY VAR3 AT 1042
+           END-IF.
            STOP RUN.

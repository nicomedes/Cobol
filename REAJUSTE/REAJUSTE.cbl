@@ -1,57 +1,244 @@
-      *-----------------------------------------------------------------*
-       IDENTIFICATION          DIVISION.
-      *-----------------------------------------------------------------*
-
-       PROGRAM-ID.             REAJUSTE.
-       AUTHOR.                 JULIANO NICOMEDES.
-       INSTALLATION.       UNIVERSIDADE PRESBITERIANA MACKENZIE.
-       SECURITY.           PROGRAMA DE USO EXCLUSIVO DOS ALUNOS.
-
-      *-----------------------------------------------------------------*
-       ENVIRONMENT             DIVISION.
-      *-----------------------------------------------------------------*
-
-       CONFIGURATION           SECTION.
-       SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.
-
-      *-----------------------------------------------------------------*
-       DATA                    DIVISION.
-      *-----------------------------------------------------------------*
-
-       WORKING-STORAGE         SECTION.
-
-       01 CONT PIC 9(3) VALUE ZEROS.
-       01 SALARIO-MINIMO-ED PIC 9(10),99 VALUE ZEROS.
-       01 SALARIO-MINIMO PIC 9(10)V99 VALUE ZEROS.
-       01 TOTAL PIC 9(10),99 VALUE ZEROS.
-       01 SALARIO-ATUAL-ED PIC 9(10),99 VALUE ZEROS.
-
-
-       01 FUNCIONARIO.
-           03 FUNC OCCURS 584 TIMES.
-               05 NOME-FUNC PIC X(30).
-               05 SALARIO-ATUAL PIC 9(10)V99 VALUE ZEROS.
-
-
-      *-----------------------------------------------------------------*
-       PROCEDURE DIVISION.
-      *-----------------------------------------------------------------*
-
-       INICIO.
-           ADD 1 TO COUNT
-           ACCEPT SALARIO-MINIMO-ED.
-           MOVE SALARIO-MINIMO-ED TO SALARIO-MINIMO.
-
-           PERFORM UNTIL CONT > 585
-               ACCEPT NOME-FUNC(CONT)
-               ACCEPT SALARIO-ATUAL-ED.
-               MOVE SALARIO-ATUAL-ED TO SALARIO-ATUAL(CONT).
-               EVALUATE TRUE
-                   WHEN SALARIO-ATUAL(CONT) < SALARIO-MINIMO * 3
-                   COMPUTE SALARIO-ATUAL(CONT) = SALARIO-ATUAL(CONT) +
-                   (SALARIO-ATUAL(CONT) * 0,50)
-                   COMPUTE TOTAL = TOTAL + (SALARIO-ATUAL(CONT)* 0,50
-                   WHEN SALARIO-ATUAL(CONT) > 3 * SALARIO-MINIMO AND >=
-                   10 * SALARIO-MINIMO
-                   s
-
+      *-----------------------------------------------------------------*
+       IDENTIFICATION          DIVISION.
+      *-----------------------------------------------------------------*
+
+       PROGRAM-ID.             REAJUSTE.
+       AUTHOR.                 JULIANO NICOMEDES.
+       INSTALLATION.       UNIVERSIDADE PRESBITERIANA MACKENZIE.
+       SECURITY.           PROGRAMA DE USO EXCLUSIVO DOS ALUNOS.
+      *-----------------------------------------------------------------*
+      * 09 AGOSTO 2026 - JULIANO NICOMEDES - CONCLUIDA A FAIXA DE
+      *   REAJUSTE PARA QUEM GANHA 10 SALARIOS MINIMOS OU MAIS (10%),
+      *   E O IMPACTO TOTAL NA FOLHA (TOTAL) PASSA A SER IMPRESSO AO
+      *   FINAL DO PROCESSAMENTO.
+      * 09 AGOSTO 2026 - JULIANO NICOMEDES - OS FUNCIONARIOS DEIXAM DE
+      *   SER DIGITADOS UM A UM E PASSAM A SER LIDOS DE
+      *   FUNCIONARIOS.DAT, COM OS SALARIOS REAJUSTADOS GRAVADOS EM
+      *   REAJUSTE.DAT.
+      * 09 AGOSTO 2026 - JULIANO NICOMEDES - ACRESCENTADO CHECKPOINT
+      *   EM REAJUSTE.CKP, GRAVADO A CADA N-CHECKPOINT FUNCIONARIOS
+      *   PROCESSADOS, PARA QUE UMA EXECUCAO INTERROMPIDA POSSA
+      *   CONTINUAR DE ONDE PAROU EM VEZ DE REPETIR A FOLHA TODA.
+      * 09 AGOSTO 2026 - JULIANO NICOMEDES - O REAJUSTE POR FAIXA
+      *   PASSA A SER CALCULADO CHAMANDO COMUM/SOMAR.cbl EM VEZ DE
+      *   COMPUTE PROPRIO. REAJUSTE.CKP PASSA A GRAVAR TAMBEM O TOTAL
+      *   ACUMULADO ATE O PONTO DO CHECKPOINT, QUE ANTES SE PERDIA EM
+      *   UMA EXECUCAO RETOMADA.
+      *-----------------------------------------------------------------*
+       ENVIRONMENT             DIVISION.
+      *-----------------------------------------------------------------*
+
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-FUNC ASSIGN TO "FUNCIONARIOS.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS  COD-ERRO-FUNC.
+           SELECT ARQ-SAIDA ASSIGN TO "REAJUSTE.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS  COD-ERRO-SAIDA.
+           SELECT ARQ-CKPT ASSIGN TO "REAJUSTE.CKP"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS  COD-ERRO-CKPT.
+
+      *-----------------------------------------------------------------*
+       DATA                    DIVISION.
+      *-----------------------------------------------------------------*
+
+       FILE SECTION.
+       FD  ARQ-FUNC
+           LABEL RECORD STANDARD.
+       01  REG-FUNC.
+           02 RF-NOME      PIC X(30).
+           02 FILLER       PIC X(1).
+           02 RF-SALARIO   PIC 9(10)V99.
+
+       FD  ARQ-SAIDA
+           LABEL RECORD STANDARD.
+       01  REG-SAIDA.
+           02 RS-NOME      PIC X(30).
+           02 FILLER       PIC X(1).
+           02 RS-SALARIO   PIC 9(10)V99.
+
+       FD  ARQ-CKPT
+           LABEL RECORD STANDARD.
+       01  REG-CKPT.
+           02 CK-ULTIMO-CONT PIC 9(3).
+           02 FILLER          PIC X(1).
+           02 CK-TOTAL        PIC 9(10)V99.
+
+       WORKING-STORAGE         SECTION.
+
+       01 CONT PIC 9(3) VALUE ZEROS.
+       01 SALARIO-MINIMO-ED PIC 9(10),99 VALUE ZEROS.
+       01 SALARIO-MINIMO PIC 9(10)V99 VALUE ZEROS.
+       01 TOTAL PIC 9(10)V99 VALUE ZEROS.
+       01 TOTAL-ED PIC 9(10),99 VALUE ZEROS.
+       01 W-AUMENTO PIC 9(10)V99 VALUE ZEROS.
+
+       77 COD-ERRO-FUNC   PIC X(02) VALUE SPACES.
+       77 COD-ERRO-SAIDA  PIC X(02) VALUE SPACES.
+       77 COD-ERRO-CKPT   PIC X(02) VALUE SPACES.
+       77 W-FIM-ARQ       PIC X     VALUE "N".
+           88 FIM-ARQUIVO             VALUE "S".
+       77 W-ULTIMO-CONT   PIC 9(3)  VALUE ZEROS.
+       77 N-CHECKPOINT    PIC 9(3)  VALUE 050.
+       77 W-TAXA-FAIXA    PIC 9V99  VALUE ZEROS.
+
+       77 W-CAMP1         PIC 9(10)V9(3) VALUE ZEROS.
+       77 W-CAMP2         PIC 9(10)V9(3) VALUE ZEROS.
+       77 W-CAMP3         PIC 9(10)V9(3) VALUE ZEROS.
+       77 W-OPERACAO-CALC PIC X          VALUE SPACE.
+       77 W-COD-ERRO-CALC PIC X          VALUE SPACE.
+           88 W-CALC-OVERFLOW      VALUE "O".
+       77 W-FUNC-OVERFLOW PIC X          VALUE "N".
+           88 FUNC-OVERFLOW        VALUE "S".
+
+      *-----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------*
+
+       INICIO.
+           PERFORM LER-CHECKPOINT.
+
+           ACCEPT SALARIO-MINIMO-ED.
+           MOVE SALARIO-MINIMO-ED TO SALARIO-MINIMO.
+
+           OPEN INPUT ARQ-FUNC.
+           MOVE ZEROS TO CONT.
+           IF W-ULTIMO-CONT > ZEROS
+               PERFORM PULAR-FUNC W-ULTIMO-CONT TIMES
+               MOVE W-ULTIMO-CONT TO CONT
+               OPEN EXTEND ARQ-SAIDA
+           ELSE
+               OPEN OUTPUT ARQ-SAIDA
+           END-IF.
+
+           PERFORM LER-FUNC.
+           PERFORM PROCESSA-FUNC UNTIL FIM-ARQUIVO.
+
+           CLOSE ARQ-FUNC ARQ-SAIDA.
+
+           MOVE TOTAL TO TOTAL-ED.
+           DISPLAY "IMPACTO TOTAL NA FOLHA: " TOTAL-ED.
+
+           MOVE ZEROS TO W-ULTIMO-CONT.
+           MOVE ZEROS TO TOTAL.
+           PERFORM GRAVAR-CHECKPOINT.
+
+       STOP RUN.
+
+      *-----------------------------------------------------------------*
+      * PULAR-FUNC - DESCARTA UM REGISTRO JA PROCESSADO EM EXECUCOES
+      *   ANTERIORES, PARA REPOSICIONAR ARQ-FUNC NO PONTO DO CHECKPOINT.
+      *-----------------------------------------------------------------*
+       PULAR-FUNC.
+           READ ARQ-FUNC
+               AT END CONTINUE
+           END-READ.
+
+      *-----------------------------------------------------------------*
+      * LER-FUNC - LE O PROXIMO FUNCIONARIO DE FUNCIONARIOS.DAT.
+      *-----------------------------------------------------------------*
+       LER-FUNC.
+           READ ARQ-FUNC
+               AT END MOVE "S" TO W-FIM-ARQ
+           END-READ.
+
+      *-----------------------------------------------------------------*
+      * PROCESSA-FUNC - APLICA A FAIXA DE REAJUSTE QUE SE APLICA AO
+      *   SALARIO DO FUNCIONARIO, GRAVA O SALARIO REAJUSTADO EM
+      *   REAJUSTE.DAT E ATUALIZA O IMPACTO TOTAL NA FOLHA.
+      *-----------------------------------------------------------------*
+       PROCESSA-FUNC.
+           ADD 1 TO CONT.
+           MOVE "N"        TO W-FUNC-OVERFLOW.
+           MOVE RF-NOME    TO RS-NOME.
+           MOVE RF-SALARIO TO RS-SALARIO.
+
+           EVALUATE TRUE
+               WHEN RS-SALARIO < SALARIO-MINIMO * 3
+                   MOVE 0,50 TO W-TAXA-FAIXA
+               WHEN RS-SALARIO < SALARIO-MINIMO * 10
+                   MOVE 0,25 TO W-TAXA-FAIXA
+               WHEN OTHER
+                   MOVE 0,10 TO W-TAXA-FAIXA
+           END-EVALUATE.
+
+           MOVE RS-SALARIO   TO W-CAMP1.
+           MOVE W-TAXA-FAIXA TO W-CAMP2.
+           MOVE "*"          TO W-OPERACAO-CALC.
+           CALL "SOMAR" USING W-CAMP1 W-CAMP2 W-CAMP3 W-OPERACAO-CALC
+                               W-COD-ERRO-CALC.
+           IF W-CALC-OVERFLOW
+               MOVE "S" TO W-FUNC-OVERFLOW
+           END-IF.
+           MOVE W-CAMP3 TO W-AUMENTO.
+
+           MOVE RS-SALARIO TO W-CAMP1.
+           MOVE W-AUMENTO  TO W-CAMP2.
+           MOVE "+"        TO W-OPERACAO-CALC.
+           CALL "SOMAR" USING W-CAMP1 W-CAMP2 W-CAMP3 W-OPERACAO-CALC
+                               W-COD-ERRO-CALC.
+           IF W-CALC-OVERFLOW
+               MOVE "S" TO W-FUNC-OVERFLOW
+           END-IF.
+           MOVE W-CAMP3 TO RS-SALARIO.
+
+           IF FUNC-OVERFLOW
+               DISPLAY "REAJUSTE NAO CABE NO CAMPO - FUNCIONARIO "
+                       "IGNORADO: " RF-NOME
+           ELSE
+               MOVE TOTAL     TO W-CAMP1
+               MOVE W-AUMENTO TO W-CAMP2
+               MOVE "+"       TO W-OPERACAO-CALC
+               CALL "SOMAR" USING W-CAMP1 W-CAMP2 W-CAMP3
+                               W-OPERACAO-CALC W-COD-ERRO-CALC
+               IF W-CALC-OVERFLOW
+                   DISPLAY "IMPACTO TOTAL NA FOLHA EXCEDEU O CAMPO "
+                           "- TOTAL PARCIAL A PARTIR DAQUI"
+               ELSE
+                   MOVE W-CAMP3 TO TOTAL
+               END-IF
+
+               WRITE REG-SAIDA
+           END-IF.
+
+           IF FUNCTION MOD(CONT, N-CHECKPOINT) = ZEROS
+               MOVE CONT TO W-ULTIMO-CONT
+               PERFORM GRAVAR-CHECKPOINT
+           END-IF.
+
+           PERFORM LER-FUNC.
+
+      *-----------------------------------------------------------------*
+      * LER-CHECKPOINT - RECUPERA O ULTIMO CONT GRAVADO EM REAJUSTE.CKP.
+      *   NA FALTA DO ARQUIVO, A EXECUCAO COMECA DO PRIMEIRO FUNCIONARIO.
+      *-----------------------------------------------------------------*
+       LER-CHECKPOINT.
+           MOVE ZEROS TO W-ULTIMO-CONT.
+           MOVE ZEROS TO TOTAL.
+           OPEN INPUT ARQ-CKPT.
+           IF COD-ERRO-CKPT = "00"
+               READ ARQ-CKPT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CK-ULTIMO-CONT TO W-ULTIMO-CONT
+                       MOVE CK-TOTAL       TO TOTAL
+               END-READ
+               CLOSE ARQ-CKPT
+           END-IF.
+
+      *-----------------------------------------------------------------*
+      * GRAVAR-CHECKPOINT - GRAVA O ULTIMO CONT PROCESSADO EM
+      *   REAJUSTE.CKP. GRAVAR ZEROS MARCA A FOLHA COMO CONCLUIDA.
+      *-----------------------------------------------------------------*
+       GRAVAR-CHECKPOINT.
+           OPEN OUTPUT ARQ-CKPT.
+           MOVE W-ULTIMO-CONT TO CK-ULTIMO-CONT.
+           MOVE TOTAL         TO CK-TOTAL.
+           WRITE REG-CKPT.
+           CLOSE ARQ-CKPT.

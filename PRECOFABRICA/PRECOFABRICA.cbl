@@ -1,41 +1,150 @@
-      *-----------------------------------------------------------------*
-       IDENTIFICATION          DIVISION.
-      *-----------------------------------------------------------------*
-
-       PROGRAM-ID.             PRECOFABRI.
-       AUTHOR.                 JULIANO NICOMEDES.
-       INSTALLATION.       UNIVERSIDADE PRESBITERIANA MACKENZIE.
-       SECURITY.           PROGRAMA DE USO EXCLUSIVO DOS ALUNOS.
-
-      *-----------------------------------------------------------------*
-       ENVIRONMENT             DIVISION.
-      *-----------------------------------------------------------------*
-
-       CONFIGURATION           SECTION.
-       SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.
-
-      *-----------------------------------------------------------------*
-       DATA                    DIVISION.
-      *-----------------------------------------------------------------*
-
-       WORKING-STORAGE         SECTION.
-
-       01 VALOR-VEICULO-ED PIC Z(10),9(2) VALUE ZEROS.
-       01 TAXA-DISTRIBUIDOR PIC 9V9(3) VALUE 0,28.
-       01 TAXA-IMPOSTOS PIC 9(10)V9(2) VALUE 0,45.
-       01 VALOR-VEICULO PIC 9(10)V99 VALUE ZEROS.
-
-      *-----------------------------------------------------------------*
-       PROCEDURE DIVISION.
-      *-----------------------------------------------------------------*
-       INICIO.
-           ACCEPT VALOR-VEICULO-ED.
-           MOVE VALOR-VEICULO-ED TO VALOR-VEICULO.
-           COMPUTE VALOR-VEICULO = VALOR-VEICULO + (VALOR-VEICULO *
-           TAXA-IMPOSTOS).
-           COMPUTE VALOR-VEICULO = VALOR-VEICULO + (VALOR-VEICULO *
-           TAXA-DISTRIBUIDOR).
-           MOVE VALOR-VEICULO TO VALOR-VEICULO-ED.
-           DISPLAY VALOR-VEICULO-ED.
-       STOP-RUN.
-
+      *-----------------------------------------------------------------*
+       IDENTIFICATION          DIVISION.
+      *-----------------------------------------------------------------*
+
+       PROGRAM-ID.             PRECOFABRI.
+       AUTHOR.                 JULIANO NICOMEDES.
+       INSTALLATION.       UNIVERSIDADE PRESBITERIANA MACKENZIE.
+       SECURITY.           PROGRAMA DE USO EXCLUSIVO DOS ALUNOS.
+      *-----------------------------------------------------------------*
+      * 09 AGOSTO 2026 - JULIANO NICOMEDES - TAXA-DISTRIBUIDOR E
+      *   TAXA-IMPOSTOS PASSARAM A SER LIDAS DE TAXASPRE.DAT, EM VEZ
+      *   DE FIXAS EM WORKING-STORAGE. SE O ARQUIVO NAO EXISTIR, OS
+      *   VALORES ATUAIS SAO MANTIDOS COMO PADRAO.
+      * 09 AGOSTO 2026 - JULIANO NICOMEDES - PASSA A IMPRIMIR O PRECO
+      *   BASE, O VALOR DO IMPOSTO E A MARGEM DO DISTRIBUIDOR EM
+      *   LINHAS SEPARADAS, ALEM DO TOTAL FINAL.
+      * 09 AGOSTO 2026 - JULIANO NICOMEDES - IMPOSTO E MARGEM PASSAM A
+      *   SER CALCULADOS CHAMANDO COMUM/SOMAR.cbl EM VEZ DE COMPUTE
+      *   PROPRIO, PARA QUE A REGRA DE CALCULO SO PRECISE ESTAR CERTA
+      *   EM UM LUGAR.
+      *-----------------------------------------------------------------*
+       ENVIRONMENT             DIVISION.
+      *-----------------------------------------------------------------*
+
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-TAXAS ASSIGN TO "TAXASPRE.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS  COD-ERRO-TAXA.
+
+      *-----------------------------------------------------------------*
+       DATA                    DIVISION.
+      *-----------------------------------------------------------------*
+
+       FILE SECTION.
+       FD  ARQ-TAXAS
+           LABEL RECORD STANDARD.
+       01  REG-TAXAS.
+           02 RT-DISTRIBUIDOR PIC 9V9(3).
+           02 FILLER          PIC X(1).
+           02 RT-IMPOSTOS     PIC 9(10)V9(2).
+
+       WORKING-STORAGE         SECTION.
+
+       01 VALOR-VEICULO-ED PIC Z(10),9(2) VALUE ZEROS.
+       01 TAXA-DISTRIBUIDOR PIC 9V9(3) VALUE 0,28.
+       01 TAXA-IMPOSTOS PIC 9(10)V9(2) VALUE 0,45.
+       01 VALOR-VEICULO PIC 9(10)V99 VALUE ZEROS.
+       77 COD-ERRO-TAXA    PIC X(02) VALUE SPACES.
+
+       77 VALOR-BASE       PIC 9(10)V99 VALUE ZEROS.
+       77 VALOR-IMPOSTO    PIC 9(10)V99 VALUE ZEROS.
+       77 VALOR-MARGEM     PIC 9(10)V99 VALUE ZEROS.
+       77 VALOR-BASE-ED    PIC Z(10),9(2) VALUE ZEROS.
+       77 VALOR-IMPOSTO-ED PIC Z(10),9(2) VALUE ZEROS.
+       77 VALOR-MARGEM-ED  PIC Z(10),9(2) VALUE ZEROS.
+
+       77 W-CAMP1          PIC 9(10)V9(3) VALUE ZEROS.
+       77 W-CAMP2          PIC 9(10)V9(3) VALUE ZEROS.
+       77 W-CAMP3          PIC 9(10)V9(3) VALUE ZEROS.
+       77 W-OPERACAO-CALC  PIC X          VALUE SPACE.
+       77 W-COD-ERRO-CALC  PIC X          VALUE SPACE.
+           88 W-CALC-OVERFLOW      VALUE "O".
+       77 W-HOUVE-OVERFLOW PIC X          VALUE "N".
+           88 HOUVE-OVERFLOW       VALUE "S".
+
+      *-----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------*
+       INICIO.
+           PERFORM LER-TAXAS.
+           ACCEPT VALOR-VEICULO-ED.
+           MOVE VALOR-VEICULO-ED TO VALOR-VEICULO.
+           MOVE VALOR-VEICULO    TO VALOR-BASE.
+
+           MOVE VALOR-VEICULO   TO W-CAMP1.
+           MOVE TAXA-IMPOSTOS   TO W-CAMP2.
+           MOVE "*"             TO W-OPERACAO-CALC.
+           CALL "SOMAR" USING W-CAMP1 W-CAMP2 W-CAMP3 W-OPERACAO-CALC
+                               W-COD-ERRO-CALC.
+           IF W-CALC-OVERFLOW
+               MOVE "S" TO W-HOUVE-OVERFLOW
+           END-IF.
+           MOVE W-CAMP3 TO VALOR-IMPOSTO.
+
+           MOVE VALOR-VEICULO   TO W-CAMP1.
+           MOVE VALOR-IMPOSTO   TO W-CAMP2.
+           MOVE "+"             TO W-OPERACAO-CALC.
+           CALL "SOMAR" USING W-CAMP1 W-CAMP2 W-CAMP3 W-OPERACAO-CALC
+                               W-COD-ERRO-CALC.
+           IF W-CALC-OVERFLOW
+               MOVE "S" TO W-HOUVE-OVERFLOW
+           END-IF.
+           MOVE W-CAMP3 TO VALOR-VEICULO.
+
+           MOVE VALOR-VEICULO    TO W-CAMP1.
+           MOVE TAXA-DISTRIBUIDOR TO W-CAMP2.
+           MOVE "*"              TO W-OPERACAO-CALC.
+           CALL "SOMAR" USING W-CAMP1 W-CAMP2 W-CAMP3 W-OPERACAO-CALC
+                               W-COD-ERRO-CALC.
+           IF W-CALC-OVERFLOW
+               MOVE "S" TO W-HOUVE-OVERFLOW
+           END-IF.
+           MOVE W-CAMP3 TO VALOR-MARGEM.
+
+           MOVE VALOR-VEICULO   TO W-CAMP1.
+           MOVE VALOR-MARGEM    TO W-CAMP2.
+           MOVE "+"             TO W-OPERACAO-CALC.
+           CALL "SOMAR" USING W-CAMP1 W-CAMP2 W-CAMP3 W-OPERACAO-CALC
+                               W-COD-ERRO-CALC.
+           IF W-CALC-OVERFLOW
+               MOVE "S" TO W-HOUVE-OVERFLOW
+           END-IF.
+           MOVE W-CAMP3 TO VALOR-VEICULO.
+
+           IF HOUVE-OVERFLOW
+               DISPLAY "ERRO: VALOR CALCULADO NAO COUBE NO CAMPO!"
+           ELSE
+               MOVE VALOR-BASE     TO VALOR-BASE-ED
+               MOVE VALOR-IMPOSTO  TO VALOR-IMPOSTO-ED
+               MOVE VALOR-MARGEM   TO VALOR-MARGEM-ED
+               MOVE VALOR-VEICULO  TO VALOR-VEICULO-ED
+
+               DISPLAY "PRECO BASE.........: " VALOR-BASE-ED
+               DISPLAY "IMPOSTO............: " VALOR-IMPOSTO-ED
+               DISPLAY "MARGEM DISTRIBUIDOR: " VALOR-MARGEM-ED
+               DISPLAY "PRECO FINAL........: " VALOR-VEICULO-ED
+           END-IF.
+       STOP RUN.
+
+      *-----------------------------------------------------------------*
+      * LER-TAXAS - CARREGA AS TAXAS DE TAXASPRE.DAT. NA FALTA DO
+      *   ARQUIVO, OS VALORES PADRAO DEFINIDOS EM WORKING-STORAGE SAO
+      *   MANTIDOS.
+      *-----------------------------------------------------------------*
+       LER-TAXAS.
+           OPEN INPUT ARQ-TAXAS.
+           IF COD-ERRO-TAXA = "00"
+               READ ARQ-TAXAS
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RT-DISTRIBUIDOR TO TAXA-DISTRIBUIDOR
+                       MOVE RT-IMPOSTOS     TO TAXA-IMPOSTOS
+               END-READ
+               CLOSE ARQ-TAXAS
+           END-IF.

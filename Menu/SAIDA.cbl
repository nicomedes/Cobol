@@ -0,0 +1,119 @@
+      *-----------------------------------------------------------------*
+       IDENTIFICATION          DIVISION.
+      *-----------------------------------------------------------------*
+
+       PROGRAM-ID.             SAIDA.
+       AUTHOR.                 JULIANO NICOMEDES.
+       INSTALLATION.       UNIVERSIDADE PRESBITERIANA MACKENZIE.
+       SECURITY.           PROGRAMA DE USO EXCLUSIVO DOS ALUNOS.
+      *-----------------------------------------------------------------*
+      * 09 AGOSTO 2026 - JULIANO - SAIDA DE MERCADORIA, CHAMADO PELA
+      *   OPCAO (2) DO PGMENU. SUBTRAI A QUANTIDADE SOLICITADA DO
+      *   ESTOQUE DO PRODUTO EM PRODUTOS.DAT, RECUSANDO A SAIDA
+      *   QUANDO O ESTOQUE FOR INSUFICIENTE.
+      *-----------------------------------------------------------------*
+       ENVIRONMENT             DIVISION.
+      *-----------------------------------------------------------------*
+
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-PROD ASSIGN TO "PRODUTOS.DAT"
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS DYNAMIC
+               RECORD KEY      IS PROD-COD
+               FILE STATUS     IS W-STATP.
+
+      *-----------------------------------------------------------------*
+       DATA                    DIVISION.
+      *-----------------------------------------------------------------*
+
+       FILE SECTION.
+       FD  ARQ-PROD.
+       01  REG-PROD.
+           02 PROD-COD    PIC 9(4).
+           02 PROD-NOME   PIC X(30).
+           02 PROD-PRECO  PIC 999V99.
+           02 PROD-QTD    PIC 99.
+           02 FILLER      PIC X(80).
+
+       WORKING-STORAGE         SECTION.
+
+       77 W-STATP         PIC X(02) VALUE SPACES.
+       77 W-RESP          PIC X     VALUE SPACES.
+       77 W-QTD-SAIDA     PIC 99    VALUE ZEROS.
+           88 W-QTD-SAIDA-OK          VALUE 1 THRU 99.
+       77 W-OUTRO         PIC X     VALUE SPACE.
+           88 W-OUTRO-OK              VALUE "S" "N".
+
+       SCREEN SECTION.
+       01 TELA.
+           02 BLANK SCREEN.
+           02 LINE 05 COLUMN 25 VALUE "SAIDA DE MERCADORIA".
+           02 LINE 10 COLUMN 10 VALUE "CODIGO DO PRODUTO:".
+           02 LINE 12 COLUMN 10 VALUE "PRODUTO...........:".
+           02 LINE 14 COLUMN 10 VALUE "ESTOQUE ATUAL.....:".
+           02 LINE 16 COLUMN 10 VALUE "QUANTIDADE DE SAIDA:".
+           02 LINE 20 COLUMN 10 VALUE
+               "OUTRA SAIDA?(S/N):".
+       01 TELA-DADOS.
+           02 D-COD    LINE 10 COLUMN 30 PIC 9(4)    TO PROD-COD.
+           02 D-NOME   LINE 12 COLUMN 30 PIC X(30) FROM PROD-NOME.
+           02 D-QTD    LINE 14 COLUMN 30 PIC ZZ    FROM PROD-QTD.
+           02 D-QTDSAI LINE 16 COLUMN 31 PIC ZZ      TO W-QTD-SAIDA.
+           02 D-OUTRO  LINE 20 COLUMN 29 PIC X        TO W-OUTRO AUTO.
+
+      *-----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------*
+
+       INICIO.
+           OPEN I-O ARQ-PROD.
+           PERFORM PROCESSA UNTIL W-OUTRO = "N".
+           CLOSE ARQ-PROD.
+           EXIT PROGRAM.
+
+       PROCESSA.
+           INITIALIZE PROD-COD W-QTD-SAIDA W-RESP.
+           DISPLAY TELA.
+
+           PERFORM WITH TEST AFTER UNTIL W-STATP = "00"
+               ACCEPT D-COD
+               READ ARQ-PROD
+               IF W-STATP NOT = "00"
+                   DISPLAY "PRODUTO NAO ENCONTRADO" AT 2210
+               END-IF
+           END-PERFORM.
+
+           DISPLAY D-NOME.
+           DISPLAY D-QTD.
+
+           PERFORM WITH TEST AFTER UNTIL W-QTD-SAIDA-OK
+               ACCEPT D-QTDSAI
+               IF NOT W-QTD-SAIDA-OK
+                   DISPLAY "QUANTIDADE DEVE SER MAIOR QUE ZERO" AT 2210
+               ELSE
+                   IF W-QTD-SAIDA > PROD-QTD
+                       DISPLAY "ESTOQUE INSUFICIENTE" AT 2210
+                       MOVE ZEROS TO W-QTD-SAIDA
+                   ELSE
+                       DISPLAY "                                   "
+                               AT 2210
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           SUBTRACT W-QTD-SAIDA FROM PROD-QTD.
+           REWRITE REG-PROD.
+
+           PERFORM WITH TEST AFTER UNTIL W-OUTRO-OK
+               ACCEPT D-OUTRO
+               MOVE FUNCTION UPPER-CASE (W-OUTRO) TO W-OUTRO
+               IF NOT W-OUTRO-OK
+                   DISPLAY "DIGITE S OU N" AT 2210
+               END-IF
+           END-PERFORM.
+
+       FIM. EXIT.

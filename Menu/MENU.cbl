@@ -6,7 +6,11 @@
        AUTHOR.                 JULIANO NICOMEDES.
        INSTALLATION.       UNIVERSIDADE PRESBITERIANA MACKENZIE.
        SECURITY.           PROGRAMA DE USO EXCLUSIVO DOS ALUNOS.
-
+      *-----------------------------------------------------------------*
+      * 09 AGOSTO 2026 - JULIANO - MODULO1/MODULO2 PASSARAM A CHAMAR OS
+      *   SUBPROGRAMAS ENTRADA/SAIDA (ANTES ERAM APENAS UM ESQUELETO);
+      *   CORRIGIDO O CALL DINAMICO E O TYPO EM BANCO/BRANCO.
+      *   INCLUIDA A OPCAO (3) COM O RELATORIO DE ESTOQUE.
       *-----------------------------------------------------------------*
        ENVIRONMENT             DIVISION.
       *-----------------------------------------------------------------*
@@ -31,11 +35,13 @@
                "(1) RECEBIMENTO DE MERCADORIA - ENTRADA".
            02 LINE 12 COLUMN 10 VALUE
                "(2) SAIDA DE MERCADORIA - SAIDA".
+           02 LINE 14 COLUMN 10 VALUE
+               "(3) RELATORIO DE ESTOQUE".
            02 LINE 15 COLUMN 10 VALUE "(9) ENCERRAR".
            02 LINE 20 COLUMN 20 VALUE "ESCOLHA A OPCAO:".
            02 LINHA-OPC LINE 20 COLUMN 40 PIC X TO OPC.
        01 LIMPA.
-           02 LINE 20 COLUMN 50 PIC X(20) FROM BANCO.
+           02 LINE 20 COLUMN 50 PIC X(20) FROM BRANCO.
 
 
 
@@ -47,18 +53,20 @@
            STOP RUN.
        ROT-PROCESSA.
            DISPLAY TELA.
-           PERFORM WITH TEST AFTER UNTIL OPC = "1" OR "2" OR "9"
+           PERFORM WITH TEST AFTER UNTIL OPC = "1" OR "2" OR "3" OR "9"
                ACCEPT LINHA-OPC
-               IF OPC = "1" OR "2" OR "9"
+               IF OPC = "1" OR "2" OR "3" OR "9"
                    DISPLAY LIMPA
                ELSE
-                   DISPLAY "DIGITE 1 OU 2 OU 9" AT 2050
+                   DISPLAY "DIGITE 1, 2, 3 OU 9" AT 2050
                END-IF
            END-PERFORM.
 
            EVALUATE OPC
-               WHEN 1
-                   CALL "MODULO1"
-               WHEN 2
-                   CALL "MODULO2"
+               WHEN "1"
+                   CALL MODULO1
+               WHEN "2"
+                   CALL MODULO2
+               WHEN "3"
+                   CALL "RELESTOQ"
            END-EVALUATE.

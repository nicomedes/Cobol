@@ -0,0 +1,118 @@
+      *-----------------------------------------------------------------*
+       IDENTIFICATION          DIVISION.
+      *-----------------------------------------------------------------*
+
+       PROGRAM-ID.             RELESTOQ.
+       AUTHOR.                 JULIANO NICOMEDES.
+       INSTALLATION.       UNIVERSIDADE PRESBITERIANA MACKENZIE.
+       SECURITY.           PROGRAMA DE USO EXCLUSIVO DOS ALUNOS.
+      *-----------------------------------------------------------------*
+      * 09 AGOSTO 2026 - JULIANO - RELATORIO DE ESTOQUE ATUAL, CHAMADO
+      *   PELA OPCAO (3) DO PGMENU.
+      *-----------------------------------------------------------------*
+       ENVIRONMENT             DIVISION.
+      *-----------------------------------------------------------------*
+
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-PROD ASSIGN TO "PRODUTOS.DAT"
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS SEQUENTIAL
+               RECORD KEY      IS PROD-COD
+               FILE STATUS     IS W-STATP.
+           SELECT REL-ESTOQUE ASSIGN TO "ESTOQUE.LST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS  W-STATREL.
+
+      *-----------------------------------------------------------------*
+       DATA                    DIVISION.
+      *-----------------------------------------------------------------*
+
+       FILE SECTION.
+       FD  ARQ-PROD.
+       01  REG-PROD.
+           02 PROD-COD    PIC 9(4).
+           02 PROD-NOME   PIC X(30).
+           02 PROD-PRECO  PIC 999V99.
+           02 PROD-QTD    PIC 99.
+           02 FILLER      PIC X(80).
+
+       FD  REL-ESTOQUE
+           LABEL RECORD STANDARD.
+       01  REG-REL   PIC X(80).
+
+       WORKING-STORAGE         SECTION.
+
+       77 W-STATP    PIC X(02) VALUE SPACES.
+       77 W-STATREL  PIC X(02) VALUE SPACES.
+       77 W-FIM-ARQ  PIC X     VALUE "N".
+           88 FIM-ARQUIVO         VALUE "S".
+
+       01 LINCAB1.
+           02 FILLER  PIC X(20) VALUE "RELATORIO DE ESTOQUE".
+           02 FILLER  PIC X(60) VALUE SPACES.
+       01 LINCAB2.
+           02 FILLER  PIC X(08) VALUE "CODIGO".
+           02 FILLER  PIC X(12) VALUE SPACES.
+           02 FILLER  PIC X(30) VALUE "PRODUTO".
+           02 FILLER  PIC X(10) VALUE "PRECO".
+           02 FILLER  PIC X(20) VALUE "ESTOQUE".
+       01 LINDET.
+           02 LD-COD    PIC ZZZ9.
+           02 FILLER    PIC X(16) VALUE SPACES.
+           02 LD-NOME   PIC X(30).
+           02 LD-PRECO  PIC ZZ9,99.
+           02 FILLER    PIC X(3)  VALUE SPACES.
+           02 LD-QTD    PIC ZZ9.
+           02 FILLER    PIC X(11) VALUE SPACES.
+
+      *-----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------*
+
+       INICIO.
+           PERFORM ROT-ABRIR.
+           PERFORM ROT-CABECALHO.
+           IF W-STATP = "00"
+               PERFORM ROT-LER
+               PERFORM ROT-PROCESSA UNTIL FIM-ARQUIVO
+           ELSE
+               MOVE "NENHUM REGISTRO ENCONTRADO" TO REG-REL
+               WRITE REG-REL
+           END-IF.
+           PERFORM ROT-FECHAR.
+           DISPLAY ERASE.
+           DISPLAY "RELATORIO ESTOQUE.LST GERADO" AT 1220.
+           EXIT PROGRAM.
+
+       ROT-ABRIR.
+           OPEN INPUT  ARQ-PROD.
+           OPEN OUTPUT REL-ESTOQUE.
+
+       ROT-CABECALHO.
+           WRITE REG-REL FROM LINCAB1.
+           WRITE REG-REL FROM LINCAB2.
+
+       ROT-LER.
+           READ ARQ-PROD NEXT RECORD
+               AT END MOVE "S" TO W-FIM-ARQ
+           END-READ.
+
+       ROT-PROCESSA.
+           MOVE PROD-COD   TO LD-COD.
+           MOVE PROD-NOME  TO LD-NOME.
+           MOVE PROD-PRECO TO LD-PRECO.
+           MOVE PROD-QTD   TO LD-QTD.
+           WRITE REG-REL FROM LINDET.
+           PERFORM ROT-LER.
+
+       ROT-FECHAR.
+           IF W-STATP = "00"
+               CLOSE ARQ-PROD
+           END-IF.
+           CLOSE REL-ESTOQUE.
+
+       FIM. EXIT.

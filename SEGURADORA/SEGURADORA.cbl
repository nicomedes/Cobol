@@ -1,95 +1,239 @@
-      *-----------------------------------------------------------------*
-       IDENTIFICATION          DIVISION.
-      *-----------------------------------------------------------------*
-
-       PROGRAM-ID.             SEGURDOFA.
-       AUTHOR.                 JULIANO NICOMEDES.
-       INSTALLATION.       UNIVERSIDADE PRESBITERIANA MACKENZIE.
-       SECURITY.           PROGRAMA DE USO EXCLUSIVO DOS ALUNOS.
-
-      *-----------------------------------------------------------------*
-       ENVIRONMENT             DIVISION.
-      *-----------------------------------------------------------------*
-
-       CONFIGURATION           SECTION.
-       SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.
-
-      *-----------------------------------------------------------------*
-       DATA                    DIVISION.
-      *-----------------------------------------------------------------*
-
-       WORKING-STORAGE         SECTION.
-
-       01 VARIAVEIS.
-           02 NOME PIC X(15) VALUE SPACES.
-           02 IDADE PIC 9(2) VALUE ZEROS.
-           02 GRUPO PIC X VALUE SPACES.
-           02 CATEGORIA PIC X(20) VALUE SPACES.
-
-
-      *-----------------------------------------------------------------*
-       PROCEDURE DIVISION.
-      *-----------------------------------------------------------------*
-
-       INICIO.
-           INITIALIZE VARIAVEIS.
-           ACCEPT NOME.
-           ACCEPT IDADE.
-           ACCEPT GRUPO.
-
-            EVALUATE TRUE
-               WHEN (GRUPO = "B")
-                   EVALUATE TRUE
-                       WHEN IDADE > 17 AND <= 20
-                           MOVE " CATEGORIA 1" TO CATEGORIA
-                       WHEN IDADE > 21 AND <= 24
-                           MOVE " CATEGORIA 2" TO CATEGORIA
-                       WHEN IDADE > 25 AND <= 34
-                           MOVE " CATEGORIA 3" TO CATEGORIA
-                       WHEN IDADE > 35 AND <= 64
-                           MOVE " CATEGORIA 4" TO CATEGORIA
-                       WHEN IDADE > 65 AND <= 70
-                           MOVE " CATEGORIA 7" TO CATEGORIA
-                   END-EVALUATE
-                WHEN (GRUPO = "M")
-                   EVALUATE TRUE
-                       WHEN IDADE > 17 AND <= 20
-                           MOVE " CATEGORIA 2" TO CATEGORIA
-                       WHEN IDADE > 21 AND <= 24
-                           MOVE " CATEGORIA 3" TO CATEGORIA
-                       WHEN IDADE > 25 AND <= 34
-                           MOVE " CATEGORIA 4" TO CATEGORIA
-                       WHEN IDADE > 35 AND <= 64
-                           MOVE " CATEGORIA 5" TO CATEGORIA
-                       WHEN IDADE > 65 AND <= 70
-                           MOVE " CATEGORIA 8" TO CATEGORIA
-                   END-EVALUATE
-
-                WHEN (GRUPO = "A")
-                   EVALUATE TRUE
-                       WHEN IDADE > 17 AND <= 20
-                           MOVE " CATEGORIA 3" TO CATEGORIA
-                       WHEN IDADE > 21 AND <= 24
-                           MOVE " CATEGORIA 4" TO CATEGORIA
-                       WHEN IDADE > 25 AND <= 34
-                           MOVE " CATEGORIA 5" TO CATEGORIA
-                       WHEN IDADE > 35 AND <= 64
-                           MOVE " CATEGORIA 6" TO CATEGORIA
-                       WHEN IDADE > 65 AND <= 70
-                           MOVE " CATEGORIA 9" TO CATEGORIA
-                   END-EVALUATE
-
-
-
-            END-EVALUATE.
-
-            DISPLAY NOME ", " IDADE  CATEGORIA.
-
-
-
-
-       STOP-RUN.
-
-
-
-
+      *-----------------------------------------------------------------*
+       IDENTIFICATION          DIVISION.
+      *-----------------------------------------------------------------*
+
+       PROGRAM-ID.             SEGURDOFA.
+       AUTHOR.                 JULIANO NICOMEDES.
+       INSTALLATION.       UNIVERSIDADE PRESBITERIANA MACKENZIE.
+       SECURITY.           PROGRAMA DE USO EXCLUSIVO DOS ALUNOS.
+      *-----------------------------------------------------------------*
+      * 09 AGOSTO 2026 - JULIANO NICOMEDES - CADA COTACAO PASSA A SER
+      *   GRAVADA EM APOLICE.DAT, COM NUMERO DE APOLICE GERADO A PARTIR
+      *   DE APOLICE.SEQ.
+      * 09 AGOSTO 2026 - JULIANO NICOMEDES - A CATEGORIA PASSA A TER UM
+      *   PREMIO ASSOCIADO, CALCULADO A PARTIR DA TABELA TAB-PREMIOS.
+      * 09 AGOSTO 2026 - JULIANO NICOMEDES - FECHADAS AS LACUNAS DE
+      *   FAIXA ETARIA (JUNIOR ATE 17 ANOS, EMENDA DOS 21 ANOS E SENIOR
+      *   ACIMA DE 70 ANOS), DE FORMA QUE TODA IDADE RECEBA CATEGORIA.
+      * 09 AGOSTO 2026 - JULIANO NICOMEDES - GRUPO ERA ACEITO SEM
+      *   VALIDACAO E DETERMINA-CATEGORIA NAO TRATAVA UM GRUPO
+      *   DESCONHECIDO, DEIXANDO COD-CATEGORIA EM ZERO E INDEXANDO
+      *   TAB-PREMIOS (1 A 21) COM SUBSCRITO 0; GRUPO GANHA O NIVEL 88
+      *   GRUPO-OK E PASSA A SER VALIDADO ANTES DO USO, COMO CONV-PAC
+      *   EM CADPAC.cbl.
+      *-----------------------------------------------------------------*
+       ENVIRONMENT             DIVISION.
+      *-----------------------------------------------------------------*
+
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-APOLICE ASSIGN TO "APOLICE.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS  COD-ERRO-APOL.
+           SELECT ARQ-SEQ-APOL ASSIGN TO "APOLICE.SEQ"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS  COD-ERRO-SEQ.
+
+      *-----------------------------------------------------------------*
+       DATA                    DIVISION.
+      *-----------------------------------------------------------------*
+
+       FILE SECTION.
+       FD  ARQ-APOLICE
+           LABEL RECORD STANDARD.
+       01  REG-APOLICE.
+           02 AP-NUM-APOLICE PIC 9(6).
+           02 FILLER         PIC X(1).
+           02 AP-NOME        PIC X(15).
+           02 FILLER         PIC X(1).
+           02 AP-IDADE       PIC 99.
+           02 FILLER         PIC X(1).
+           02 AP-GRUPO       PIC X.
+           02 FILLER         PIC X(1).
+           02 AP-CATEGORIA   PIC X(20).
+           02 FILLER         PIC X(1).
+           02 AP-PREMIO      PIC 9(6)V99.
+
+       FD  ARQ-SEQ-APOL
+           LABEL RECORD STANDARD.
+       01  REG-SEQ-APOL.
+           02 SEQ-ULTIMO-NUM PIC 9(6).
+
+       WORKING-STORAGE         SECTION.
+
+       01 VARIAVEIS.
+           02 NOME PIC X(15) VALUE SPACES.
+           02 IDADE PIC 9(2) VALUE ZEROS.
+           02 GRUPO PIC X VALUE SPACES.
+               88 GRUPO-OK VALUE "B" "M" "A".
+           02 CATEGORIA PIC X(20) VALUE SPACES.
+
+       01 TAB-PREMIOS.
+           02 PREMIO-CATEGORIA OCCURS 21 TIMES PIC 9(6)V99.
+
+       77 W-FAIXA-ETARIA    PIC 9      VALUE ZEROS.
+       77 COD-CATEGORIA     PIC 99     VALUE ZEROS.
+       77 COD-CATEGORIA-ED  PIC Z9     VALUE ZEROS.
+       77 W-PREMIO          PIC 9(6)V99   VALUE ZEROS.
+       77 W-PREMIO-ED       PIC ZZZ.ZZ9,99 VALUE ZEROS.
+
+       77 COD-ERRO-APOL     PIC X(02)  VALUE SPACES.
+       77 COD-ERRO-SEQ      PIC X(02)  VALUE SPACES.
+       77 W-NUM-APOLICE     PIC 9(6)   VALUE ZEROS.
+
+      *-----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------*
+
+       INICIO.
+           INITIALIZE VARIAVEIS.
+           PERFORM CARREGA-TABELA-PREMIOS.
+
+           ACCEPT NOME.
+           ACCEPT IDADE.
+
+           PERFORM WITH TEST AFTER UNTIL GRUPO-OK
+               ACCEPT GRUPO
+               MOVE FUNCTION UPPER-CASE(GRUPO) TO GRUPO
+               IF NOT GRUPO-OK
+                   DISPLAY "GRUPO INVALIDO, DIGITE B, M OU A"
+               END-IF
+           END-PERFORM.
+
+           PERFORM DETERMINA-CATEGORIA.
+
+           MOVE COD-CATEGORIA TO COD-CATEGORIA-ED.
+           STRING " CATEGORIA " DELIMITED BY SIZE
+                  COD-CATEGORIA-ED DELIMITED BY SIZE
+                  INTO CATEGORIA.
+
+           MOVE PREMIO-CATEGORIA(COD-CATEGORIA) TO W-PREMIO.
+           MOVE W-PREMIO TO W-PREMIO-ED.
+
+           DISPLAY NOME ", " IDADE  CATEGORIA " - PREMIO: "
+                   W-PREMIO-ED.
+
+           PERFORM GRAVAR-APOLICE.
+
+       STOP RUN.
+
+      *-----------------------------------------------------------------*
+      * DETERMINA-CATEGORIA - CALCULA O CODIGO DE CATEGORIA (1 A 21) A
+      *   PARTIR DO GRUPO DE RISCO (B/M/A) E DA FAIXA ETARIA DO
+      *   SEGURADO. CADA GRUPO OCUPA 7 CODIGOS CONSECUTIVOS, UM POR
+      *   FAIXA ETARIA.
+      *-----------------------------------------------------------------*
+       DETERMINA-CATEGORIA.
+           PERFORM DETERMINA-FAIXA-ETARIA.
+           EVALUATE TRUE
+               WHEN GRUPO = "B"
+                   COMPUTE COD-CATEGORIA = W-FAIXA-ETARIA + 0
+               WHEN GRUPO = "M"
+                   COMPUTE COD-CATEGORIA = W-FAIXA-ETARIA + 7
+               WHEN GRUPO = "A"
+                   COMPUTE COD-CATEGORIA = W-FAIXA-ETARIA + 14
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------*
+      * DETERMINA-FAIXA-ETARIA - CLASSIFICA IDADE EM UMA DAS 7 FAIXAS,
+      *   DE JUNIOR (ATE 17 ANOS) A SENIOR (ACIMA DE 70 ANOS), SEM
+      *   DEIXAR NENHUMA IDADE DE FORA.
+      *-----------------------------------------------------------------*
+       DETERMINA-FAIXA-ETARIA.
+           EVALUATE TRUE
+               WHEN IDADE <= 17
+                   MOVE 1 TO W-FAIXA-ETARIA
+               WHEN IDADE <= 20
+                   MOVE 2 TO W-FAIXA-ETARIA
+               WHEN IDADE <= 24
+                   MOVE 3 TO W-FAIXA-ETARIA
+               WHEN IDADE <= 34
+                   MOVE 4 TO W-FAIXA-ETARIA
+               WHEN IDADE <= 64
+                   MOVE 5 TO W-FAIXA-ETARIA
+               WHEN IDADE <= 70
+                   MOVE 6 TO W-FAIXA-ETARIA
+               WHEN OTHER
+                   MOVE 7 TO W-FAIXA-ETARIA
+           END-EVALUATE.
+
+      *-----------------------------------------------------------------*
+      * CARREGA-TABELA-PREMIOS - MONTA A TABELA DE PREMIOS POR
+      *   CATEGORIA. OS PREMIOS CRESCEM COM A FAIXA ETARIA E COM O
+      *   GRUPO DE RISCO (B < M < A).
+      *-----------------------------------------------------------------*
+       CARREGA-TABELA-PREMIOS.
+           MOVE  800,00 TO PREMIO-CATEGORIA(1).
+           MOVE  900,00 TO PREMIO-CATEGORIA(2).
+           MOVE 1000,00 TO PREMIO-CATEGORIA(3).
+           MOVE 1200,00 TO PREMIO-CATEGORIA(4).
+           MOVE 1500,00 TO PREMIO-CATEGORIA(5).
+           MOVE 1800,00 TO PREMIO-CATEGORIA(6).
+           MOVE 2200,00 TO PREMIO-CATEGORIA(7).
+           MOVE 1100,00 TO PREMIO-CATEGORIA(8).
+           MOVE 1200,00 TO PREMIO-CATEGORIA(9).
+           MOVE 1300,00 TO PREMIO-CATEGORIA(10).
+           MOVE 1500,00 TO PREMIO-CATEGORIA(11).
+           MOVE 1800,00 TO PREMIO-CATEGORIA(12).
+           MOVE 2100,00 TO PREMIO-CATEGORIA(13).
+           MOVE 2500,00 TO PREMIO-CATEGORIA(14).
+           MOVE 1400,00 TO PREMIO-CATEGORIA(15).
+           MOVE 1500,00 TO PREMIO-CATEGORIA(16).
+           MOVE 1600,00 TO PREMIO-CATEGORIA(17).
+           MOVE 1800,00 TO PREMIO-CATEGORIA(18).
+           MOVE 2100,00 TO PREMIO-CATEGORIA(19).
+           MOVE 2400,00 TO PREMIO-CATEGORIA(20).
+           MOVE 2800,00 TO PREMIO-CATEGORIA(21).
+
+      *-----------------------------------------------------------------*
+      * GRAVAR-APOLICE - GERA O PROXIMO NUMERO DE APOLICE E GRAVA A
+      *   COTACAO EM APOLICE.DAT.
+      *-----------------------------------------------------------------*
+       GRAVAR-APOLICE.
+           PERFORM LER-SEQ-APOLICE.
+           ADD 1 TO W-NUM-APOLICE.
+           PERFORM GRAVAR-SEQ-APOLICE.
+
+           OPEN EXTEND ARQ-APOLICE.
+           IF COD-ERRO-APOL = "35"
+               OPEN OUTPUT ARQ-APOLICE
+           END-IF.
+
+           MOVE W-NUM-APOLICE TO AP-NUM-APOLICE.
+           MOVE NOME          TO AP-NOME.
+           MOVE IDADE         TO AP-IDADE.
+           MOVE GRUPO         TO AP-GRUPO.
+           MOVE CATEGORIA     TO AP-CATEGORIA.
+           MOVE W-PREMIO      TO AP-PREMIO.
+           WRITE REG-APOLICE.
+
+           CLOSE ARQ-APOLICE.
+
+      *-----------------------------------------------------------------*
+      * LER-SEQ-APOLICE - RECUPERA O ULTIMO NUMERO DE APOLICE GERADO.
+      *   NA FALTA DO ARQUIVO, A NUMERACAO COMECA DO ZERO.
+      *-----------------------------------------------------------------*
+       LER-SEQ-APOLICE.
+           MOVE ZEROS TO W-NUM-APOLICE.
+           OPEN INPUT ARQ-SEQ-APOL.
+           IF COD-ERRO-SEQ = "00"
+               READ ARQ-SEQ-APOL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE SEQ-ULTIMO-NUM TO W-NUM-APOLICE
+               END-READ
+               CLOSE ARQ-SEQ-APOL
+           END-IF.
+
+      *-----------------------------------------------------------------*
+      * GRAVAR-SEQ-APOLICE - GRAVA O ULTIMO NUMERO DE APOLICE GERADO.
+      *-----------------------------------------------------------------*
+       GRAVAR-SEQ-APOLICE.
+           OPEN OUTPUT ARQ-SEQ-APOL.
+           MOVE W-NUM-APOLICE TO SEQ-ULTIMO-NUM.
+           WRITE REG-SEQ-APOL.
+           CLOSE ARQ-SEQ-APOL.

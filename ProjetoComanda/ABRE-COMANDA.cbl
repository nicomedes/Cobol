@@ -0,0 +1,371 @@
+      $SET ACCEPTREFRESH
+
+      *----------------------------------------------------------------*
+       IDENTIFICATION       DIVISION.
+      *----------------------------------------------------------------*
+           PROGRAM-ID.       ABRE-COMANDA.
+           AUTHOR.           JULIANO NICOMEDES.
+           DATE-WRITTEN.     09-08-2026.
+      *----------------------------------------------------------------*
+      * 09 AGOSTO 2026 - JULIANO - ABRE UMA COMANDA (MESA/GARCOM/HORA
+      *   DE ABERTURA) E PERMITE LANCAR ITENS NELA A PARTIR DO
+      *   CADASTRO DE PRODUTOS MANTIDO POR INCL-PROD.cbl. O NUMERO DA
+      *   COMANDA E GERADO PELO MESMO ESQUEMA DE CHECKPOINT USADO POR
+      *   SEGURADORA.cbl PARA O NUMERO DE APOLICE.
+      * 09 AGOSTO 2026 - JULIANO - GRAVAR-CABECALHO ERA CHAMADO EM MAIN
+      *   INDEPENDENTE DA RESPOSTA A "GRAVAR COMANDA? (S/N)", E ESSA
+      *   MESMA RESPOSTA (W-RESP) ERA REAPROVEITADA COMO CONDICAO DO
+      *   LACO DE LANCAMENTO DE ITENS, DE MODO QUE RESPONDER "N" AO
+      *   CABECALHO TAMBEM PULAVA TODOS OS ITENS. GRAVAR-CABECALHO
+      *   PASSA A SER CONDICIONADO A "S", E O LACO DE ITENS GANHA SEU
+      *   PROPRIO FLAG (W-CONTINUA-ITEM), INDEPENDENTE DE W-RESP.
+      *----------------------------------------------------------------*
+       ENVIRONMENT         DIVISION.
+      *----------------------------------------------------------------*
+
+      *--------------------------------
+       INPUT-OUTPUT        SECTION.
+      *--------------------------------
+
+       FILE-CONTROL.
+           SELECT ARQ-PROD ASSIGN TO "PRODUTOS.DAT"
+               ORGANIZATION    IS INDEXED
+               ACCESS MODE     IS RANDOM
+               RECORD KEY      IS PROD-COD
+               FILE STATUS     IS W-STATP.
+
+           SELECT ARQ-COMANDA ASSIGN TO "COMANDA.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS  W-STATC.
+
+           SELECT ARQ-ITENS ASSIGN TO "ITENSCOM.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS  W-STATI.
+
+           SELECT ARQ-SEQ-COM ASSIGN TO "COMANDA.SEQ"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS  W-STATSEQ.
+
+      *----------------------------------------------------------------*
+       DATA                DIVISION.
+      *----------------------------------------------------------------*
+
+      *--------------------------------
+       FILE                SECTION.
+      *--------------------------------
+       FD  ARQ-PROD.
+       01  REG-PROD.
+           02 PROD-COD    PIC 9(4).
+           02 PROD-NOME   PIC X(30).
+           02 PROD-PRECO  PIC 999V99.
+           02 PROD-QTD    PIC 99.
+           02 FILLER      PIC X(80).
+
+       FD  ARQ-COMANDA
+           LABEL RECORD STANDARD.
+       01  REG-COMANDA.
+           02 COM-NUMERO    PIC 9(5).
+           02 FILLER        PIC X(1).
+           02 COM-MESA      PIC 99.
+           02 FILLER        PIC X(1).
+           02 COM-GARCOM    PIC X(20).
+           02 FILLER        PIC X(1).
+           02 COM-DATAHORA  PIC X(19).
+
+       FD  ARQ-ITENS
+           LABEL RECORD STANDARD.
+       01  REG-ITEM-COMANDA.
+           02 IC-NUMERO     PIC 9(5).
+           02 FILLER        PIC X(1).
+           02 IC-PROD-COD   PIC 9(4).
+           02 FILLER        PIC X(1).
+           02 IC-PROD-NOME  PIC X(30).
+           02 FILLER        PIC X(1).
+           02 IC-QTD        PIC 99.
+           02 FILLER        PIC X(1).
+           02 IC-PRECO      PIC 999V99.
+
+       FD  ARQ-SEQ-COM
+           LABEL RECORD STANDARD.
+       01  REG-SEQ-COM.
+           02 SEQ-ULTIMA-COMANDA PIC 9(5).
+
+      *--------------------------------
+       WORKING-STORAGE SECTION.
+      *--------------------------------
+       77 W-STATP         PIC X(02) VALUE SPACES.
+       77 W-STATC         PIC X(02) VALUE SPACES.
+       77 W-STATI         PIC X(02) VALUE SPACES.
+       77 W-STATSEQ       PIC X(02) VALUE SPACES.
+       77 W-RESP          PIC X     VALUE SPACES.
+       77 W-TRACO         PIC X(80) VALUE ALL "=".
+       77 LIMPA           PIC X(30) VALUE SPACES.
+       77 W-MENSAGEM-ERRO PIC X(40) VALUE SPACES.
+
+       77 W-NUM-COMANDA   PIC 9(5) VALUE ZEROS.
+       77 W-MESA          PIC 99   VALUE ZEROS.
+       77 W-GARCOM        PIC X(20) VALUE SPACES.
+       77 W-DATA-SIS      PIC 9(8) VALUE ZEROS.
+       77 W-HORA-SIS      PIC 9(8) VALUE ZEROS.
+       01 W-DATAHORA-ED.
+           02 W-DIA-ED  PIC 99.
+           02 FILLER    PIC X VALUE "/".
+           02 W-MES-ED  PIC 99.
+           02 FILLER    PIC X VALUE "/".
+           02 W-ANO-ED  PIC 9999.
+           02 FILLER    PIC X VALUE SPACE.
+           02 W-HOR-ED  PIC 99.
+           02 FILLER    PIC X VALUE ":".
+           02 W-MIN-ED  PIC 99.
+           02 FILLER    PIC X VALUE ":".
+           02 W-SEG-ED  PIC 99.
+
+       77 W-COD-PROD      PIC 9(4) VALUE ZEROS.
+       77 W-QTD-ITEM      PIC 99   VALUE ZEROS.
+       77 W-CONTINUA-ITEM PIC X    VALUE "S".
+
+      *--------------------------------
+       SCREEN SECTION.
+      *--------------------------------
+       01 TELA-1 BACKGROUND-COLOR 7.
+           05 BLANK SCREEN.
+           05 MOLDURA FOREGROUND-COLOR 01.
+               10 LINE 01 COLUMN 01 PIC X(80) FROM W-TRACO.
+               10 LINE 03 COLUMN 01 PIC X(80) FROM W-TRACO.
+           05 LINE 02 COLUMN 24 VALUE
+               "A B E R T U R A   D E   C O M A N D A"
+               FOREGROUND-COLOR 04.
+           05 TEXTOS-TELA FOREGROUND-COLOR 01.
+               10 LINE 09 COLUMN 10 VALUE
+               "MESA.............:[  ]".
+               10 LINE 11 COLUMN 10 VALUE
+               "GARCOM...........:[                    ]".
+           05 MOLDURA1 FOREGROUND-COLOR 01.
+               10 LINE 22 COLUMN 01 PIC X(80) FROM W-TRACO.
+               10 LINE 24 COLUMN 01 PIC X(80) FROM W-TRACO.
+           05 LINE 23 COLUMN 03 VALUE "MENSAGEM ==>> "
+               FOREGROUND-COLOR 4.
+
+       01 TELA-2 FOREGROUND-COLOR 4 HIGHLIGHT.
+           05 C1 LINE 09 COLUMN 29 PIC 99       USING W-MESA.
+           05 C2 LINE 11 COLUMN 29 PIC X(20)    USING W-GARCOM.
+
+       01 MENSAGENS FOREGROUND-COLOR 04.
+           05 M0 LINE 23 COLUMN 17 PIC X(30) FROM LIMPA.
+           05 M1 LINE 23 COLUMN 17 VALUE "GRAVAR COMANDA? (S/N)".
+           05 M2 LINE 23 COLUMN 17 VALUE "CAMPO OBRIGATORIO!!!!!".
+           05 MR LINE 23 COLUMN 41 PIC X TO W-RESP AUTO.
+
+       01 TELA-ITEM BACKGROUND-COLOR 7.
+           05 BLANK SCREEN.
+           05 MOLDURA-I FOREGROUND-COLOR 01.
+               10 LINE 01 COLUMN 01 PIC X(80) FROM W-TRACO.
+               10 LINE 03 COLUMN 01 PIC X(80) FROM W-TRACO.
+           05 LINE 02 COLUMN 27 VALUE
+               "L A N C A M E N T O   D E   I T E N S"
+               FOREGROUND-COLOR 04.
+           05 LINE 05 COLUMN 10 VALUE "COMANDA NUMERO: "
+               FOREGROUND-COLOR 04.
+           05 LINE 05 COLUMN 26 PIC 9(5) FROM W-NUM-COMANDA
+               FOREGROUND-COLOR 04.
+           05 TEXTOS-ITEM FOREGROUND-COLOR 01.
+               10 LINE 09 COLUMN 10 VALUE
+               "CODIGO DO PRODUTO:[    ]".
+               10 LINE 11 COLUMN 10 VALUE
+               "PRODUTO...........:[                              ]".
+               10 LINE 13 COLUMN 10 VALUE
+               "PRECO UNITARIO....:[       ]".
+               10 LINE 15 COLUMN 10 VALUE
+               "QUANTIDADE........:[  ]".
+           05 MOLDURA1-I FOREGROUND-COLOR 01.
+               10 LINE 22 COLUMN 01 PIC X(80) FROM W-TRACO.
+               10 LINE 24 COLUMN 01 PIC X(80) FROM W-TRACO.
+           05 LINE 23 COLUMN 03 VALUE "MENSAGEM ==>> "
+               FOREGROUND-COLOR 4.
+
+       01 TELA-ITEM-2 FOREGROUND-COLOR 4 HIGHLIGHT.
+           05 I1 LINE 09 COLUMN 29 PIC 9(4)     USING W-COD-PROD.
+           05 I2 LINE 11 COLUMN 30 PIC X(30)    FROM PROD-NOME.
+           05 I3 LINE 13 COLUMN 30 PIC $ZZ9,99  FROM PROD-PRECO.
+           05 I4 LINE 15 COLUMN 30 PIC 99       USING W-QTD-ITEM.
+
+       01 MENSAGENS-ITEM FOREGROUND-COLOR 04.
+           05 MI0 LINE 23 COLUMN 17 PIC X(30) FROM LIMPA.
+           05 MI1 LINE 23 COLUMN 17 VALUE "PRODUTO NAO ENCONTRADO!".
+           05 MI2 LINE 23 COLUMN 17 VALUE "GRAVAR ITEM? (S/N)".
+           05 MI3 LINE 23 COLUMN 17 VALUE "OUTRO ITEM? (S/N)".
+           05 MIR LINE 23 COLUMN 41 PIC X TO W-RESP AUTO.
+
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+
+       MAIN.
+           PERFORM ABRIR-ARQUIVOS.
+           PERFORM ENTRA-CABECALHO.
+           IF W-RESP = "S"
+               PERFORM GRAVAR-CABECALHO
+               PERFORM LANCAR-ITEM UNTIL W-CONTINUA-ITEM = "N"
+           END-IF.
+           PERFORM FECHAR-ARQUIVOS.
+           STOP RUN.
+
+       ABRIR-ARQUIVOS.
+           OPEN INPUT ARQ-PROD.
+           IF W-STATP NOT = "00"
+               CALL "VERIFICA-STATUS" USING W-STATP W-MENSAGEM-ERRO
+               DISPLAY W-MENSAGEM-ERRO AT 2317
+               DISPLAY "PRODUTOS.DAT INDISPONIVEL - ENCERRANDO" AT 2417
+               STOP " "
+               STOP RUN
+           END-IF.
+
+       ENTRA-CABECALHO.
+           DISPLAY TELA-1.
+           DISPLAY M0.
+           PERFORM ENTRA-MESA.
+           PERFORM ENTRA-GARCOM.
+           DISPLAY M1.
+           PERFORM WITH TEST AFTER UNTIL W-RESP = "S" OR "N"
+               ACCEPT MR
+               MOVE FUNCTION UPPER-CASE (W-RESP) TO W-RESP
+           END-PERFORM.
+
+       ENTRA-MESA.
+           PERFORM WITH TEST AFTER UNTIL W-MESA NOT = ZEROS
+               ACCEPT C1
+               IF W-MESA = ZEROS
+                   DISPLAY M2
+                   STOP " "
+                   DISPLAY M0
+               END-IF
+           END-PERFORM.
+
+       ENTRA-GARCOM.
+           PERFORM WITH TEST AFTER UNTIL W-GARCOM NOT = SPACES
+               ACCEPT C2
+               IF W-GARCOM = SPACES
+                   DISPLAY M2
+                   STOP " "
+                   DISPLAY M0
+               END-IF
+           END-PERFORM.
+
+      *-----------------------------------------------------------------*
+      * GRAVAR-CABECALHO - GERA O PROXIMO NUMERO DE COMANDA E GRAVA O
+      *   REGISTRO DE ABERTURA EM COMANDA.DAT.
+      *-----------------------------------------------------------------*
+       GRAVAR-CABECALHO.
+           PERFORM LER-SEQ-COMANDA.
+           ADD 1 TO W-NUM-COMANDA.
+           PERFORM GRAVAR-SEQ-COMANDA.
+
+           ACCEPT W-DATA-SIS FROM DATE YYYYMMDD.
+           ACCEPT W-HORA-SIS FROM TIME.
+           MOVE W-DATA-SIS(7:2) TO W-DIA-ED.
+           MOVE W-DATA-SIS(5:2) TO W-MES-ED.
+           MOVE W-DATA-SIS(1:4) TO W-ANO-ED.
+           MOVE W-HORA-SIS(1:2) TO W-HOR-ED.
+           MOVE W-HORA-SIS(3:2) TO W-MIN-ED.
+           MOVE W-HORA-SIS(5:2) TO W-SEG-ED.
+
+           OPEN EXTEND ARQ-COMANDA.
+           IF W-STATC = "35"
+               OPEN OUTPUT ARQ-COMANDA
+           END-IF.
+
+           MOVE W-NUM-COMANDA  TO COM-NUMERO.
+           MOVE W-MESA         TO COM-MESA.
+           MOVE W-GARCOM       TO COM-GARCOM.
+           MOVE W-DATAHORA-ED  TO COM-DATAHORA.
+           WRITE REG-COMANDA.
+
+           CLOSE ARQ-COMANDA.
+
+       LER-SEQ-COMANDA.
+           MOVE ZEROS TO W-NUM-COMANDA.
+           OPEN INPUT ARQ-SEQ-COM.
+           IF W-STATSEQ = "00"
+               READ ARQ-SEQ-COM
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE SEQ-ULTIMA-COMANDA TO W-NUM-COMANDA
+               END-READ
+               CLOSE ARQ-SEQ-COM
+           END-IF.
+
+       GRAVAR-SEQ-COMANDA.
+           OPEN OUTPUT ARQ-SEQ-COM.
+           MOVE W-NUM-COMANDA TO SEQ-ULTIMA-COMANDA.
+           WRITE REG-SEQ-COM.
+           CLOSE ARQ-SEQ-COM.
+
+      *-----------------------------------------------------------------*
+      * LANCAR-ITEM - PROCURA O PRODUTO PELO CODIGO E, SE ENCONTRADO,
+      *   GRAVA UM ITEM DA COMANDA EM ITENSCOM.DAT.
+      *-----------------------------------------------------------------*
+       LANCAR-ITEM.
+           MOVE ZEROS  TO W-COD-PROD PROD-COD W-QTD-ITEM.
+           MOVE SPACES TO PROD-NOME.
+           MOVE ZEROS  TO PROD-PRECO.
+           DISPLAY TELA-ITEM.
+           DISPLAY MI0.
+
+           PERFORM WITH TEST AFTER UNTIL W-STATP = "00"
+               ACCEPT I1
+               MOVE W-COD-PROD TO PROD-COD
+               READ ARQ-PROD
+               IF W-STATP NOT = "00"
+                   DISPLAY MI1
+                   STOP " "
+                   DISPLAY MI0
+               END-IF
+           END-PERFORM.
+
+           DISPLAY I2.
+           DISPLAY I3.
+
+           PERFORM WITH TEST AFTER UNTIL W-QTD-ITEM NOT = ZEROS
+               ACCEPT I4
+               IF W-QTD-ITEM = ZEROS
+                   DISPLAY M2
+                   STOP " "
+                   DISPLAY MI0
+               END-IF
+           END-PERFORM.
+
+           DISPLAY MI2.
+           PERFORM WITH TEST AFTER UNTIL W-RESP = "S" OR "N"
+               ACCEPT MIR
+               MOVE FUNCTION UPPER-CASE (W-RESP) TO W-RESP
+           END-PERFORM.
+
+           IF W-RESP = "S"
+               PERFORM GRAVAR-ITEM
+           END-IF.
+
+           DISPLAY MI3.
+           PERFORM WITH TEST AFTER UNTIL W-RESP = "S" OR "N"
+               ACCEPT MIR
+               MOVE FUNCTION UPPER-CASE (W-RESP) TO W-RESP
+           END-PERFORM.
+           MOVE W-RESP TO W-CONTINUA-ITEM.
+
+       GRAVAR-ITEM.
+           OPEN EXTEND ARQ-ITENS.
+           IF W-STATI = "35"
+               OPEN OUTPUT ARQ-ITENS
+           END-IF.
+
+           MOVE W-NUM-COMANDA TO IC-NUMERO.
+           MOVE PROD-COD      TO IC-PROD-COD.
+           MOVE PROD-NOME     TO IC-PROD-NOME.
+           MOVE W-QTD-ITEM    TO IC-QTD.
+           MOVE PROD-PRECO    TO IC-PRECO.
+           WRITE REG-ITEM-COMANDA.
+
+           CLOSE ARQ-ITENS.
+
+       FECHAR-ARQUIVOS.
+           CLOSE ARQ-PROD.

@@ -6,6 +6,26 @@
            PROGRAM-ID.       INCL-PROD.
            AUTHOR.           JULIANO NICOMEDES.
            DATE-WRITTEN.     15-11-2011.
+      *----------------------------------------------------------------*
+      * 09 AGOSTO 2026 - JULIANO - O ARQUIVO ERA ABERTO SO PARA LEITURA
+      *   E O WRITE NUNCA GRAVAVA NADA EM PRODUTOS.DAT; ABRE I-O AGORA.
+      * 09 AGOSTO 2026 - JULIANO - W-STATP PASSA A SER TRADUZIDO PELO
+      *   SUBPROGRAMA COMUM/VERIFICASTATUS.cbl EM VEZ DE UMA MENSAGEM
+      *   FIXA PARA QUALQUER STATUS DIFERENTE DO ESPERADO.
+      * 09 AGOSTO 2026 - JULIANO - TODA GRAVACAO PASSA A SER REGISTRADA
+      *   EM AUDITORIA.LOG PELO SUBPROGRAMA COMPARTILHADO
+      *   COMUM/GRAVAAUDIT.cbl.
+      * 09 AGOSTO 2026 - JULIANO - DATA E DIA DA SEMANA PASSAM A SER
+      *   MONTADOS PELO SUBPROGRAMA COMUM/DATASEMANA.cbl, TAMBEM
+      *   USADO POR LEPRODIS.cbl.
+      * 09 AGOSTO 2026 - JULIANO - PASSA A ALERTAR NA TELA QUANDO A
+      *   QUANTIDADE RECEBIDA FICA ABAIXO DO PONTO DE RESSUPRIMENTO.
+      * 09 AGOSTO 2026 - JULIANO - QUANDO O CODIGO DIGITADO JA EXISTE,
+      *   EM VEZ DE REJEITAR O CADASTRO, SOMA A QUANTIDADE RECEBIDA AO
+      *   ESTOQUE JA GRAVADO PARA O PRODUTO.
+      * 09 AGOSTO 2026 - JULIANO - W-QTD-MINIMA PASSA A SER LIDA DE
+      *   ESTOQUE.PAR EM VEZ DE FIXA EM WORKING-STORAGE, PARA QUE O
+      *   PONTO DE RESSUPRIMENTO POSSA SER AJUSTADO SEM RECOMPILAR.
       *----------------------------------------------------------------*
        ENVIRONMENT         DIVISION.
       *----------------------------------------------------------------*
@@ -21,6 +41,10 @@
                RECORD KEY      IS PROD-COD
                FILE STATUS     IS W-STATP.
 
+           SELECT ARQ-ESTPAR ASSIGN TO "ESTOQUE.PAR"
+               ORGANIZATION    IS LINE SEQUENTIAL
+               FILE STATUS     IS W-STATPAR.
+
       *----------------------------------------------------------------*
        DATA                DIVISION.
       *----------------------------------------------------------------*
@@ -36,6 +60,11 @@
            02 PROD-QTD    PIC 99.
            02 FILLER      PIC X(80).
 
+       FD  ARQ-ESTPAR
+           LABEL RECORD STANDARD.
+       01  REG-ESTPAR.
+           02 EP-QTD-MINIMA PIC 99.
+
       *--------------------------------
        WORKING-STORAGE SECTION.
       *--------------------------------
@@ -43,6 +72,11 @@
        77 W-RESP          PIC X     VALUE SPACES.
        77 W-TRACO         PIC X(80) VALUE ALL "=".
        77 LIMPA           PIC X(30) VALUE SPACES.
+       77 W-MENSAGEM-ERRO PIC X(40) VALUE SPACES.
+       77 W-CHAVE-AUDIT   PIC X(15) VALUE SPACES.
+       77 W-QTD-MINIMA    PIC 99    VALUE 05.
+       77 W-QTD-RECEBIDA  PIC 99    VALUE ZEROS.
+       77 W-STATPAR       PIC X(02) VALUE SPACES.
 
        01 DATA-DO-DIA-INV.
            02 ANO-INV PIC 9(4).
@@ -54,6 +88,7 @@
            02 MES PIC 99.
            02 FILLER PIC X VALUE "/".
            02 ANO PIC 9(4).
+       77 W-DIA-SEMANA PIC X(13) VALUE SPACES.
 
       *--------------------------------
        SCREEN SECTION.
@@ -86,6 +121,9 @@
            05 DIA-DATA FOREGROUND-COLOR 04.
                10 LINE 23 COLUMN 63 VALUE "DATA: ".
                10 LINE 23 COLUMN 70 PIC X(10) FROM DATA-DO-DIA.
+           05 DIA-SEMANA-TELA FOREGROUND-COLOR 04.
+               10 LINE 21 COLUMN 55 VALUE "DIA DA SEMANA: ".
+               10 LINE 21 COLUMN 70 PIC X(13) FROM W-DIA-SEMANA.
 
 
 
@@ -101,7 +139,10 @@
            05 M2 LINE 23 COLUMN 17 VALUE "CAMPO OBRIGATORIO!!!!!".
            05 M3 LINE 23 COLUMN 17 VALUE "CADASTRAR OUTRO? (S/N)".
            05 M4 LINE 23 COLUMN 17 VALUE "PRODUTO JA CADASTRADO!".
+           05 M5 LINE 23 COLUMN 17 VALUE "ESTOQUE ABAIXO DO MINIMO!".
+           05 M6 LINE 23 COLUMN 17 VALUE "QUANTIDADE A ADICIONAR:".
            05 MR LINE 23 COLUMN 41 PIC X TO W-RESP AUTO.
+           05 I5 LINE 23 COLUMN 42 PIC 99 TO W-QTD-RECEBIDA.
 
       *----------------------------------------------------------------*
        PROCEDURE DIVISION.
@@ -115,7 +156,36 @@
            STOP RUN.
 
        INICIO.
-           OPEN INPUT ARQ-PROD.
+           OPEN I-O ARQ-PROD.
+           IF W-STATP = "35"
+               OPEN OUTPUT ARQ-PROD
+               CLOSE       ARQ-PROD
+               OPEN I-O    ARQ-PROD
+           ELSE
+               IF W-STATP NOT = "00"
+                   CALL "VERIFICA-STATUS" USING W-STATP
+                       W-MENSAGEM-ERRO
+                   DISPLAY W-MENSAGEM-ERRO AT 2317
+               END-IF
+           END-IF.
+           PERFORM LER-PARAMETROS.
+
+      *-----------------------------------------------------------------*
+      * LER-PARAMETROS - CARREGA O PONTO DE RESSUPRIMENTO DE
+      *   ESTOQUE.PAR. NA FALTA DO ARQUIVO, O VALOR PADRAO DEFINIDO EM
+      *   WORKING-STORAGE E MANTIDO.
+      *-----------------------------------------------------------------*
+       LER-PARAMETROS.
+           OPEN INPUT ARQ-ESTPAR.
+           IF W-STATPAR = "00"
+               READ ARQ-ESTPAR
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE EP-QTD-MINIMA TO W-QTD-MINIMA
+               END-READ
+               CLOSE ARQ-ESTPAR
+           END-IF.
 
        PROCESSA.
 
@@ -140,9 +210,8 @@
 
        EXTRAI-DATA.
            ACCEPT DATA-DO-DIA-INV FROM DATE YYYYMMDD.
-           MOVE ANO-INV TO ANO.
-           MOVE MES-INV TO MES.
-           MOVE DIA-INV TO DIA.
+           CALL "DATA-SEMANA" USING ANO-INV MES-INV DIA-INV
+               DATA-DO-DIA W-DIA-SEMANA.
 
        ENTRA-COD.
            PERFORM WITH TEST AFTER UNTIL PROD-COD NOT = ZEROS
@@ -154,14 +223,19 @@
                END-IF
                END-PERFORM.
                READ ARQ-PROD
-               IF W-STATP = "23"
-                   PERFORM ENTRA-RESTO
-                   PERFORM GRAVACAO
-               ELSE
-                   DISPLAY M4
-                   STOP " "
-                   DISPLAY M0
-               END-IF.
+               EVALUATE W-STATP
+                   WHEN "23"
+                       PERFORM ENTRA-RESTO
+                       PERFORM GRAVACAO
+                   WHEN "00"
+                       PERFORM ATUALIZA-ESTOQUE
+                   WHEN OTHER
+                       CALL "VERIFICA-STATUS" USING W-STATP
+                           W-MENSAGEM-ERRO
+                       DISPLAY W-MENSAGEM-ERRO LINE 23 COLUMN 17
+                       STOP " "
+                       DISPLAY M0
+               END-EVALUATE.
 
 
 
@@ -169,6 +243,7 @@
            PERFORM ENTRA-I2.
            PERFORM ENTRA-I3.
            PERFORM ENTRA-I4.
+           PERFORM VERIFICA-ESTOQUE.
 
 
        ENTRA-I2.
@@ -202,6 +277,50 @@
                END-PERFORM.
 
 
+      *-----------------------------------------------------------------*
+      * VERIFICA-ESTOQUE - ALERTA QUANDO A QUANTIDADE RECEBIDA FICA
+      *   ABAIXO DO PONTO DE RESSUPRIMENTO (W-QTD-MINIMA).
+      *-----------------------------------------------------------------*
+       VERIFICA-ESTOQUE.
+           IF PROD-QTD < W-QTD-MINIMA
+               DISPLAY M5
+               STOP " "
+               DISPLAY M0
+           END-IF.
+
+      *-----------------------------------------------------------------*
+      * ATUALIZA-ESTOQUE - CODIGO JA CADASTRADO: EM VEZ DE REJEITAR,
+      *   SOMA A QUANTIDADE RECEBIDA AO ESTOQUE JA GRAVADO EM REG-PROD.
+      *-----------------------------------------------------------------*
+       ATUALIZA-ESTOQUE.
+           DISPLAY M4.
+           MOVE ZEROS TO W-QTD-RECEBIDA.
+           DISPLAY M6.
+           PERFORM WITH TEST AFTER UNTIL W-QTD-RECEBIDA NOT = ZEROS
+               ACCEPT I5
+               IF W-QTD-RECEBIDA = ZEROS
+                   DISPLAY M2
+                   STOP " "
+                   DISPLAY M6
+               END-IF
+           END-PERFORM.
+
+           DISPLAY M1.
+           PERFORM WITH TEST AFTER UNTIL W-RESP = "S" OR "N"
+               ACCEPT MR
+               MOVE FUNCTION UPPER-CASE (W-RESP) TO W-RESP
+           END-PERFORM.
+
+           IF W-RESP = "S"
+               ADD W-QTD-RECEBIDA TO PROD-QTD
+               REWRITE REG-PROD
+               PERFORM VERIFICA-ESTOQUE
+               MOVE PROD-COD TO W-CHAVE-AUDIT
+               CALL "GRAVA-AUDITORIA" USING "INCLPROD" W-CHAVE-AUDIT
+           END-IF.
+
+           DISPLAY M0.
+
        GRAVACAO.
            DISPLAY M1
            PERFORM WITH TEST AFTER UNTIL W-RESP = "S" OR "N"
@@ -212,6 +331,8 @@
            IF W-RESP = "S"
                MOVE FUNCTION UPPER-CASE(REG-PROD) TO REG-PROD
                WRITE REG-PROD
+               MOVE PROD-COD TO W-CHAVE-AUDIT
+               CALL "GRAVA-AUDITORIA" USING "INCLPROD" W-CHAVE-AUDIT
            END-IF.
 
 

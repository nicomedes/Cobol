@@ -1,44 +1,141 @@
-      *-----------------------------------------------------------------*
-       IDENTIFICATION          DIVISION.
-      *-----------------------------------------------------------------*
-
-       PROGRAM-ID.             TAXA.
-       AUTHOR.                 JULIANO NICOMEDES.
-       INSTALLATION.       UNIVERSIDADE PRESBITERIANA MACKENZIE.
-       SECURITY.           PROGRAMA DE USO EXCLUSIVO DOS ALUNOS.
-
-      *-----------------------------------------------------------------*
-       ENVIRONMENT             DIVISION.
-      *-----------------------------------------------------------------*
-
-       CONFIGURATION           SECTION.
-       SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.
-
-      *-----------------------------------------------------------------*
-       DATA                    DIVISION.
-      *-----------------------------------------------------------------*
-
-       WORKING-STORAGE         SECTION.
-
-       01 VALOR-DEPOSIT-ED PIC Z(10),9(2) VALUE ZEROS.
-       01 TAXA-JUROS PIC 9V9(3) VALUE 0,007.
-       01 VALOR-DEPOSIT PIC 9(10)V9(2) VALUE ZEROS.
-       01 TAXA-JUROS-ED PIC 9,999 VALUE ZEROS.
-
-      *-----------------------------------------------------------------*
-       PROCEDURE DIVISION.
-      *-----------------------------------------------------------------*
-
-       INICIO.
-           ACCEPT VALOR-DEPOSIT-ED.
-           MOVE VALOR-DEPOSIT-ED TO VALOR-DEPOSIT.
-           COMPUTE VALOR-DEPOSIT = VALOR-DEPOSIT +
-           (VALOR-DEPOSIT * TAXA-JUROS).
-           MOVE VALOR-DEPOSIT TO VALOR-DEPOSIT-ED.
-           MOVE TAXA-JUROS TO TAXA-JUROS-ED.
-           DISPLAY VALOR-DEPOSIT-ED.
-           DISPLAY TAXA-JUROS-ED.
-
-       STOP-RUN.
-
-
+      *-----------------------------------------------------------------*
+       IDENTIFICATION          DIVISION.
+      *-----------------------------------------------------------------*
+
+       PROGRAM-ID.             TAXA.
+       AUTHOR.                 JULIANO NICOMEDES.
+       INSTALLATION.       UNIVERSIDADE PRESBITERIANA MACKENZIE.
+       SECURITY.           PROGRAMA DE USO EXCLUSIVO DOS ALUNOS.
+      *-----------------------------------------------------------------*
+      * 09 AGOSTO 2026 - JULIANO NICOMEDES - TAXA-JUROS PASSOU A SER
+      *   LIDA DE TAXAJURO.DAT (MANTENDO O VALOR PADRAO SE O ARQUIVO
+      *   NAO EXISTIR), E O PROGRAMA PASSOU A IMPRIMIR A PROJECAO DO
+      *   SALDO PERIODO A PERIODO, NAO SO O RESULTADO DE UM PERIODO.
+      * 09 AGOSTO 2026 - JULIANO NICOMEDES - O SALDO ERA COMPOSTO UMA
+      *   VEZ ANTES DE SEMEAR W-SALDO E DEPOIS RECOMPOSTO NO MES 1 DO
+      *   LACO, DOBRANDO O JURO DO PRIMEIRO MES; W-SALDO AGORA PARTE
+      *   DO DEPOSITO SEM JUROS. A COMPOSICAO PASSA A SER FEITA
+      *   CHAMANDO COMUM/SOMAR.cbl EM VEZ DE COMPUTE PROPRIO.
+      *-----------------------------------------------------------------*
+       ENVIRONMENT             DIVISION.
+      *-----------------------------------------------------------------*
+
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-TAXAJURO ASSIGN TO "TAXAJURO.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS  COD-ERRO-TAXA.
+
+      *-----------------------------------------------------------------*
+       DATA                    DIVISION.
+      *-----------------------------------------------------------------*
+
+       FILE SECTION.
+       FD  ARQ-TAXAJURO
+           LABEL RECORD STANDARD.
+       01  REG-TAXAJURO.
+           02 RJ-TAXA-JUROS PIC 9V9(3).
+
+       WORKING-STORAGE         SECTION.
+
+       01 VALOR-DEPOSIT-ED PIC Z(10),9(2) VALUE ZEROS.
+       01 TAXA-JUROS PIC 9V9(3) VALUE 0,007.
+       01 VALOR-DEPOSIT PIC 9(10)V9(2) VALUE ZEROS.
+       01 TAXA-JUROS-ED PIC 9,999 VALUE ZEROS.
+
+       77 COD-ERRO-TAXA   PIC X(02) VALUE SPACES.
+       77 N-PERIODOS      PIC 99    VALUE ZEROS.
+           88 N-PERIODOS-OK          VALUE 1 THRU 60.
+       77 W-PERIODO       PIC 99    VALUE ZEROS.
+       77 W-SALDO         PIC 9(10)V9(2) VALUE ZEROS.
+       77 W-SALDO-ED      PIC Z(10),9(2) VALUE ZEROS.
+       77 W-JUROS-PERIODO PIC 9(10)V9(3) VALUE ZEROS.
+
+       77 W-CAMP1         PIC 9(10)V9(3) VALUE ZEROS.
+       77 W-CAMP2         PIC 9(10)V9(3) VALUE ZEROS.
+       77 W-CAMP3         PIC 9(10)V9(3) VALUE ZEROS.
+       77 W-OPERACAO-CALC PIC X          VALUE SPACE.
+       77 W-COD-ERRO-CALC PIC X          VALUE SPACE.
+           88 W-CALC-OVERFLOW     VALUE "O".
+       77 W-HOUVE-OVERFLOW PIC X         VALUE "N".
+           88 HOUVE-OVERFLOW      VALUE "S".
+
+      *-----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------*
+
+       INICIO.
+           PERFORM LER-TAXA-JUROS.
+
+           ACCEPT VALOR-DEPOSIT-ED.
+           MOVE VALOR-DEPOSIT-ED TO VALOR-DEPOSIT.
+           MOVE TAXA-JUROS TO TAXA-JUROS-ED.
+           DISPLAY VALOR-DEPOSIT-ED.
+           DISPLAY TAXA-JUROS-ED.
+
+           DISPLAY "QUANTOS MESES PROJETAR (1-60)?".
+           PERFORM WITH TEST AFTER UNTIL N-PERIODOS-OK
+               ACCEPT N-PERIODOS
+           END-PERFORM.
+
+           MOVE VALOR-DEPOSIT TO W-SALDO.
+           MOVE ZEROS         TO W-PERIODO.
+           PERFORM UNTIL W-PERIODO >= N-PERIODOS OR HOUVE-OVERFLOW
+               ADD 1 TO W-PERIODO
+               PERFORM APLICA-JUROS
+               IF NOT HOUVE-OVERFLOW
+                   MOVE W-SALDO TO W-SALDO-ED
+                   DISPLAY "MES " W-PERIODO " - SALDO: " W-SALDO-ED
+               END-IF
+           END-PERFORM.
+           IF HOUVE-OVERFLOW
+               DISPLAY "SALDO NAO COUBE NO CAMPO - PROJECAO "
+                       "INTERROMPIDA NO MES " W-PERIODO
+           END-IF.
+
+       STOP RUN.
+
+      *-----------------------------------------------------------------*
+      * APLICA-JUROS - COMPOE W-SALDO COM UM PERIODO DE TAXA-JUROS,
+      *   CHAMANDO COMUM/SOMAR.cbl PARA O CALCULO DO JURO E DA SOMA.
+      *-----------------------------------------------------------------*
+       APLICA-JUROS.
+           MOVE W-SALDO    TO W-CAMP1.
+           MOVE TAXA-JUROS TO W-CAMP2.
+           MOVE "*"        TO W-OPERACAO-CALC.
+           CALL "SOMAR" USING W-CAMP1 W-CAMP2 W-CAMP3 W-OPERACAO-CALC
+                               W-COD-ERRO-CALC.
+           IF W-CALC-OVERFLOW
+               MOVE "S" TO W-HOUVE-OVERFLOW
+           END-IF.
+           MOVE W-CAMP3 TO W-JUROS-PERIODO.
+
+           MOVE W-SALDO         TO W-CAMP1.
+           MOVE W-JUROS-PERIODO TO W-CAMP2.
+           MOVE "+"             TO W-OPERACAO-CALC.
+           CALL "SOMAR" USING W-CAMP1 W-CAMP2 W-CAMP3 W-OPERACAO-CALC
+                               W-COD-ERRO-CALC.
+           IF W-CALC-OVERFLOW
+               MOVE "S" TO W-HOUVE-OVERFLOW
+           END-IF.
+           MOVE W-CAMP3 TO W-SALDO.
+
+      *-----------------------------------------------------------------*
+      * LER-TAXA-JUROS - CARREGA A TAXA DE TAXAJURO.DAT. NA FALTA DO
+      *   ARQUIVO, O VALOR PADRAO DEFINIDO EM WORKING-STORAGE E
+      *   MANTIDO.
+      *-----------------------------------------------------------------*
+       LER-TAXA-JUROS.
+           OPEN INPUT ARQ-TAXAJURO.
+           IF COD-ERRO-TAXA = "00"
+               READ ARQ-TAXAJURO
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RJ-TAXA-JUROS TO TAXA-JUROS
+               END-READ
+               CLOSE ARQ-TAXAJURO
+           END-IF.

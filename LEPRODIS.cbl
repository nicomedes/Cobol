@@ -1,110 +1,231 @@
-      $SET ACCEPTREFRESH
-       IDENTIFICATION    DIVISION.
-       PROGRAM-ID.       LERPROD   INITIAL.
-       AUTHOR.           TAKATO.
-      *    ************************************************
-      *    *  EXEMPLO DE LEITURA RANDOMICA DE ARQUIVO IS  *
-      *    ************************************************
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT  SECTION.
-       FILE-CONTROL.
-           SELECT  CAD-PRODUTO ASSIGN TO "PRODUTO.DAT"
-                ORGANIZATION   INDEXED
-                RECORD KEY  CODPROD
-                ACCESS  RANDOM
-                FILE  STATUS  CODERRO.
-       DATA DIVISION.
-       FILE  SECTION.
-       FD  CAD-PRODUTO
-           LABEL  RECORD  STANDARD.
-       01  REG-PRODUTO.
-           02  CODPROD         PIC  9(3).
-           02  DESCRI          PIC  X(20).
-           02  PRECO           PIC  9(4)V99.
-           02  FILLER          PIC  X(41).
-       WORKING-STORAGE SECTION.
-       77  CODERRO   PIC  X(2)  VALUE SPACES.
-       77  OPC  PIC X VALUE SPACE.
-       88  OPC-OK  VALUE "S" "N".
-       77  W-CODPROD-PESQUISA   PIC 9(3) VALUE ZEROS.
-       01  DATA-SIS.
-           02  ANO  PIC  9999.
-           02  MES  PIC  99.
-           02  DIA  PIC  99.
-       01  DATA-DIA.
-           02  DIA  PIC  99/.
-           02  MES  PIC  99/.
-           02  ANO  PIC  9999.
-       01  DATA-COM-BARRA  REDEFINES  DATA-DIA  PIC X(10).
-
-       SCREEN SECTION.
-       01  TELA.
-           02  BLANK SCREEN BACKGROUND-COLOR 2 FOREGROUND-COLOR 15.
-           02  T1 LINE 05 COLUMN 15 VALUE
-                                    "LEITURA DE CADASTRO DE PRODUTO".
-           02  T11 LINE 07 COLUMN 22 PIC X(10) FROM DATA-COM-BARRA.
-           02  T2 LINE 10 COLUMN 10 VALUE "DIGITE PRODUTO A PESQUISAR:".
-           02  T3 LINE 12 COLUMN 10 VALUE "CODIGO:".
-           02  T4 LINE 14 COLUMN 10 VALUE "DESCRICAO:".
-           02  T5 LINE 16 COLUMN 10 VALUE "PRECO:".
-           02  T7 LINE 20 COLUMN 10 VALUE "OUTRO REGISTRO?(S/N):".
-       01  TELA-DADOS.
-           02  D0 LINE 10 COLUMN 40 PIC ZZ9 TO W-CODPROD-PESQUISA.
-           02  D1 LINE 12 COLUMN 22 PIC ZZ9      FROM CODPROD.
-           02  D2 LINE 14 COLUMN 22 PIC X(20)    FROM DESCRI.
-           02  D3 LINE 16 COLUMN 22 PIC Z.ZZ9,99 FROM PRECO.
-           02  D4 LINE 20 COLUMN 35 PIC X        TO    OPC  AUTO.
-       PROCEDURE DIVISION.
-       INICIO.
-           INITIALIZE DATA-SIS.
-           ACCEPT  DATA-SIS FROM DATE YYYYMMDD.
-           PERFORM ABRIR-ARQUIVO.
-           PERFORM PROCESSA UNTIL OPC = "N".
-           PERFORM FECHAR-ARQUIVO.
-           DISPLAY "FIM DE PROCESSAMENTO" AT 2455.
-           STOP RUN.
-       PROCESSA.
-           INITIALIZE DATA-DIA CODERRO REG-PRODUTO W-CODPROD-PESQUISA.
-           MOVE CORR DATA-SIS TO DATA-DIA.
-           DISPLAY TELA.
-
-      *PEDE PARA DIGITAR O PRODUTO A SER PESQUISADO
-           ACCEPT D0
-           MOVE W-CODPROD-PESQUISA  TO  CODPROD    *> Importante
-      *ROTINA PARA LEITURA (PESQUISA) NO CADASTRO DE PRODUTO
-           READ CAD-PRODUTO
-           IF  CODERRO NOT = "00"
-               DISPLAY "PRODUTO NAO FOI ENCONTRADO" AT 1140 WITH BLINK
-           ELSE
-               DISPLAY  D1
-               DISPLAY  D2
-               DISPLAY  D3
-           END-IF.
-      *  FIM DA LEITURA EM DISCO
-      *
-      *  OPCAO PARA CONTINUAR OU PARAR
-           PERFORM WITH TEST AFTER UNTIL OPC-OK
-               ACCEPT D4
-               MOVE FUNCTION UPPER-CASE (OPC) TO OPC
-               IF  OPC-OK
-                   DISPLAY "                   " AT 2040
-               ELSE
-                   DISPLAY " DIGITE S OU N" AT 2040
-               END-IF
-           END-PERFORM.
-       ABRIR-ARQUIVO.
-           OPEN  I-O  CAD-PRODUTO.
-           IF  CODERRO NOT = "00"
-               DISPLAY "ARQUIVO NAO ENCONTRADO" AT 2040 WITH
-                       FOREGROUND-COLOR 4
-               STOP  " "
-               MOVE  "N"  TO  OPC
-           ELSE
-               DISPLAY "                       " AT 2040
-           END-IF.
-       FECHAR-ARQUIVO.
-           CLOSE  CAD-PRODUTO.
-       FIM-ULTIMA-LINHA.
-
+      $SET ACCEPTREFRESH
+       IDENTIFICATION    DIVISION.
+       PROGRAM-ID.       LERPROD   INITIAL.
+       AUTHOR.           TAKATO.
+      *    ************************************************
+      *    *  EXEMPLO DE LEITURA RANDOMICA DE ARQUIVO IS  *
+      *    ************************************************
+      *    09 AGOSTO 2026 - TAKATO - INCLUIDOS OS MODOS DE
+      *    LISTAGEM COMPLETA E PESQUISA POR DESCRICAO.
+      *    09 AGOSTO 2026 - TAKATO - CODERRO PASSA A SER TRADUZIDO
+      *    PELO SUBPROGRAMA COMUM/VERIFICASTATUS.cbl.
+      *    09 AGOSTO 2026 - TAKATO - DATA E DIA DA SEMANA PASSAM A SER
+      *    MONTADOS PELO SUBPROGRAMA COMUM/DATASEMANA.cbl.
+      *    09 AGOSTO 2026 - TAKATO - A PESQUISA POR DESCRICAO
+      *    COMPARAVA O TERMO JA MAIUSCULIZADO CONTRA DESCRI, GRAVADO
+      *    EXATAMENTE COMO DIGITADO EM INCL-IS.cbl, DE MODO QUE UMA
+      *    DESCRICAO CADASTRADA EM MINUSCULAS NUNCA ERA ENCONTRADA;
+      *    PASSA A COMPARAR CONTRA UMA COPIA MAIUSCULIZADA DE DESCRI.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT  SECTION.
+       FILE-CONTROL.
+           SELECT  CAD-PRODUTO ASSIGN TO "PRODUTO.DAT"
+                ORGANIZATION   INDEXED
+                RECORD KEY  CODPROD
+                ACCESS  DYNAMIC
+                FILE  STATUS  CODERRO.
+       DATA DIVISION.
+       FILE  SECTION.
+       FD  CAD-PRODUTO
+           LABEL  RECORD  STANDARD.
+       01  REG-PRODUTO.
+           02  CODPROD         PIC  9(3).
+           02  DESCRI          PIC  X(20).
+           02  PRECO           PIC  9(4)V99.
+           02  FILLER          PIC  X(41).
+       WORKING-STORAGE SECTION.
+       77  CODERRO   PIC  X(2)  VALUE SPACES.
+       77  OPC  PIC X VALUE SPACE.
+       88  OPC-OK  VALUE "S" "N".
+       77  W-CODPROD-PESQUISA   PIC 9(3) VALUE ZEROS.
+       77  W-MODO      PIC X VALUE SPACE.
+           88  MODO-OK           VALUE "C" "L" "D".
+       77  W-FIM-LISTAGEM PIC X VALUE "N".
+           88  FIM-LISTAGEM        VALUE "S".
+       77  W-PESQ-DESCRI  PIC X(20) VALUE SPACES.
+       77  W-TERMO-PESQ   PIC X(20) VALUE SPACES.
+       77  W-TAM-PESQ     PIC 99   VALUE ZEROS.
+       77  W-DESCRI-UP    PIC X(20) VALUE SPACES.
+       77  W-CONT-OCORR   PIC 99   VALUE ZEROS.
+       77  W-ACHOU        PIC X    VALUE "N".
+           88  ACHOU-ALGUM          VALUE "S".
+       77  QQ-TECLA       PIC X(9) VALUE SPACES.
+       77  W-MENSAGEM-ERRO PIC X(40) VALUE SPACES.
+       01  DATA-SIS.
+           02  ANO  PIC  9999.
+           02  MES  PIC  99.
+           02  DIA  PIC  99.
+       77  W-DATA-COM-BARRA  PIC X(10) VALUE SPACES.
+       77  W-DIA-SEMANA      PIC X(13) VALUE SPACES.
+
+       SCREEN SECTION.
+       01  TELA.
+           02  BLANK SCREEN BACKGROUND-COLOR 2 FOREGROUND-COLOR 15.
+           02  T1 LINE 05 COLUMN 15 VALUE
+                                    "LEITURA DE CADASTRO DE PRODUTO".
+           02  T11 LINE 07 COLUMN 22 PIC X(10) FROM W-DATA-COM-BARRA.
+           02  T12 LINE 07 COLUMN 34 PIC X(13) FROM W-DIA-SEMANA.
+           02  T2 LINE 10 COLUMN 10 VALUE "DIGITE PRODUTO A PESQUISAR:".
+           02  T3 LINE 12 COLUMN 10 VALUE "CODIGO:".
+           02  T4 LINE 14 COLUMN 10 VALUE "DESCRICAO:".
+           02  T5 LINE 16 COLUMN 10 VALUE "PRECO:".
+           02  T7 LINE 20 COLUMN 10 VALUE "OUTRO REGISTRO?(S/N):".
+       01  TELA-DADOS.
+           02  D0 LINE 10 COLUMN 40 PIC ZZ9 TO W-CODPROD-PESQUISA.
+           02  D1 LINE 12 COLUMN 22 PIC ZZ9      FROM CODPROD.
+           02  D2 LINE 14 COLUMN 22 PIC X(20)    FROM DESCRI.
+           02  D3 LINE 16 COLUMN 22 PIC Z.ZZ9,99 FROM PRECO.
+           02  D4 LINE 20 COLUMN 35 PIC X        TO    OPC  AUTO.
+       01  TELA-MODO.
+           02  BLANK SCREEN.
+           02  LINE 05 COLUMN 15 VALUE "LEITURA DE CADASTRO DE PRODUTO".
+           02  LINE 08 COLUMN 10 VALUE
+               "MODO: (C)ODIGO (L)ISTAR TODOS (D)ESCRICAO:".
+           02  D-MODO LINE 08 COLUMN 55 PIC X TO W-MODO AUTO.
+       01  TELA-PESQ-DESCRI.
+           02  BLANK SCREEN.
+           02  LINE 05 COLUMN 15 VALUE "PESQUISA POR DESCRICAO".
+           02  LINE 08 COLUMN 10 VALUE "DIGITE PARTE DA DESCRICAO:".
+           02  D-PESQ LINE 08 COLUMN 38 PIC X(20) TO W-PESQ-DESCRI.
+       PROCEDURE DIVISION.
+       INICIO.
+           INITIALIZE DATA-SIS.
+           ACCEPT  DATA-SIS FROM DATE YYYYMMDD.
+           CALL "DATA-SEMANA" USING ANO MES DIA
+               W-DATA-COM-BARRA W-DIA-SEMANA.
+           PERFORM RECEBER-MODO.
+           PERFORM ABRIR-ARQUIVO.
+           IF  CODERRO = "00"
+               EVALUATE W-MODO
+                   WHEN "C"
+                       PERFORM PROCESSA UNTIL OPC = "N"
+                   WHEN "L"
+                       PERFORM ROT-LISTAR-TODOS
+                   WHEN "D"
+                       PERFORM ROT-PESQUISAR-DESCRICAO
+               END-EVALUATE
+           END-IF.
+           PERFORM FECHAR-ARQUIVO.
+           DISPLAY "FIM DE PROCESSAMENTO" AT 2455.
+           STOP RUN.
+       RECEBER-MODO.
+           DISPLAY TELA-MODO.
+           PERFORM WITH TEST AFTER UNTIL MODO-OK
+               ACCEPT D-MODO
+               IF  MODO-OK
+                   DISPLAY "                     "      AT 1940
+               ELSE
+                   DISPLAY "DIGITE C, L OU D"           AT 1940
+               END-IF
+           END-PERFORM.
+       PROCESSA.
+           INITIALIZE CODERRO REG-PRODUTO W-CODPROD-PESQUISA.
+           DISPLAY TELA.
+
+      *PEDE PARA DIGITAR O PRODUTO A SER PESQUISADO
+           ACCEPT D0
+           MOVE W-CODPROD-PESQUISA  TO  CODPROD    *> Importante
+      *ROTINA PARA LEITURA (PESQUISA) NO CADASTRO DE PRODUTO
+           READ CAD-PRODUTO
+           IF  CODERRO NOT = "00"
+               CALL "VERIFICA-STATUS" USING CODERRO W-MENSAGEM-ERRO
+               DISPLAY W-MENSAGEM-ERRO AT 1140 WITH BLINK
+           ELSE
+               DISPLAY  D1
+               DISPLAY  D2
+               DISPLAY  D3
+           END-IF.
+      *  FIM DA LEITURA EM DISCO
+      *
+      *  OPCAO PARA CONTINUAR OU PARAR
+           PERFORM WITH TEST AFTER UNTIL OPC-OK
+               ACCEPT D4
+               MOVE FUNCTION UPPER-CASE (OPC) TO OPC
+               IF  OPC-OK
+                   DISPLAY "                   " AT 2040
+               ELSE
+                   DISPLAY " DIGITE S OU N" AT 2040
+               END-IF
+           END-PERFORM.
+      *    MODO LISTAR TODOS: PERCORRE O ARQUIVO NA ORDEM DA CHAVE
+       ROT-LISTAR-TODOS.
+           MOVE "N"   TO W-FIM-LISTAGEM.
+           MOVE ZEROS TO CODPROD.
+           START CAD-PRODUTO KEY IS NOT LESS THAN CODPROD
+               INVALID KEY
+                   MOVE "S" TO W-FIM-LISTAGEM
+           END-START.
+           PERFORM ROT-LISTAR-UM UNTIL FIM-LISTAGEM.
+       ROT-LISTAR-UM.
+           READ CAD-PRODUTO NEXT RECORD
+               AT END
+                   MOVE "S" TO W-FIM-LISTAGEM
+               NOT AT END
+                   DISPLAY TELA
+                   DISPLAY D1
+                   DISPLAY D2
+                   DISPLAY D3
+                   DISPLAY "Tecle <ENTER> PARA O PROXIMO PRODUTO"
+                           AT 2010
+                   ACCEPT QQ-TECLA WITH AUTO AT 2050
+           END-READ.
+      *    MODO PESQUISAR POR DESCRICAO: PROCURA O TEXTO DIGITADO EM
+      *    QUALQUER POSICAO DA DESCRICAO DE CADA PRODUTO CADASTRADO
+       ROT-PESQUISAR-DESCRICAO.
+           DISPLAY TELA-PESQ-DESCRI.
+           ACCEPT D-PESQ.
+           MOVE FUNCTION UPPER-CASE(W-PESQ-DESCRI) TO W-PESQ-DESCRI.
+           MOVE FUNCTION TRIM(W-PESQ-DESCRI) TO W-TERMO-PESQ.
+           COMPUTE W-TAM-PESQ = FUNCTION LENGTH(FUNCTION TRIM
+                   (W-PESQ-DESCRI)).
+           MOVE "N" TO W-ACHOU.
+           MOVE "N" TO W-FIM-LISTAGEM.
+           MOVE ZEROS TO CODPROD.
+           START CAD-PRODUTO KEY IS NOT LESS THAN CODPROD
+               INVALID KEY
+                   MOVE "S" TO W-FIM-LISTAGEM
+           END-START.
+           PERFORM ROT-PESQUISAR-UM UNTIL FIM-LISTAGEM.
+           IF NOT ACHOU-ALGUM
+               DISPLAY ERASE
+               DISPLAY "NENHUM PRODUTO ENCONTRADO COM ESSA DESCRICAO"
+                       AT 1210
+           END-IF.
+       ROT-PESQUISAR-UM.
+           READ CAD-PRODUTO NEXT RECORD
+               AT END
+                   MOVE "S" TO W-FIM-LISTAGEM
+               NOT AT END
+                   MOVE ZEROS TO W-CONT-OCORR
+                   IF  W-TAM-PESQ > 0
+                       MOVE FUNCTION UPPER-CASE(DESCRI) TO W-DESCRI-UP
+                       INSPECT W-DESCRI-UP TALLYING W-CONT-OCORR
+                           FOR ALL W-TERMO-PESQ(1:W-TAM-PESQ)
+                   END-IF
+                   IF  W-CONT-OCORR > 0
+                       MOVE "S" TO W-ACHOU
+                       DISPLAY TELA
+                       DISPLAY D1
+                       DISPLAY D2
+                       DISPLAY D3
+                       DISPLAY "Tecle <ENTER> PARA O PROXIMO PRODUTO"
+                               AT 2010
+                       ACCEPT QQ-TECLA WITH AUTO AT 2050
+                   END-IF
+           END-READ.
+       ABRIR-ARQUIVO.
+           OPEN  I-O  CAD-PRODUTO.
+           IF  CODERRO NOT = "00"
+               CALL "VERIFICA-STATUS" USING CODERRO W-MENSAGEM-ERRO
+               DISPLAY W-MENSAGEM-ERRO AT 2040 WITH
+                       FOREGROUND-COLOR 4
+               STOP  " "
+               MOVE  "N"  TO  OPC
+           ELSE
+               DISPLAY "                       " AT 2040
+           END-IF.
+       FECHAR-ARQUIVO.
+           CLOSE  CAD-PRODUTO.
+       FIM-ULTIMA-LINHA.

@@ -1,114 +1,199 @@
-      $SET   ACCEPTREFRESH
-       IDENTIFICATION       DIVISION.
-       PROGRAM-ID.         CRIASEQ1.
-       AUTHOR.        TAKATO.
-       DATE-WRITTEN.    04 OUTUBRO 2011.
-       ENVIRONMENT     DIVISION.
-       CONFIGURATION    SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT  IS  COMMA.
-       INPUT-OUTPUT        SECTION.
-       FILE-CONTROL.
-           SELECT   ARQ-DADOS    ASSIGN  TO   "DADOS1.DAT"
-               ORGANIZATION  LINE  SEQUENTIAL
-               FILE   STATUS    COD-ERRO.
-       DATA        DIVISION.
-       FILE        SECTION.
-       FD    ARQ-DADOS
-           LABEL   RECORD   STANDARD.
-       01    REG-DADOS.
-           02    CODIGO    		PIC  9(3).
-           02    VALOR        	PIC  9(4)V99.
-           02    FILLER        	PIC  X(51).
-       WORKING-STORAGE     SECTION.
-       77    COD-ERRO    PIC   X(2)   VALUE   SPACES.
-       01    VARIAVEIS.
-			02    W-CODIGO   	PIC    9(3)	VALUE   ZEROS.
-			02    W-VALOR    	PIC    9(4)V99        VALUE   ZEROS.
-				88    W-VALOR-OK VALUE  5,00 THRU  5000,00.
-           02    W-GRAVA    PIC    X        VALUE   SPACE.
-           02    W-OPC        PIC    X        VALUE   SPACE.
-           88    W-OPC-OK      VALUE  "S"  "N".
-
-       SCREEN        SECTION.
-       01    TELA.
-           02    BLANK   SCREEN.
-           02    T1  LINE  05  COLUMN  20  VALUE  "ENTRADA DE DADOS".
-           02    T2  LINE  10  COLUMN  10  VALUE  "CODIGO:  ".
-           02    T3  LINE  12  COLUMN  10  VALUE  "VALOR:  ".
-           02    T4  LINE  16  COLUMN  10  VALUE
-                                      "CONFIRMA GRAVACAO?(S /N):  ".
-           02    T5  LINE  20  COLUMN  10  VALUE
-                                      "OUTRO  REGISTRO?(S/N):  ".
-       01    TELA-DADOS.
-           02    D-COD LINE 10 COLUMN 30  PIC ZZ9 TO  W-CODIGO REQUIRED.
-           02    D-VAL LINE  12  COLUMN 30  PIC Z.ZZ9,99  TO  W-VALOR.
-           02    D-GRAVA LINE 16 COLUMN 50  PIC X TO W-GRAVA  AUTO-SKIP.
-           02    D-OPC  LINE  20 COLUMN 50  PIC X TO  W-OPC AUTO-SKIP.
-       PROCEDURE      DIVISION.
-       INICIO.
-           PERFORM   ROT-ABRIR.
-           PERFORM  ROT-PROCESSA  UNTIL  W-OPC  =  "N".
-           PERFORM  ROT-FECHAR.
-           DISPLAY   ERASE.
-           DISPLAY  "FIM  DE  PROCESSAMENTO"  AT  0520.
-           STOP   RUN.
-       ROT-ABRIR.
-           OPEN    EXTEND   ARQ-DADOS.
-       ROT-PROCESSA.
-           INITIALIZE   REG-DADOS.
-           INITIALIZE   VARIAVEIS.
-           PERFORM    FORMATAR-TELA.
-           PERFORM   RECEBER-DADOS.
-           PERFORM  GRAVAR-DADOS.
-           PERFORM  RECEBER-OPC.
-       FORMATAR-TELA.
-           DISPLAY    TELA.
-       RECEBER-DADOS.
-
-
-           ACCEPT   D-COD.
-           ACCEPT   D-VAL.
-
-           PERFORM     WITH  TEST   AFTER  UNTIL  W-VALOR-OK
-               ACCEPT  D-VAL
-               IF   W-VALOR-OK
-                   DISPLAY "                    "    AT  1655
-               ELSE
-                   DISPLAY " > 5,00 E  < 5000,00"
-                   AT  1655
-
-               END-IF
-           END-PERFORM.
-
-       GRAVAR-DADOS.
-           MOVE   W-CODIGO   TO   CODIGO.
-           MOVE   W-VALOR      TO   VALOR.
-           PERFORM     WITH  TEST AFTER UNTIL W-GRAVA  = "S" OR "N"
-               ACCEPT  D-GRAVA
-               MOVE  FUNCTION  UPPER-CASE (W-GRAVA)  TO  W-GRAVA
-               IF   W-GRAVA   =    "S"  OR   "N"
-                   DISPLAY      "                 "    AT  1655
-               ELSE
-                   DISPLAY      "DIGITE   S  OU  N"    AT  1655
-               END-IF
-           END-PERFORM.
-           IF         W-GRAVA   =    "S"
-               WRITE       REG-DADOS
-           END-IF.
-
-
-       RECEBER-OPC.
-           PERFORM     WITH  TEST   AFTER  UNTIL  W-OPC-OK
-               ACCEPT  D-OPC
-               MOVE  FUNCTION  UPPER-CASE (W-OPC)  TO  W-OPC
-               IF   W-OPC-OK
-                   DISPLAY      "                 "    AT  1655
-               ELSE
-                   DISPLAY      "DIGITE   S  OU  N"    AT  1655
-               END-IF
-           END-PERFORM.
-       ROT-FECHAR.
-           CLOSE   ARQ-DADOS.
-       FIM.
-
+      $SET   ACCEPTREFRESH
+       IDENTIFICATION       DIVISION.
+       PROGRAM-ID.         CRIASEQ1.
+       AUTHOR.        TAKATO.
+       DATE-WRITTEN.    04 OUTUBRO 2011.
+      *    09 AGOSTO 2026 - TAKATO - DADOS1.DAT PASSOU A SER INDEXADO
+      *    POR CODIGO, COM OPCAO DE ALTERAR/EXCLUIR REGISTROS.
+      *    09 AGOSTO 2026 - TAKATO - COD-ERRO PASSA A SER TRADUZIDO
+      *    PELO SUBPROGRAMA COMUM/VERIFICASTATUS.cbl, PARA QUE UM
+      *    ERRO DE ARQUIVO MOSTRE A MESMA MENSAGEM EM QUALQUER TELA.
+      *    09 AGOSTO 2026 - TAKATO - TODA INCLUSAO PASSA A SER
+      *    REGISTRADA EM AUDITORIA.LOG PELO SUBPROGRAMA COMPARTILHADO
+      *    COMUM/GRAVAAUDIT.cbl.
+       ENVIRONMENT     DIVISION.
+       CONFIGURATION    SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT  IS  COMMA.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT   ARQ-DADOS    ASSIGN  TO   "DADOS1.DAT"
+               ORGANIZATION  INDEXED
+               RECORD KEY    CODIGO
+               ACCESS        DYNAMIC
+               FILE   STATUS    COD-ERRO.
+       DATA        DIVISION.
+       FILE        SECTION.
+       FD    ARQ-DADOS
+           LABEL   RECORD   STANDARD.
+       01    REG-DADOS.
+           02    CODIGO            PIC  9(3).
+           02    VALOR             PIC  9(4)V99.
+           02    FILLER            PIC  X(51).
+       WORKING-STORAGE     SECTION.
+       77    COD-ERRO    PIC   X(2)   VALUE   SPACES.
+       01    VARIAVEIS.
+           02    W-CODIGO    PIC    9(3)     VALUE   ZEROS.
+           02    W-VALOR     PIC    9(4)V99  VALUE   ZEROS.
+               88    W-VALOR-OK VALUE  5,00 THRU  5000,00.
+           02    W-GRAVA    PIC    X        VALUE   SPACE.
+           02    W-OPC      PIC    X        VALUE   SPACE.
+               88    W-OPC-OK      VALUE  "S"  "N".
+           02    W-OPCAO    PIC    X        VALUE   SPACE.
+               88    W-OPCAO-OK    VALUE  "I"  "A"  "E".
+       01    W-MENSAGEM-ERRO PIC   X(40)   VALUE   SPACES.
+       01    W-CHAVE-AUDIT   PIC   X(15)   VALUE   SPACES.
+
+       SCREEN        SECTION.
+       01    TELA.
+           02    BLANK   SCREEN.
+           02    T1  LINE  05  COLUMN  20  VALUE  "ENTRADA DE DADOS".
+           02    T0  LINE  08  COLUMN  10  VALUE
+                             "OPCAO (I)NCLUIR (A)LTERAR (E)XCLUIR:".
+           02    T2  LINE  10  COLUMN  10  VALUE  "CODIGO:  ".
+           02    T3  LINE  12  COLUMN  10  VALUE  "VALOR:  ".
+           02    T4  LINE  16  COLUMN  10  VALUE
+                                      "CONFIRMA GRAVACAO?(S /N):  ".
+           02    T5  LINE  20  COLUMN  10  VALUE
+                                      "OUTRO  REGISTRO?(S/N):  ".
+       01    TELA-DADOS.
+           02    D-OPCAO LINE 08 COLUMN 48 PIC X TO W-OPCAO AUTO.
+           02    D-COD LINE 10 COLUMN 30  PIC ZZ9 TO  W-CODIGO REQUIRED.
+           02    D-VAL LINE  12  COLUMN 30  PIC Z.ZZ9,99  TO  W-VALOR.
+           02    D-GRAVA LINE 16 COLUMN 50  PIC X TO W-GRAVA  AUTO.
+           02    D-OPC  LINE  20 COLUMN 50  PIC X TO  W-OPC AUTO.
+       PROCEDURE      DIVISION.
+       INICIO.
+           PERFORM   ROT-ABRIR.
+           PERFORM  ROT-PROCESSA  UNTIL  W-OPC  =  "N".
+           PERFORM  ROT-FECHAR.
+           DISPLAY   ERASE.
+           DISPLAY  "FIM  DE  PROCESSAMENTO"  AT  0520.
+           STOP   RUN.
+       ROT-ABRIR.
+           OPEN    I-O   ARQ-DADOS.
+           IF   COD-ERRO   =   "35"
+               OPEN    OUTPUT   ARQ-DADOS
+               CLOSE   ARQ-DADOS
+               OPEN    I-O      ARQ-DADOS
+           ELSE
+               IF   COD-ERRO   NOT  =  "00"
+                   CALL "VERIFICA-STATUS" USING COD-ERRO
+                       W-MENSAGEM-ERRO
+                   DISPLAY  W-MENSAGEM-ERRO  AT  0520
+               END-IF
+           END-IF.
+       ROT-PROCESSA.
+           INITIALIZE   REG-DADOS.
+           INITIALIZE   VARIAVEIS.
+           PERFORM    FORMATAR-TELA.
+           PERFORM   RECEBER-OPCAO.
+           PERFORM   RECEBER-CODIGO.
+           EVALUATE   W-OPCAO
+               WHEN   "I"
+                   PERFORM   ROT-INCLUIR
+               WHEN   "A"
+                   PERFORM   ROT-ALTERAR
+               WHEN   "E"
+                   PERFORM   ROT-EXCLUIR
+           END-EVALUATE.
+           PERFORM  RECEBER-OPC.
+       FORMATAR-TELA.
+           DISPLAY    TELA.
+       RECEBER-OPCAO.
+           PERFORM     WITH  TEST   AFTER  UNTIL  W-OPCAO-OK
+               ACCEPT  D-OPCAO
+               MOVE  FUNCTION  UPPER-CASE (W-OPCAO)  TO  W-OPCAO
+               IF   W-OPCAO-OK
+                   DISPLAY "                    "    AT  1955
+               ELSE
+                   DISPLAY " DIGITE  I,  A  OU  E"    AT  1955
+               END-IF
+           END-PERFORM.
+       RECEBER-CODIGO.
+           ACCEPT   D-COD.
+           MOVE   W-CODIGO   TO   CODIGO.
+       ROT-INCLUIR.
+           READ   ARQ-DADOS
+               INVALID  KEY
+                   PERFORM   RECEBER-VALOR
+                   PERFORM   GRAVAR-DADOS
+               NOT  INVALID  KEY
+                   DISPLAY  "CODIGO JA CADASTRADO"  AT  1655
+           END-READ.
+       ROT-ALTERAR.
+           READ   ARQ-DADOS
+               INVALID  KEY
+                   DISPLAY  "CODIGO NAO ENCONTRADO"  AT  1655
+               NOT  INVALID  KEY
+                   MOVE   VALOR   TO   W-VALOR
+                   DISPLAY  D-VAL
+                   PERFORM   RECEBER-VALOR
+                   MOVE   W-VALOR   TO   VALOR
+                   PERFORM   CONFIRMAR-GRAVACAO
+                   IF   W-GRAVA   =   "S"
+                       REWRITE   REG-DADOS
+                   END-IF
+           END-READ.
+       ROT-EXCLUIR.
+           READ   ARQ-DADOS
+               INVALID  KEY
+                   DISPLAY  "CODIGO NAO ENCONTRADO"  AT  1655
+               NOT  INVALID  KEY
+                   MOVE   VALOR   TO   W-VALOR
+                   DISPLAY  D-VAL
+                   PERFORM   CONFIRMAR-GRAVACAO
+                   IF   W-GRAVA   =   "S"
+                       DELETE   ARQ-DADOS
+                   END-IF
+           END-READ.
+       RECEBER-VALOR.
+           ACCEPT   D-VAL.
+           PERFORM     WITH  TEST   AFTER  UNTIL  W-VALOR-OK
+               ACCEPT  D-VAL
+               IF   W-VALOR-OK
+                   DISPLAY "                    "    AT  1655
+               ELSE
+                   DISPLAY " > 5,00 E  < 5000,00"
+                   AT  1655
+
+               END-IF
+           END-PERFORM.
+       GRAVAR-DADOS.
+           MOVE   W-VALOR      TO   VALOR.
+           PERFORM   CONFIRMAR-GRAVACAO.
+           IF         W-GRAVA   =    "S"
+               WRITE       REG-DADOS
+               IF   COD-ERRO   NOT  =  "00"
+                   CALL "VERIFICA-STATUS" USING COD-ERRO
+                       W-MENSAGEM-ERRO
+                   DISPLAY  W-MENSAGEM-ERRO  AT  1655
+               ELSE
+                   MOVE  CODIGO  TO  W-CHAVE-AUDIT
+                   CALL "GRAVA-AUDITORIA" USING "CRIASEQ1"
+                       W-CHAVE-AUDIT
+               END-IF
+           END-IF.
+       CONFIRMAR-GRAVACAO.
+           PERFORM     WITH  TEST AFTER UNTIL W-GRAVA  = "S" OR "N"
+               ACCEPT  D-GRAVA
+               MOVE  FUNCTION  UPPER-CASE (W-GRAVA)  TO  W-GRAVA
+               IF   W-GRAVA   =    "S"  OR   "N"
+                   DISPLAY      "                 "    AT  1655
+               ELSE
+                   DISPLAY      "DIGITE   S  OU  N"    AT  1655
+               END-IF
+           END-PERFORM.
+       RECEBER-OPC.
+           PERFORM     WITH  TEST   AFTER  UNTIL  W-OPC-OK
+               ACCEPT  D-OPC
+               MOVE  FUNCTION  UPPER-CASE (W-OPC)  TO  W-OPC
+               IF   W-OPC-OK
+                   DISPLAY      "                 "    AT  1655
+               ELSE
+                   DISPLAY      "DIGITE   S  OU  N"    AT  1655
+               END-IF
+           END-PERFORM.
+       ROT-FECHAR.
+           CLOSE   ARQ-DADOS.
+       FIM.

@@ -0,0 +1,94 @@
+       IDENTIFICATION       DIVISION.
+       PROGRAM-ID.         REPDADOS.
+       AUTHOR.        TAKATO.
+       DATE-WRITTEN.    09 AGOSTO 2026.
+      *    09 AGOSTO 2026 - TAKATO - DADOS1.DAT PASSOU A SER INDEXADO;
+      *    LISTAGEM AGORA LE O ARQUIVO SEQUENCIALMENTE PELA CHAVE.
+       ENVIRONMENT     DIVISION.
+       CONFIGURATION    SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT  IS  COMMA.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT   ARQ-DADOS    ASSIGN  TO   "DADOS1.DAT"
+               ORGANIZATION  INDEXED
+               RECORD KEY    CODIGO
+               ACCESS        SEQUENTIAL
+               FILE   STATUS    COD-ERRO.
+           SELECT   REL-DADOS    ASSIGN  TO   "LISTDADOS.LST"
+               ORGANIZATION  LINE  SEQUENTIAL
+               FILE   STATUS    COD-ERRO-REL.
+       DATA        DIVISION.
+       FILE        SECTION.
+       FD    ARQ-DADOS
+           LABEL   RECORD   STANDARD.
+       01    REG-DADOS.
+           02    CODIGO            PIC  9(3).
+           02    VALOR             PIC  9(4)V99.
+           02    FILLER            PIC  X(51).
+       FD    REL-DADOS
+           LABEL   RECORD   STANDARD.
+       01    REG-REL    PIC   X(80).
+       WORKING-STORAGE     SECTION.
+       77    COD-ERRO      PIC   X(2)   VALUE   SPACES.
+       77    COD-ERRO-REL  PIC   X(2)   VALUE   SPACES.
+       77    W-FIM-ARQ     PIC   X      VALUE   "N".
+           88    FIM-ARQUIVO           VALUE  "S".
+       01    W-TOTAL       PIC   9(6)V99   VALUE   ZEROS.
+       01    W-TOTAL-ED    PIC   ZZZ.ZZ9,99 VALUE  ZEROS.
+       01    LINCAB1.
+           02    FILLER    PIC   X(20)  VALUE  "LISTAGEM  DADOS1.DAT".
+           02    FILLER    PIC   X(60)  VALUE  SPACES.
+       01    LINCAB2.
+           02    FILLER    PIC   X(08)  VALUE  "CODIGO".
+           02    FILLER    PIC   X(12)  VALUE  SPACES.
+           02    FILLER    PIC   X(05)  VALUE  "VALOR".
+           02    FILLER    PIC   X(55)  VALUE  SPACES.
+       01    LINDET.
+           02    LD-CODIGO    PIC   ZZ9.
+           02    FILLER       PIC   X(15)  VALUE  SPACES.
+           02    LD-VALOR     PIC   Z.ZZZ,99.
+           02    FILLER       PIC   X(58)  VALUE  SPACES.
+       01    LINTOT.
+           02    FILLER       PIC   X(12)  VALUE  "TOTAL GERAL:".
+           02    LT-TOTAL     PIC   ZZZ.ZZ9,99.
+           02    FILLER       PIC   X(59)  VALUE  SPACES.
+       PROCEDURE      DIVISION.
+       INICIO.
+           PERFORM   ROT-ABRIR.
+           PERFORM   ROT-CABECALHO.
+           IF   COD-ERRO  =  "00"
+               PERFORM   ROT-LER
+               PERFORM   ROT-PROCESSA  UNTIL  FIM-ARQUIVO
+           ELSE
+               MOVE  "NENHUM REGISTRO ENCONTRADO"  TO  REG-REL
+               WRITE  REG-REL
+           END-IF.
+           PERFORM   ROT-RODAPE.
+           PERFORM   ROT-FECHAR.
+           STOP   RUN.
+       ROT-ABRIR.
+           OPEN   INPUT   ARQ-DADOS.
+           OPEN   OUTPUT  REL-DADOS.
+       ROT-CABECALHO.
+           WRITE   REG-REL   FROM   LINCAB1.
+           WRITE   REG-REL   FROM   LINCAB2.
+       ROT-LER.
+           READ   ARQ-DADOS
+               AT   END   MOVE  "S"  TO  W-FIM-ARQ
+           END-READ.
+       ROT-PROCESSA.
+           MOVE   CODIGO   TO   LD-CODIGO.
+           MOVE   VALOR    TO   LD-VALOR.
+           WRITE  REG-REL  FROM  LINDET.
+           ADD    VALOR    TO   W-TOTAL.
+           PERFORM   ROT-LER.
+       ROT-RODAPE.
+           MOVE   W-TOTAL   TO   LT-TOTAL.
+           WRITE  REG-REL   FROM  LINTOT.
+       ROT-FECHAR.
+           IF   COD-ERRO  =  "00"
+               CLOSE   ARQ-DADOS
+           END-IF.
+           CLOSE   REL-DADOS.
+       FIM.

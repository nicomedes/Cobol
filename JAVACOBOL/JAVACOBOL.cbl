@@ -1,145 +1,274 @@
-      *-----------------------------------------------------------------*
-       IDENTIFICATION  DIVISION.
-      *-----------------------------------------------------------------*
-
-       PROGRAM-ID. JAVACOBOL.
-       AUTHOR. JULIANO NICOMEDES.
-       INSTAlLATION. UNIVERSIDADE PRESBITERIANA MACKENZIE.
-       SECURITY. PROGRAMA DE USO EXCLUSIVO DOS ALUNOS.
-
-      *-----------------------------------------------------------------*
-       ENVIRONMENT DIVISION.
-      *-----------------------------------------------------------------*
-
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-      *-----------------------------------------------------------------*
-       DATA                    DIVISION.
-      *-----------------------------------------------------------------*
-
-       WORKING-STORAGE         SECTION.
-       01 VARIAVEIS.
-           02 NUMERO-REC PIC -ZZZ,99  VALUE ZEROS.
-           02 NUMERO     PIC 999V99 VALUE ZEROS.
-           02 OPC        PIC 9  VALUE ZEROS.
-               88 OPC-OK           VALUE 1 THRU 6.
-           02 SOMA       PIC 999V99 VALUE ZEROS.
-           02 SOMAP      PIC 999V99 VALUE ZEROS.
-           02 SOMAIP     PIC 999V99 VALUE ZEROS.
-           02 MAIOR      PIC 999V99 VALUE ZEROS.
-           02 MENOR      PIC 999V99 VALUE ZEROS.
-           02 DIFERENCA  PIC 999V99 VALUE ZEROS.
-           02 MEDIA      PIC 999V99 VALUE ZEROS.
-           02 CONT       PIC 999   VALUE ZEROS.
-           02 CONTI      PIC 999 VALUE ZEROS.
-           02 RESTO      PIC 999V99 VALUE ZEROS.
-           02 DIVRESULT  PIC 999V99 VALUE ZEROS.
-           02 RESULTADO-ED  PIC ZZ9,99 VALUE ZEROS.
-
-      *-----------------------------------------------------------------*
-       PROCEDURE DIVISION.
-      *-----------------------------------------------------------------*
-
-       INICIO.
-           MOVE ZEROS TO VARIAVEIS.
-           DISPLAY "DIGITE VARIOS NUMEROS:" AT 0110.
-           DISPLAY "(-1 ENCERRA)" AT 0150.
-           PERFORM WITH TEST AFTER UNTIL NUMERO = -1
-               ACCEPT NUMERO-REC AT 0135
-               MOVE NUMERO-REC TO NUMERO
-
-               MOVE ZERO TO NUMERO-REC
-
-               IF NUMERO NOT = -1
-                   PERFORM ROT-CALCULO
-               END-IF
-           END-PERFORM.
-
-           ROT-MENU.
-
-               DISPLAY "1 - SOMA DE NUMEROS" AT 1010.
-               DISPLAY "2 - MEDIA ARITMETICA DOS NUMEROS" AT 1110.
-               DISPLAY "3 - QUANTIDADE DE IMPARES" AT 1210.
-               DISPLAY "4 - SOMA DOS PARES" AT 1310.
-               DISPLAY "5 - DIFERENCA ENTRE O MAIOR E MENOR" AT 1410.
-               DISPLAY "6 - SAIR" AT 1510.
-
-               PERFORM WITH TEST AFTER UNTIL OPC-OK
-
-               DISPLAY "                                    "AT 1620
-
-               DISPLAY "ESCOLHA UMA OPCAO ( )"   AT 1620
-
-               ACCEPT OPC AT 1639 WITH AUTO-SKIP
-
-               IF OPC-OK
-                   DISPLAY "                                    "AT 1620
-
-                   EVALUATE OPC
-                       WHEN 1
-                           DISPLAY "SOMA:                       "AT 2010
-                           MOVE SOMA TO RESULTADO-ED
-                           DISPLAY RESULTADO-ED    AT 2017
-                       WHEN 2
-                           DISPLAY "MEDIA:                      "AT 2010
-                           MOVE MEDIA TO RESULTADO-ED
-                           DISPLAY RESULTADO-ED  AT 2018
-                       WHEN 3
-                           DISPLAY "QUANTIDADE DE IMPARES:      "AT 2010
-                           MOVE CONTI TO RESULTADO-ED
-                           DISPLAY RESULTADO-ED AT   2033
-                       WHEN 4
-                           DISPLAY "SOMA DE PARES:              "AT 2010
-                           MOVE SOMAP TO RESULTADO-ED
-                           DISPLAY RESULTADO-ED AT 2030
-                       WHEN 5
-                           DISPLAY "DIFERENCA MAIOR/MENOR:      "AT 2010
-                           MOVE DIFERENCA TO RESULTADO-ED
-                           DISPLAY RESULTADO-ED AT 2034
-                       WHEN 6
-                           DISPLAY "PROGRAMA FINALIZADO!        "AT 2010
-                           STOP RUN
-      *----------NAO USEI WHEN OTHER POIS FIZ A VALIDACAO ANTES
-                   END-EVALUATE
-
-                   PERFORM ROT-MENU
-
-               ELSE
-                   DISPLAY "ESCOLHA UMA OPCAO ENTRE 1 E 6!"
-                   AT 1620
-
-               END-IF
-
-               END-PERFORM.
-
-
-
-           END-ROT-MENU.
-
-
-
-           ROT-CALCULO.
-
-               ADD NUMERO TO SOMA.
-               ADD 1 TO CONT.
-               DIVIDE NUMERO BY 2 GIVING DIVRESULT REMAINDER RESTO
-               IF (RESTO = 0)
-                   COMPUTE SOMAP = SOMAP + NUMERO
-               ELSE
-                  ADD 1 TO CONTI
-               END-IF.
-
-               IF NUMERO > MAIOR
-                   MOVE NUMERO TO MAIOR
-               ELSE
-                   IF NUMERO < MENOR
-                   MOVE NUMERO TO MENOR
-                   END-IF
-               END-IF.
-               COMPUTE MEDIA = SOMA / CONT.
-               COMPUTE DIFERENCA = MAIOR - MENOR.
-
-            FIM-ROT-CALCULO.
-       FIM.
+      *-----------------------------------------------------------------*
+       IDENTIFICATION  DIVISION.
+      *-----------------------------------------------------------------*
+
+       PROGRAM-ID. JAVACOBOL.
+       AUTHOR. JULIANO NICOMEDES.
+       INSTAlLATION. UNIVERSIDADE PRESBITERIANA MACKENZIE.
+       SECURITY. PROGRAMA DE USO EXCLUSIVO DOS ALUNOS.
+      *-----------------------------------------------------------------*
+      * 09 AGOSTO 2026 - JULIANO NICOMEDES - OS NUMEROS DIGITADOS
+      *   PASSAM A SER GRAVADOS EM NUMEROS.DAT, E O PROGRAMA PERGUNTA
+      *   NO INICIO SE DEVE CARREGAR A SESSAO ANTERIOR ANTES DE ACEITAR
+      *   NOVOS NUMEROS, PARA QUE A SERIE POSSA CRESCER AO LONGO DE
+      *   VARIAS EXECUCOES.
+      * 09 AGOSTO 2026 - JULIANO NICOMEDES - NOVA OPCAO 7 NO MENU
+      *   EXPORTA TODAS AS ESTATISTICAS PARA O RELATORIO RELJAVA.LST.
+      * 09 AGOSTO 2026 - JULIANO NICOMEDES - TROCADO O ACCEPT ... WITH
+      *   AUTO-SKIP POR AUTO, JA QUE O CAMPO TEM TAMANHO FIXO E O
+      *   RESULTADO E O MESMO.
+      *-----------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *-----------------------------------------------------------------*
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-NUMEROS ASSIGN TO "NUMEROS.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS  COD-ERRO-NUM.
+           SELECT REL-JAVA    ASSIGN TO "RELJAVA.LST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS  COD-ERRO-REL.
+
+      *-----------------------------------------------------------------*
+       DATA                    DIVISION.
+      *-----------------------------------------------------------------*
+
+       FILE SECTION.
+       FD  ARQ-NUMEROS
+           LABEL RECORD STANDARD.
+       01  REG-NUMERO PIC 999V99.
+
+       FD  REL-JAVA
+           LABEL RECORD STANDARD.
+       01  REG-REL    PIC X(80).
+
+       WORKING-STORAGE         SECTION.
+       01 VARIAVEIS.
+           02 NUMERO-REC PIC -ZZZ,99  VALUE ZEROS.
+           02 NUMERO     PIC 999V99 VALUE ZEROS.
+           02 OPC        PIC 9  VALUE ZEROS.
+               88 OPC-OK           VALUE 1 THRU 7.
+           02 SOMA       PIC 999V99 VALUE ZEROS.
+           02 SOMAP      PIC 999V99 VALUE ZEROS.
+           02 SOMAIP     PIC 999V99 VALUE ZEROS.
+           02 MAIOR      PIC 999V99 VALUE ZEROS.
+           02 MENOR      PIC 999V99 VALUE ZEROS.
+           02 DIFERENCA  PIC 999V99 VALUE ZEROS.
+           02 MEDIA      PIC 999V99 VALUE ZEROS.
+           02 CONT       PIC 999   VALUE ZEROS.
+           02 CONTI      PIC 999 VALUE ZEROS.
+           02 RESTO      PIC 999V99 VALUE ZEROS.
+           02 DIVRESULT  PIC 999V99 VALUE ZEROS.
+           02 RESULTADO-ED  PIC ZZ9,99 VALUE ZEROS.
+
+       77 COD-ERRO-NUM   PIC XX VALUE SPACES.
+       77 COD-ERRO-REL   PIC XX VALUE SPACES.
+       77 W-FIM-NUM      PIC X  VALUE "N".
+           88 FIM-NUMEROS         VALUE "S".
+       77 W-CARREGAR     PIC X  VALUE "N".
+           88 CARREGAR-OK         VALUE "S" "N".
+
+       01 LINREL-SOMA.
+           02 FILLER    PIC X(25) VALUE "SOMA DOS NUMEROS.......: ".
+           02 LR-SOMA   PIC ZZ9,99.
+           02 FILLER    PIC X(53) VALUE SPACES.
+       01 LINREL-MEDIA.
+           02 FILLER    PIC X(25) VALUE "MEDIA ARITMETICA.......: ".
+           02 LR-MEDIA  PIC ZZ9,99.
+           02 FILLER    PIC X(53) VALUE SPACES.
+       01 LINREL-CONTI.
+           02 FILLER    PIC X(25) VALUE "QUANTIDADE DE IMPARES..: ".
+           02 LR-CONTI  PIC ZZ9,99.
+           02 FILLER    PIC X(53) VALUE SPACES.
+       01 LINREL-SOMAP.
+           02 FILLER    PIC X(25) VALUE "SOMA DOS PARES.........: ".
+           02 LR-SOMAP  PIC ZZ9,99.
+           02 FILLER    PIC X(53) VALUE SPACES.
+       01 LINREL-DIF.
+           02 FILLER    PIC X(25) VALUE "DIFERENCA MAIOR/MENOR..: ".
+           02 LR-DIF    PIC ZZ9,99.
+           02 FILLER    PIC X(53) VALUE SPACES.
+
+      *-----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------*
+
+       INICIO.
+           MOVE ZEROS TO VARIAVEIS.
+
+           DISPLAY "CARREGAR SESSAO ANTERIOR? (S/N)" AT 0105.
+           PERFORM WITH TEST AFTER UNTIL CARREGAR-OK
+               ACCEPT W-CARREGAR AT 0140 WITH UPPER AUTO
+           END-PERFORM.
+           IF W-CARREGAR = "S"
+               PERFORM CARREGAR-SESSAO
+           END-IF.
+           DISPLAY "                                        " AT 0105.
+
+           DISPLAY "DIGITE VARIOS NUMEROS:" AT 0310.
+           DISPLAY "(-1 ENCERRA)" AT 0350.
+           PERFORM WITH TEST AFTER UNTIL NUMERO = -1
+               ACCEPT NUMERO-REC AT 0335
+               MOVE NUMERO-REC TO NUMERO
+
+               MOVE ZERO TO NUMERO-REC
+
+               IF NUMERO NOT = -1
+                   PERFORM ROT-CALCULO
+                   PERFORM GRAVAR-NUMERO
+               END-IF
+           END-PERFORM.
+
+           ROT-MENU.
+
+               DISPLAY "1 - SOMA DE NUMEROS" AT 1010.
+               DISPLAY "2 - MEDIA ARITMETICA DOS NUMEROS" AT 1110.
+               DISPLAY "3 - QUANTIDADE DE IMPARES" AT 1210.
+               DISPLAY "4 - SOMA DOS PARES" AT 1310.
+               DISPLAY "5 - DIFERENCA ENTRE O MAIOR E MENOR" AT 1410.
+               DISPLAY "6 - EXPORTAR RELATORIO" AT 1510.
+               DISPLAY "7 - SAIR" AT 1610.
+
+               PERFORM WITH TEST AFTER UNTIL OPC-OK
+
+               DISPLAY "                                    "AT 1720
+
+               DISPLAY "ESCOLHA UMA OPCAO ( )"   AT 1720
+
+               ACCEPT OPC AT 1739 WITH AUTO
+
+               IF OPC-OK
+                   DISPLAY "                                    "AT 1720
+
+                   EVALUATE OPC
+                       WHEN 1
+                           DISPLAY "SOMA:                       "AT 2010
+                           MOVE SOMA TO RESULTADO-ED
+                           DISPLAY RESULTADO-ED    AT 2017
+                       WHEN 2
+                           DISPLAY "MEDIA:                      "AT 2010
+                           MOVE MEDIA TO RESULTADO-ED
+                           DISPLAY RESULTADO-ED  AT 2018
+                       WHEN 3
+                           DISPLAY "QUANTIDADE DE IMPARES:      "AT 2010
+                           MOVE CONTI TO RESULTADO-ED
+                           DISPLAY RESULTADO-ED AT   2033
+                       WHEN 4
+                           DISPLAY "SOMA DE PARES:              "AT 2010
+                           MOVE SOMAP TO RESULTADO-ED
+                           DISPLAY RESULTADO-ED AT 2030
+                       WHEN 5
+                           DISPLAY "DIFERENCA MAIOR/MENOR:      "AT 2010
+                           MOVE DIFERENCA TO RESULTADO-ED
+                           DISPLAY RESULTADO-ED AT 2034
+                       WHEN 6
+                           PERFORM EXPORTAR-RELATORIO
+                           DISPLAY "RELJAVA.LST GERADO          "AT 2010
+                       WHEN 7
+                           DISPLAY "PROGRAMA FINALIZADO!        "AT 2010
+                           STOP RUN
+      *----------NAO USEI WHEN OTHER POIS FIZ A VALIDACAO ANTES
+                   END-EVALUATE
+
+                   PERFORM ROT-MENU
+
+               ELSE
+                   DISPLAY "ESCOLHA UMA OPCAO ENTRE 1 E 7!"
+                   AT 1720
+
+               END-IF
+
+               END-PERFORM.
+
+
+
+           END-ROT-MENU.
+
+
+
+           ROT-CALCULO.
+
+               ADD NUMERO TO SOMA.
+               ADD 1 TO CONT.
+               DIVIDE NUMERO BY 2 GIVING DIVRESULT REMAINDER RESTO
+               IF (RESTO = 0)
+                   COMPUTE SOMAP = SOMAP + NUMERO
+               ELSE
+                  ADD 1 TO CONTI
+               END-IF.
+
+               IF NUMERO > MAIOR
+                   MOVE NUMERO TO MAIOR
+               ELSE
+                   IF NUMERO < MENOR
+                   MOVE NUMERO TO MENOR
+                   END-IF
+               END-IF.
+               COMPUTE MEDIA = SOMA / CONT.
+               COMPUTE DIFERENCA = MAIOR - MENOR.
+
+            FIM-ROT-CALCULO.
+
+      *-----------------------------------------------------------------*
+      * GRAVAR-NUMERO - ACRESCENTA O NUMERO DIGITADO EM NUMEROS.DAT.
+      *-----------------------------------------------------------------*
+       GRAVAR-NUMERO.
+           OPEN EXTEND ARQ-NUMEROS.
+           IF COD-ERRO-NUM = "35"
+               OPEN OUTPUT ARQ-NUMEROS
+           END-IF.
+           MOVE NUMERO TO REG-NUMERO.
+           WRITE REG-NUMERO.
+           CLOSE ARQ-NUMEROS.
+
+      *-----------------------------------------------------------------*
+      * CARREGAR-SESSAO - RECARREGA OS NUMEROS DE UMA SESSAO ANTERIOR,
+      *   RECALCULANDO SOMA, MEDIA, CONTI, SOMAP, MAIOR, MENOR E
+      *   DIFERENCA A PARTIR DE NUMEROS.DAT.
+      *-----------------------------------------------------------------*
+       CARREGAR-SESSAO.
+           MOVE "N" TO W-FIM-NUM.
+           OPEN INPUT ARQ-NUMEROS.
+           IF COD-ERRO-NUM = "00"
+               PERFORM LER-NUMERO
+               PERFORM PROCESSA-NUMERO-CARREGADO UNTIL FIM-NUMEROS
+               CLOSE ARQ-NUMEROS
+           END-IF.
+
+       LER-NUMERO.
+           READ ARQ-NUMEROS
+               AT END MOVE "S" TO W-FIM-NUM
+           END-READ.
+
+       PROCESSA-NUMERO-CARREGADO.
+           MOVE REG-NUMERO TO NUMERO.
+           PERFORM ROT-CALCULO.
+           PERFORM LER-NUMERO.
+
+      *-----------------------------------------------------------------*
+      * EXPORTAR-RELATORIO - GRAVA TODAS AS ESTATISTICAS CALCULADAS ATE
+      *   O MOMENTO EM RELJAVA.LST, COM ROTULOS.
+      *-----------------------------------------------------------------*
+       EXPORTAR-RELATORIO.
+           OPEN OUTPUT REL-JAVA.
+
+           MOVE SOMA     TO LR-SOMA.
+           MOVE MEDIA    TO LR-MEDIA.
+           MOVE CONTI    TO LR-CONTI.
+           MOVE SOMAP    TO LR-SOMAP.
+           MOVE DIFERENCA TO LR-DIF.
+
+           WRITE REG-REL FROM LINREL-SOMA.
+           WRITE REG-REL FROM LINREL-MEDIA.
+           WRITE REG-REL FROM LINREL-CONTI.
+           WRITE REG-REL FROM LINREL-SOMAP.
+           WRITE REG-REL FROM LINREL-DIF.
+
+           CLOSE REL-JAVA.
+
+           FIM.

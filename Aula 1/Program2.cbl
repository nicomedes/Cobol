@@ -1,35 +1,84 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROG2.
-       AUTHOR. JULIANO.
-
-
-       ENVIRONMENT  DIVISION.
-
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       77  N1      PIC 99      VALUE ZERO.
-       77  N2      PIC 99      VALUE ZERO.
-       77  MED     PIC 99V9    VALUE ZERO.
-       77  ED-MED  PIC Z9,9    VALUE ZERO.
-
-       PROCEDURE DIVISION.
-       INICIO.
-
-           DISPLAY ERASE.
-           DISPLAY "CALCULO DE MEDIA"  AT  0520.
-           DISPLAY "NOTA1:"            AT  1010.
-           DISPLAY "NOTA2:"            AT  1210.
-           DISPLAY "MEDIA:"            AT  1510.
-           ACCEPT      N1      AT      1020.
-           ACCEPT      N2      AT      1220.
-           COMPUTE     MED = (N1+N2)/2.
-           MOVE        MED TO ED-MED.
-           DISPLAY     ED-MED  AT  1520.
-           STOP RUN.
-
-
-
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROG2.
+       AUTHOR. JULIANO.
+      *    09 AGOSTO 2026 - JULIANO - PASSA A ACEITAR DE 1 A 20 NOTAS,
+      *    EM VEZ DE EXATAMENTE N1/N2, E TIRA A MEDIA SOBRE QUANTAS
+      *    FOREM DIGITADAS.
+      *    09 AGOSTO 2026 - JULIANO - A LINHA DE TELA DE CADA NOTA
+      *    CRESCIA COM W-INDICE E PASSAVA DA ULTIMA LINHA DO VIDEO A
+      *    PARTIR DA NOTA 16; A AREA DE ENTRADA AGORA GIRA EM UMA
+      *    JANELA FIXA DE 10 LINHAS. SOMA TAMBEM CRESCE PARA PIC
+      *    9(4)V9, JA QUE 20 NOTAS DE ATE 99,9 PODEM SOMAR ATE 1998,0,
+      *    ALEM DO QUE PIC 999V9 COMPORTAVA.
+
+       ENVIRONMENT  DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  QTD-NOTAS PIC 99      VALUE ZERO.
+           88  QTD-NOTAS-OK          VALUE 1 THRU 20.
+
+       01  TAB-NOTAS.
+           02  NOTA OCCURS 20 TIMES PIC 99V9.
+
+       77  W-INDICE   PIC 99      VALUE ZERO.
+       77  W-LINHA-REL  PIC 99    VALUE ZEROS.
+       77  W-POS-ROTULO PIC 9(4)  VALUE ZEROS.
+       77  W-POS-ACEITA PIC 9(4)  VALUE ZEROS.
+
+       77  SOMA    PIC 9(4)V9  VALUE ZERO.
+       77  MED     PIC 99V9    VALUE ZERO.
+       77  ED-MED  PIC Z9,9    VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       INICIO.
+
+           DISPLAY ERASE.
+           DISPLAY "CALCULO DE MEDIA"  AT  0520.
+
+           DISPLAY "QUANTAS NOTAS (1 A 20)?" AT 0810.
+           PERFORM WITH TEST AFTER UNTIL QTD-NOTAS-OK
+               ACCEPT QTD-NOTAS AT 0834
+           END-PERFORM.
+
+           MOVE ZEROS TO W-INDICE.
+           PERFORM WITH TEST AFTER UNTIL W-INDICE >= QTD-NOTAS
+               ADD 1 TO W-INDICE
+               PERFORM ENTRA-NOTA
+           END-PERFORM.
+
+           PERFORM CALCULA-MEDIA.
+
+           DISPLAY "MEDIA:" AT 1810.
+           DISPLAY ED-MED   AT 1820.
+           STOP RUN.
+
+      *-----------------------------------------------------------------*
+      * ENTRA-NOTA - ACEITA A NOTA DE INDICE W-INDICE, POSICIONANDO
+      *   ROTULO E CAMPO DE ENTRADA UMA LINHA ABAIXO DA ANTERIOR.
+      *-----------------------------------------------------------------*
+       ENTRA-NOTA.
+           COMPUTE W-LINHA-REL = FUNCTION MOD(W-INDICE - 1, 10) + 9.
+           COMPUTE W-POS-ROTULO = (W-LINHA-REL * 100) + 10.
+           COMPUTE W-POS-ACEITA = (W-LINHA-REL * 100) + 20.
+
+           DISPLAY "NOTA " W-INDICE ":" AT W-POS-ROTULO.
+           ACCEPT NOTA(W-INDICE) AT W-POS-ACEITA.
+
+      *-----------------------------------------------------------------*
+      * CALCULA-MEDIA - SOMA AS QTD-NOTAS NOTAS DIGITADAS E DIVIDE
+      *   PELA QUANTIDADE, EM VEZ DE UM /2 FIXO.
+      *-----------------------------------------------------------------*
+       CALCULA-MEDIA.
+           MOVE ZEROS TO SOMA.
+           MOVE ZEROS TO W-INDICE.
+           PERFORM WITH TEST AFTER UNTIL W-INDICE >= QTD-NOTAS
+               ADD 1 TO W-INDICE
+               ADD NOTA(W-INDICE) TO SOMA
+           END-PERFORM.
+           COMPUTE MED = SOMA / QTD-NOTAS.
+           MOVE MED TO ED-MED.

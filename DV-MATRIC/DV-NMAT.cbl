@@ -2,6 +2,10 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID.  DV-NMAT.
        AUTHOR.       TAKATO.
+      *    09 AGOSTO 2026 - TAKATO - MODULO-CALC-DV AGORA E MANTIDO EM
+      *    COMUM/MODCALCDV.cbl, COMPARTILHADO COM AS DEMAIS TELAS DE DV
+      *    09 AGOSTO 2026 - TAKATO - A MATRICULA PASSA A SER EXIBIDA NO
+      *    FORMATO ESPACADO GERADO POR COMUM/FORMATAID.cbl (FORMATA-ID)
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.
@@ -13,6 +17,7 @@
        01  SOMA            PIC 9(3)  VALUE ZEROS.
        01  DIGITO          PIC 9     VALUE ZEROS.
        01  OPCAO           PIC X     VALUE SPACE.
+       01  MATRIC-ED       PIC X(9)  VALUE SPACES.
 
        SCREEN SECTION.
        01  TELA.
@@ -28,6 +33,11 @@
            02  DIGITO-TELA
                LINE 14 COLUMN 40 PIC 9 FROM DIGITO
                FOREGROUND-COLOR 3.
+           02  LINE 16 COLUMN 10 VALUE
+                   "MATRICULA FORMATADA: ".
+           02  MATRIC-ED-TELA
+               LINE 16 COLUMN 40 PIC X(9) FROM MATRIC-ED
+               FOREGROUND-COLOR 3.
            02  LINE 20 COLUMN 10 VALUE
                    "OUTRO CALCULO?(S/N): ".
 
@@ -40,17 +50,20 @@
            PERFORM FORMATAR-TELA.
            PERFORM RECEBER-DADO.
            CALL "MODULO-CALC-DV" USING NUMERO DIGITO.
+           CALL "FORMATA-ID" USING NUMERO MATRIC-ED.
            PERFORM EXIBIR-DV.
            PERFORM RECEBER-OPCAO.
        FIM-PROCESSA.  EXIT.
        LIMPAR-VARIAVEIS.
            MOVE ZEROS TO NUMERO SOMA RESTO DIGITO PESO.
+           MOVE SPACES TO MATRIC-ED.
        FORMATAR-TELA.
            DISPLAY TELA.
        RECEBER-DADO.
            ACCEPT TELA.
        EXIBIR-DV.
            DISPLAY  DIGITO-TELA.
+           DISPLAY  MATRIC-ED-TELA.
        RECEBER-OPCAO.
            MOVE SPACE TO OPCAO.
            PERFORM WITH TEST AFTER UNTIL OPCAO = "S" OR "N"

@@ -0,0 +1,160 @@
+      *-----------------------------------------------------------------*
+       IDENTIFICATION  DIVISION.
+      *-----------------------------------------------------------------*
+       PROGRAM-ID.             RELIMC.
+       AUTHOR.                 JULIANO NICOMEDES.
+       INSTALLATION.       UNIVERSIDADE PRESBITERIANA MACKENZIE.
+       SECURITY.           PROGRAMA DE USO EXCLUSIVO DOS ALUNOS.
+      *-----------------------------------------------------------------*
+      * 09 AGOSTO 2026 - JULIANO - RELATORIO DE EVOLUCAO DO ALUNO A
+      *   PARTIR DO HISTORICO GRAVADO PELO PROGRAMA IMC EM IMCHIST.DAT.
+      * 09 AGOSTO 2026 - JULIANO - RH-COD-MEMBRO (O MESMO COD-PAC DE
+      *   CADPAC.cbl) PASSA A CONSTAR NO CABECALHO DO RELATORIO.
+      *-----------------------------------------------------------------*
+       ENVIRONMENT             DIVISION.
+      *-----------------------------------------------------------------*
+
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-IMC-HIST ASSIGN TO "IMCHIST.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS  COD-ERRO-HIST.
+           SELECT REL-IMC     ASSIGN TO "IMCTREND.LST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS  COD-ERRO-REL.
+
+      *-----------------------------------------------------------------*
+       DATA                    DIVISION.
+      *-----------------------------------------------------------------*
+
+       FILE SECTION.
+       FD  ARQ-IMC-HIST
+           LABEL RECORD STANDARD.
+       01  REG-IMC-HIST.
+           02 RH-DATA        PIC 9(8).
+           02 FILLER         PIC X(1).
+           02 RH-COD-MEMBRO  PIC 9(05).
+           02 FILLER         PIC X(1).
+           02 RH-NOME        PIC X(10).
+           02 FILLER         PIC X(1).
+           02 RH-SEXO        PIC X.
+           02 FILLER         PIC X(1).
+           02 RH-PESO        PIC 999V99.
+           02 FILLER         PIC X(1).
+           02 RH-ALTURA      PIC 9V99.
+           02 FILLER         PIC X(1).
+           02 RH-IMC         PIC 999V99.
+           02 FILLER         PIC X(1).
+           02 RH-PESOIDEAL   PIC 999V99.
+
+       FD  REL-IMC
+           LABEL RECORD STANDARD.
+       01  REG-REL    PIC X(80).
+
+       WORKING-STORAGE         SECTION.
+
+       77 COD-ERRO-HIST  PIC XX  VALUE SPACES.
+       77 COD-ERRO-REL   PIC XX  VALUE SPACES.
+       77 W-FIM-ARQ      PIC X   VALUE "N".
+           88 FIM-ARQUIVO            VALUE "S".
+       77 W-ACHOU        PIC X   VALUE "N".
+           88 ACHOU-REGISTRO         VALUE "S".
+       77 NOME-PROCURA   PIC X(10) VALUE SPACES.
+
+       01 LINCAB1.
+           02 FILLER    PIC X(20)  VALUE "EVOLUCAO DO ALUNO: ".
+           02 LC-NOME   PIC X(10)  VALUE SPACES.
+           02 FILLER    PIC X(20)  VALUE "  COD. PACIENTE: ".
+           02 LC-COD    PIC ZZZZ9  VALUE ZEROS.
+           02 FILLER    PIC X(25)  VALUE SPACES.
+       01 LINCAB2.
+           02 FILLER    PIC X(10)  VALUE "DATA".
+           02 FILLER    PIC X(10)  VALUE "PESO".
+           02 FILLER    PIC X(10)  VALUE "ALTURA".
+           02 FILLER    PIC X(10)  VALUE "IMC".
+           02 FILLER    PIC X(14)  VALUE "PESO IDEAL".
+           02 FILLER    PIC X(26)  VALUE SPACES.
+       01 LINDET.
+           02 LD-DATA      PIC 9(4)/99/99.
+           02 FILLER       PIC X(2)  VALUE SPACES.
+           02 LD-PESO      PIC ZZ9,99.
+           02 FILLER       PIC X(4)  VALUE SPACES.
+           02 LD-ALTURA    PIC 9,99.
+           02 FILLER       PIC X(6)  VALUE SPACES.
+           02 LD-IMC       PIC ZZ9,99.
+           02 FILLER       PIC X(4)  VALUE SPACES.
+           02 LD-PESOIDEAL PIC ZZ9,99.
+           02 FILLER       PIC X(31) VALUE SPACES.
+       01 LINVAZIO.
+           02 FILLER    PIC X(50)  VALUE
+                   "NENHUM REGISTRO ENCONTRADO PARA O ALUNO INFORMADO.".
+           02 FILLER    PIC X(30) VALUE SPACES.
+
+      *-----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------*
+
+       INICIO.
+           DISPLAY ERASE.
+           DISPLAY "ACADEMIA MACK-FIT - EVOLUCAO DO ALUNO" AT 0518.
+           DISPLAY "NOME DO ALUNO..:"                      AT 1018.
+           ACCEPT NOME-PROCURA WITH UPPER                  AT 1035.
+
+           PERFORM ROT-ABRIR.
+           IF COD-ERRO-HIST = "00"
+               PERFORM ROT-LER
+               PERFORM ROT-PROCESSA UNTIL FIM-ARQUIVO
+           END-IF.
+           IF NOT ACHOU-REGISTRO
+               MOVE NOME-PROCURA TO LC-NOME
+               MOVE ZEROS        TO LC-COD
+               WRITE REG-REL FROM LINCAB1
+               WRITE REG-REL FROM LINCAB2
+               WRITE REG-REL FROM LINVAZIO
+           END-IF.
+           PERFORM ROT-FECHAR.
+
+           DISPLAY "RELATORIO IMCTREND.LST GERADO" AT 1218.
+           DISPLAY ERASE.
+           STOP RUN.
+
+       ROT-ABRIR.
+           OPEN INPUT  ARQ-IMC-HIST.
+           OPEN OUTPUT REL-IMC.
+
+       ROT-CABECALHO.
+           MOVE NOME-PROCURA  TO LC-NOME.
+           MOVE RH-COD-MEMBRO TO LC-COD.
+           WRITE REG-REL FROM LINCAB1.
+           WRITE REG-REL FROM LINCAB2.
+
+       ROT-LER.
+           READ ARQ-IMC-HIST
+               AT END MOVE "S" TO W-FIM-ARQ
+           END-READ.
+
+       ROT-PROCESSA.
+           IF RH-NOME = NOME-PROCURA
+               IF NOT ACHOU-REGISTRO
+                   PERFORM ROT-CABECALHO
+               END-IF
+               MOVE "S"          TO W-ACHOU
+               MOVE RH-DATA      TO LD-DATA
+               MOVE RH-PESO      TO LD-PESO
+               MOVE RH-ALTURA    TO LD-ALTURA
+               MOVE RH-IMC       TO LD-IMC
+               MOVE RH-PESOIDEAL TO LD-PESOIDEAL
+               WRITE REG-REL FROM LINDET
+           END-IF.
+           PERFORM ROT-LER.
+
+       ROT-FECHAR.
+           IF COD-ERRO-HIST = "00"
+               CLOSE ARQ-IMC-HIST
+           END-IF.
+           CLOSE REL-IMC.
+
+       FIM.

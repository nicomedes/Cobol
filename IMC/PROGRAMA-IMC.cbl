@@ -5,7 +5,12 @@
        AUTHOR.                 JULIANO NICOMEDES.
        INSTALLATION.       UNIVERSIDADE PRESBITERIANA MACKENZIE.
        SECURITY.           PROGRAMA DE USO EXCLUSIVO DOS ALUNOS.
-
+      *-----------------------------------------------------------------*
+      * 09 AGOSTO 2026 - JULIANO - CADA CALCULO PASSA A SER GRAVADO EM
+      *   IMCHIST.DAT, PARA MANTER O HISTORICO DE MEDIDAS DO ALUNO.
+      * 09 AGOSTO 2026 - JULIANO - PASSA A PEDIR O CODIGO DE PACIENTE
+      *   (O MESMO COD-PAC CADASTRADO EM CADPAC.cbl) PARA QUE O
+      *   HISTORICO DE IMC POSSA SER CRUZADO COM A FICHA DA CLINICA.
       *-----------------------------------------------------------------*
        ENVIRONMENT             DIVISION.
       *-----------------------------------------------------------------*
@@ -13,13 +18,43 @@
        CONFIGURATION           SECTION.
        SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-IMC-HIST ASSIGN TO "IMCHIST.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS  COD-ERRO-HIST.
+
       *-----------------------------------------------------------------*
        DATA                    DIVISION.
       *-----------------------------------------------------------------*
 
+       FILE SECTION.
+       FD  ARQ-IMC-HIST
+           LABEL RECORD STANDARD.
+       01  REG-IMC-HIST.
+           02 RH-DATA        PIC 9(8).
+           02 FILLER         PIC X(1)  VALUE SPACE.
+           02 RH-COD-MEMBRO  PIC 9(05).
+           02 FILLER         PIC X(1)  VALUE SPACE.
+           02 RH-NOME        PIC X(10).
+           02 FILLER         PIC X(1)  VALUE SPACE.
+           02 RH-SEXO        PIC X.
+           02 FILLER         PIC X(1)  VALUE SPACE.
+           02 RH-PESO        PIC 999V99.
+           02 FILLER         PIC X(1)  VALUE SPACE.
+           02 RH-ALTURA      PIC 9V99.
+           02 FILLER         PIC X(1)  VALUE SPACE.
+           02 RH-IMC         PIC 999V99.
+           02 FILLER         PIC X(1)  VALUE SPACE.
+           02 RH-PESOIDEAL   PIC 999V99.
+
        WORKING-STORAGE         SECTION.
 
+       77 COD-ERRO-HIST  PIC XX  VALUE SPACES.
+       77 W-DATA-SISTEMA PIC 9(8) VALUE ZEROS.
+
        77 LINHA-CABEC  PIC X(56)     VALUE ALL "=".
+       77 W-COD-MEMBRO PIC 9(05)     VALUE ZEROS.
        77 NOME-ED      PIC X(10)     VALUE SPACES.
        77 SEXO         PIC X         VALUE SPACES.
            88 SEXO-OK                    VALUE "M" "F".
@@ -46,7 +81,14 @@
       *-----------------------------------------------------------------*
        INICIO.
 
+           OPEN EXTEND ARQ-IMC-HIST.
+           IF COD-ERRO-HIST = "35"
+               OPEN OUTPUT ARQ-IMC-HIST
+           END-IF.
+
            PERFORM PROCESSA UNTIL OPC = "N".
+
+           CLOSE ARQ-IMC-HIST.
            DISPLAY ERASE.
            DISPLAY "PROGRAMA FINALIZADO!" AT 0618.
            STOP RUN.
@@ -54,16 +96,26 @@
         PROCESSA.
            DISPLAY ERASE.
            MOVE ZEROS TO PESO-ED, ALTURA-ED, IMC-ED, PESOIDEAL-ED, PESO,
-           ALTURA, PESOIDEAL, IMC.
+           ALTURA, PESOIDEAL, IMC, W-COD-MEMBRO.
            MOVE SPACES TO NOME-ED, SEXO, OPC.
            DISPLAY LINHA-CABEC                          AT 0510.
            DISPLAY "ACADEMIA MACK-FIT - CALCULO DE IMC" AT 0618.
            DISPLAY LINHA-CABEC                          AT 0710.
+           DISPLAY "COD. PACIENTE (CADPAC):"            AT 0918.
            DISPLAY "NOME..:"                            AT 1018.
            DISPLAY "SEXO..:"                            AT 1118.
            DISPLAY "PESO..:"                            AT 1218.
            DISPLAY "ALTURA:"                            AT 1318.
 
+           PERFORM WITH TEST AFTER UNTIL W-COD-MEMBRO <> ZEROS
+               ACCEPT W-COD-MEMBRO                      AT 0942
+               IF W-COD-MEMBRO <> ZEROS
+                   DISPLAY "                     "      AT 1940
+               ELSE
+                   DISPLAY "DIGITE O CODIGO DO PACIENTE!" AT 1940
+               END-IF
+           END-PERFORM.
+
            PERFORM WITH TEST AFTER UNTIL NOME-ED <> SPACES
                ACCEPT NOME-ED WITH UPPER                AT 1030
                IF NOME-ED <> SPACES
@@ -74,7 +126,7 @@
            END-PERFORM.
 
            PERFORM WITH TEST AFTER UNTIL SEXO-OK
-               ACCEPT SEXO WITH AUTO-SKIP UPPER         AT 1130
+               ACCEPT SEXO WITH UPPER AUTO              AT 1130
                IF SEXO-OK
                    DISPLAY "                     "      AT 1940
                ELSE
@@ -102,7 +154,7 @@
            END-PERFORM.
 
            DISPLAY "Tecle <Enter> para resultados"      AT 2040.
-           ACCEPT QQ-TECLA WITH AUTO-SKIP               AT 2140.
+           ACCEPT QQ-TECLA WITH AUTO                    AT 2140.
 
            MOVE PESO-ED TO PESO.
            MOVE ALTURA-ED TO ALTURA.
@@ -119,6 +171,8 @@
 
            MOVE PESOIDEAL TO PESOIDEAL-ED.
 
+           PERFORM GRAVAR-HISTORICO.
+
            DISPLAY ERASE.
            DISPLAY LINHA-CABEC                          AT 0510.
            DISPLAY "ACADEMIA MACK-FIT - RESULTADOS"     AT 0618.
@@ -130,28 +184,39 @@
            DISPLAY "SEU IMC.......:"                    AT 1218.
            DISPLAY IMC-ED                               AT 1235.
 
-           IF IMC <= 18,5
-               DISPLAY "ABAIXO DO PESO!" AT 1242
-           ELSE
-               IF IMC > 18,5 AND < 24,9
-               DISPLAY "PESO NORMAL" AT 1242
-               ELSE
-                   IF IMC > 25 AND < 29,9
-                   DISPLAY "ACIMA DO PESO" AT 1242
-                   ELSE
-                       IF IMC > 30
-                       DISPLAY "OBESO!"    AT 1242
-                       END-IF
-                   END-IF
-               END-IF
-            END-IF
+           EVALUATE TRUE
+               WHEN IMC < 18,5
+                   DISPLAY "ABAIXO DO PESO!"        AT 1242
+               WHEN IMC < 25
+                   DISPLAY "PESO NORMAL"             AT 1242
+               WHEN IMC < 30
+                   DISPLAY "ACIMA DO PESO"           AT 1242
+               WHEN IMC < 35
+                   DISPLAY "OBESIDADE GRAU I"        AT 1242
+               WHEN IMC < 40
+                   DISPLAY "OBESIDADE GRAU II"       AT 1242
+               WHEN OTHER
+                   DISPLAY "OBESIDADE GRAU III"      AT 1242
+           END-EVALUATE.
            DISPLAY "OUTRO CALCULO? (S/N): "               AT 2040.
            PERFORM WITH TEST AFTER UNTIL OPC-OK
 
-               ACCEPT OPC WITH AUTO-SKIP UPPER                AT 2062
+               ACCEPT OPC WITH UPPER AUTO                     AT 2062
                IF OPC-OK
                    DISPLAY "                                   " AT 1940
                ELSE
                    DISPLAY "DIGITE S OU N"                       AT 1940
                END-IF
            END-PERFORM.
+
+       GRAVAR-HISTORICO.
+           ACCEPT W-DATA-SISTEMA FROM DATE YYYYMMDD.
+           MOVE W-DATA-SISTEMA TO RH-DATA.
+           MOVE W-COD-MEMBRO   TO RH-COD-MEMBRO.
+           MOVE NOME-ED        TO RH-NOME.
+           MOVE SEXO           TO RH-SEXO.
+           MOVE PESO           TO RH-PESO.
+           MOVE ALTURA         TO RH-ALTURA.
+           MOVE IMC            TO RH-IMC.
+           MOVE PESOIDEAL      TO RH-PESOIDEAL.
+           WRITE REG-IMC-HIST.

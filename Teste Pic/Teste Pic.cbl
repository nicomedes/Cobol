@@ -5,6 +5,9 @@
        DATE-COMPILED.
        INSTALLATION.       UNIVERSIDADE PRESBITERIANA MACKENZIE.
        SECURITY.           PROGRAMA DE USO EXCLUSIVO DOS ALUNOS.
+      *    09 AGOSTO 2026 - TAKATO - ESTA EDICAO FOI GENERALIZADA EM
+      *    COMUM/FORMATAID.cbl (FORMATA-ID), USADA POR DV-NMAT E
+      *    DGVERIFICADOR PARA EXIBIR MATRICULAS NO MESMO FORMATO.
 
        ENVIRONMENT         DIVISION.
        CONFIGURATION       SECTION.

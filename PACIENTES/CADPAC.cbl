@@ -3,6 +3,15 @@
            PROGRAM-ID.       CADPAC.
            AUTHOR.           SOLANGE BARROS.
            DATE-WRITTEN.     22-07-2010.
+      *    09 AGOSTO 2026 - SOLANGE - PACIENTE.DAT PASSOU A SER
+      *    INDEXADO POR CODIGO, PARA GARANTIR PACIENTE UNICO.
+      *    09 AGOSTO 2026 - SOLANGE - CONV-PAC PASSOU A SER VALIDADO
+      *    CONTRA A TABELA DE CONVENIOS ACEITOS PELA CLINICA.
+      *    09 AGOSTO 2026 - SOLANGE - W-STATP PASSA A SER TRADUZIDO
+      *    PELO SUBPROGRAMA COMUM/VERIFICASTATUS.cbl.
+      *    09 AGOSTO 2026 - SOLANGE - TODO CADASTRO PASSA A SER
+      *    REGISTRADO EM AUDITORIA.LOG PELO SUBPROGRAMA COMPARTILHADO
+      *    COMUM/GRAVAAUDIT.cbl.
 
        ENVIRONMENT         DIVISION.
 
@@ -10,6 +19,9 @@
 
        FILE-CONTROL.
            SELECT ARQ-PAC ASSIGN TO "PACIENTE.DAT"
+               ORGANIZATION  INDEXED
+               RECORD KEY    COD-PAC
+               ACCESS        DYNAMIC
                FILE STATUS IS W-STATP.
 
        DATA                DIVISION.
@@ -17,16 +29,20 @@
        FILE                SECTION.
        FD                  ARQ-PAC.
        01                  REG-PAC.
+           05 COD-PAC    PIC 9(05).
            05 NOME-PAC   PIC X(30).
            05 IDADE-PAC  PIC 9(02).
            05 FONE-PAC   PIC X(09).
            05 DTNASC-PAC PIC X(10).
            05 CONV-PAC   PIC X(02).
+               88 CONV-PAC-OK   VALUE "01" "02" "03" "04" "99".
 
        WORKING-STORAGE SECTION.
        77 W-STATP        PIC X(02) VALUE   SPACES.
        77 W-RESP         PIC X     VALUE   SPACES.
        77 W-TRACO        PIC X(80) VALUE   ALL "=".
+       77 W-MENSAGEM-ERRO PIC X(40) VALUE  SPACES.
+       77 W-CHAVE-AUDIT   PIC X(15) VALUE  SPACES.
 
        SCREEN SECTION.
        01 TELA-1 BACKGROUND-COLOR 7.
@@ -44,6 +60,8 @@
                "C A D A S T R O   D E  P A C I E N T E S"
                FOREGROUND-COLOR 04.
            05 TEXTOS-TELA FOREGROUND-COLOR 01.
+               10 LINE 08 COLUMN 10 VALUE
+               "CODIGO PACIENTE..:[     ]".
                10 LINE 09 COLUMN 10 VALUE
                "NOME DO PACIENTE.:[                              ]".
                10 LINE 11 COLUMN 10 VALUE
@@ -54,6 +72,8 @@
                "DATA NASCIMENTO..:[          ]".
                10 LINE 17 COLUMN 10 VALUE
                "CONVENIO.........:[  ]".
+               10 LINE 18 COLUMN 10 VALUE
+               "(01-UNIMED 02-AMIL 03-BRADESCO 04-SULAMER 99-PARTIC)".
            05 MOLDURA1 FOREGROUND-COLOR 01.
                10 LINE 22 COLUMN 01 VALUE "E".
                10 LINE 22 COLUMN 02 PIC X(78) FROM W-TRACO.
@@ -67,6 +87,7 @@
                FOREGROUND-COLOR 4.
 
        01 TELA-2 FOREGROUND-COLOR 4.
+           05 I0 LINE 08 COLUMN 29 PIC 9(5)  USING COD-PAC.
            05 I1 LINE 09 COLUMN 29 PIC X(30) USING NOME-PAC.
            05 I2 LINE 11 COLUMN 29 PIC 9(2)  USING IDADE-PAC AUTO.
            05 I3 LINE 13 COLUMN 29 PIC X(09) USING FONE-PAC.
@@ -85,20 +106,40 @@
            PERFORM FIM
            STOP RUN.
        INICIO.
-           OPEN EXTEND ARQ-PAC.
+           OPEN I-O ARQ-PAC.
+           IF W-STATP = "35"
+               OPEN OUTPUT ARQ-PAC
+               CLOSE ARQ-PAC
+               OPEN I-O ARQ-PAC
+           ELSE
+               IF W-STATP NOT = "00"
+                   CALL "VERIFICA-STATUS" USING W-STATP
+                       W-MENSAGEM-ERRO
+                   DISPLAY W-MENSAGEM-ERRO AT 0525
+               END-IF
+           END-IF.
        PROCESSA.
            INITIALIZE REG-PAC
            DISPLAY TELA-1
+           PERFORM ENTRA-I0
            PERFORM ENTRA-I1
            PERFORM ENTRA-I2
            PERFORM ENTRA-I3
            PERFORM ENTRA-I4
            PERFORM ENTRA-I5
            WRITE REG-PAC
+               INVALID KEY
+                   DISPLAY "CODIGO JA CADASTRADO" AT 2325
+               NOT INVALID KEY
+                   MOVE COD-PAC TO W-CHAVE-AUDIT
+                   CALL "GRAVA-AUDITORIA" USING "CADPAC  " W-CHAVE-AUDIT
+           END-WRITE
            PERFORM CONTINUA.
        FIM.
            CLOSE ARQ-PAC.
 
+       ENTRA-I0.
+           ACCEPT I0.
        ENTRA-I1.
            PERFORM WITH TEST AFTER UNTIL NOME-PAC NOT = SPACES
                ACCEPT I1
@@ -114,7 +155,14 @@
                ACCEPT I4
            END-PERFORM.
        ENTRA-I5.
-           ACCEPT I5.
+           PERFORM WITH TEST AFTER UNTIL CONV-PAC-OK
+               ACCEPT I5
+               IF CONV-PAC-OK
+                   DISPLAY "                    " AT 2325
+               ELSE
+                   DISPLAY "CONVENIO NAO CADASTRADO" AT 2325
+               END-IF
+           END-PERFORM.
 
        CONTINUA.
            DISPLAY TELA-3

@@ -0,0 +1,153 @@
+      *-----------------------------------------------------------------*
+       IDENTIFICATION          DIVISION.
+      *-----------------------------------------------------------------*
+       PROGRAM-ID.             RELPAC.
+       AUTHOR.                 SOLANGE BARROS.
+      *-----------------------------------------------------------------*
+      * 09 AGOSTO 2026 - SOLANGE - RELATORIO DE PACIENTES CADASTRADOS
+      *   POR CADPAC.cbl, ORDENADO POR NOME, JA QUE PACIENTE.DAT E
+      *   INDEXADO POR CODIGO E NAO POR NOME.
+      *-----------------------------------------------------------------*
+       ENVIRONMENT             DIVISION.
+      *-----------------------------------------------------------------*
+
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-PAC ASSIGN TO "PACIENTE.DAT"
+               ORGANIZATION  INDEXED
+               RECORD KEY    COD-PAC
+               ACCESS        DYNAMIC
+               FILE STATUS IS W-STATP.
+
+           SELECT SD-ARQ-ORDENA ASSIGN TO "PACORD.TMP".
+
+           SELECT REL-PAC ASSIGN TO "PACIENTE.LST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS  COD-ERRO-REL.
+
+      *-----------------------------------------------------------------*
+       DATA                    DIVISION.
+      *-----------------------------------------------------------------*
+
+       FILE                    SECTION.
+       FD  ARQ-PAC.
+       01  REG-PAC.
+           05 COD-PAC    PIC 9(05).
+           05 NOME-PAC   PIC X(30).
+           05 IDADE-PAC  PIC 9(02).
+           05 FONE-PAC   PIC X(09).
+           05 DTNASC-PAC PIC X(10).
+           05 CONV-PAC   PIC X(02).
+
+       SD  SD-ARQ-ORDENA.
+       01  SD-REG-PAC.
+           02 SD-NOME    PIC X(30).
+           02 SD-COD     PIC 9(05).
+           02 SD-IDADE   PIC 9(02).
+           02 SD-FONE    PIC X(09).
+           02 SD-DTNASC  PIC X(10).
+           02 SD-CONV    PIC X(02).
+
+       FD  REL-PAC
+           LABEL RECORD STANDARD.
+       01  REG-REL    PIC X(80).
+
+       WORKING-STORAGE         SECTION.
+
+       77 W-STATP        PIC XX  VALUE SPACES.
+       77 COD-ERRO-REL   PIC XX  VALUE SPACES.
+       77 W-FIM-ARQ      PIC X   VALUE "N".
+           88 FIM-ARQUIVO           VALUE "S".
+       77 W-FIM-SORT     PIC X   VALUE "N".
+           88 FIM-SORT              VALUE "S".
+
+       01 LINCAB1.
+           02 FILLER    PIC X(30)  VALUE "RELATORIO DE PACIENTES".
+           02 FILLER    PIC X(50)  VALUE SPACES.
+       01 LINCAB2.
+           02 FILLER    PIC X(30)  VALUE "NOME".
+           02 FILLER    PIC X(10)  VALUE "CODIGO".
+           02 FILLER    PIC X(10)  VALUE "IDADE".
+           02 FILLER    PIC X(15)  VALUE "TELEFONE".
+           02 FILLER    PIC X(15)  VALUE "CONVENIO".
+       01 LINDET.
+           02 LD-NOME    PIC X(30).
+           02 LD-CODIGO  PIC ZZZZ9.
+           02 FILLER     PIC X(5)  VALUE SPACES.
+           02 LD-IDADE   PIC Z9.
+           02 FILLER     PIC X(8)  VALUE SPACES.
+           02 LD-FONE    PIC X(09).
+           02 FILLER     PIC X(6)  VALUE SPACES.
+           02 LD-CONV    PIC X(02).
+           02 FILLER     PIC X(13) VALUE SPACES.
+
+      *-----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------*
+
+       INICIO.
+           SORT SD-ARQ-ORDENA ON ASCENDING KEY SD-NOME
+               INPUT PROCEDURE  ROT-CARREGAR
+               OUTPUT PROCEDURE ROT-IMPRIMIR.
+
+           DISPLAY "RELATORIO PACIENTE.LST GERADO" AT 1218.
+           STOP RUN.
+
+      *-----------------------------------------------------------------*
+      * ROT-CARREGAR - LE PACIENTE.DAT NA ORDEM DA CHAVE (CODIGO) E
+      *   ENTREGA CADA REGISTRO AO SORT PARA REORDENAR POR NOME.
+      *-----------------------------------------------------------------*
+       ROT-CARREGAR.
+           OPEN INPUT ARQ-PAC.
+           IF W-STATP = "00"
+               MOVE ZEROS TO COD-PAC
+               START ARQ-PAC KEY IS NOT LESS THAN COD-PAC
+                   INVALID KEY
+                       MOVE "S" TO W-FIM-ARQ
+               END-START
+               PERFORM ROT-LER-PAC
+               PERFORM ROT-RELEASE-UM UNTIL FIM-ARQUIVO
+               CLOSE ARQ-PAC
+           END-IF.
+
+       ROT-LER-PAC.
+           READ ARQ-PAC NEXT RECORD
+               AT END MOVE "S" TO W-FIM-ARQ
+           END-READ.
+
+       ROT-RELEASE-UM.
+           MOVE NOME-PAC   TO SD-NOME.
+           MOVE COD-PAC    TO SD-COD.
+           MOVE IDADE-PAC  TO SD-IDADE.
+           MOVE FONE-PAC   TO SD-FONE.
+           MOVE DTNASC-PAC TO SD-DTNASC.
+           MOVE CONV-PAC   TO SD-CONV.
+           RELEASE SD-REG-PAC.
+           PERFORM ROT-LER-PAC.
+
+      *-----------------------------------------------------------------*
+      * ROT-IMPRIMIR - RECEBE OS REGISTROS JA ORDENADOS POR NOME E
+      *   GRAVA O RELATORIO EM PACIENTE.LST.
+      *-----------------------------------------------------------------*
+       ROT-IMPRIMIR.
+           OPEN OUTPUT REL-PAC.
+           WRITE REG-REL FROM LINCAB1.
+           WRITE REG-REL FROM LINCAB2.
+           PERFORM ROT-RETORNAR-UM UNTIL FIM-SORT.
+           CLOSE REL-PAC.
+
+       ROT-RETORNAR-UM.
+           RETURN SD-ARQ-ORDENA
+               AT END
+                   MOVE "S" TO W-FIM-SORT
+               NOT AT END
+                   MOVE SD-NOME   TO LD-NOME
+                   MOVE SD-COD    TO LD-CODIGO
+                   MOVE SD-IDADE  TO LD-IDADE
+                   MOVE SD-FONE   TO LD-FONE
+                   MOVE SD-CONV   TO LD-CONV
+                   WRITE REG-REL FROM LINDET
+           END-RETURN.

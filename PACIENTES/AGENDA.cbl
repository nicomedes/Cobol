@@ -0,0 +1,215 @@
+      $SET ACCEPTREFRESH
+       IDENTIFICATION        DIVISION.
+           PROGRAM-ID.       AGENDA.
+           AUTHOR.           SOLANGE BARROS.
+           DATE-WRITTEN.     09-08-2026.
+      *    09 AGOSTO 2026 - SOLANGE - AGENDA DE CONSULTAS, LIGANDO
+      *    CADA HORARIO A UM PACIENTE JA CADASTRADO EM PACIENTE.DAT.
+      *    09 AGOSTO 2026 - SOLANGE - ROT-AGENDAR ACEITAVA O CODIGO EM
+      *    D-COD (QUE GRAVA EM AG-COD-PAC) MAS NUNCA O COPIAVA PARA
+      *    COD-PAC, A CHAVE DE LEITURA DE ARQ-PAC; A BUSCA NUNCA
+      *    ACHAVA O PACIENTE E O LACO FICAVA PRESO. PASSA A MOVER
+      *    AG-COD-PAC PARA COD-PAC ANTES DO READ.
+
+       ENVIRONMENT         DIVISION.
+
+       INPUT-OUTPUT        SECTION.
+
+       FILE-CONTROL.
+           SELECT ARQ-PAC ASSIGN TO "PACIENTE.DAT"
+               ORGANIZATION  INDEXED
+               RECORD KEY    COD-PAC
+               ACCESS        DYNAMIC
+               FILE STATUS IS W-STATP.
+           SELECT ARQ-AGENDA ASSIGN TO "AGENDA.DAT"
+               ORGANIZATION  INDEXED
+               RECORD KEY    AG-CHAVE
+               ALTERNATE RECORD KEY IS AG-COD-PAC
+                   WITH DUPLICATES
+               ACCESS        DYNAMIC
+               FILE STATUS IS W-STATA.
+
+       DATA                DIVISION.
+
+       FILE                SECTION.
+       FD                  ARQ-PAC.
+       01                  REG-PAC.
+           05 COD-PAC    PIC 9(05).
+           05 NOME-PAC   PIC X(30).
+           05 IDADE-PAC  PIC 9(02).
+           05 FONE-PAC   PIC X(09).
+           05 DTNASC-PAC PIC X(10).
+           05 CONV-PAC   PIC X(02).
+
+       FD                  ARQ-AGENDA.
+       01                  REG-AGENDA.
+           05 AG-CHAVE.
+               10 AG-COD-PAC   PIC 9(05).
+               10 AG-DATA      PIC 9(08).
+               10 AG-HORA      PIC 9(04).
+           05 AG-STATUS      PIC X(01).
+               88 AG-AGENDADO    VALUE "A".
+               88 AG-CANCELADO   VALUE "X".
+
+       WORKING-STORAGE SECTION.
+       77 W-STATP        PIC X(02) VALUE   SPACES.
+       77 W-STATA        PIC X(02) VALUE   SPACES.
+       77 W-RESP         PIC X     VALUE   SPACES.
+       77 W-OPCAO        PIC X     VALUE   SPACE.
+           88 W-OPCAO-OK          VALUE "1" "2".
+       77 W-TRACO        PIC X(80) VALUE   ALL "=".
+       77 W-COD-PROCURA  PIC 9(05) VALUE   ZEROS.
+       77 QQ-TECLA       PIC X     VALUE   SPACE.
+
+       SCREEN SECTION.
+       01 TELA-1 BACKGROUND-COLOR 7.
+           05 BLANK SCREEN.
+           05 MOLDURA FOREGROUND-COLOR 01.
+               10 LINE 01 COLUMN 01 VALUE "E".
+               10 LINE 01 COLUMN 02 PIC X(78) FROM W-TRACO.
+               10 LINE 01 COLUMN 80 VALUE ">".
+               10 LINE 02 COLUMN 01 VALUE "o".
+               10 LINE 02 COLUMN 80 VALUE "o".
+               10 LINE 03 COLUMN 01 VALUE "E".
+               10 LINE 03 COLUMN 02 PIC X(78) FROM W-TRACO.
+               10 LINE 03 COLUMN 80 VALUE "U".
+           05 LINE 02 COLUMN 25 VALUE
+               "A G E N D A   D E   C O N S U L T A S"
+               FOREGROUND-COLOR 04.
+           05 TEXTOS-TELA FOREGROUND-COLOR 01.
+               10 LINE 08 COLUMN 10 VALUE
+               "(1) AGENDAR CONSULTA   (2) CONSULTAR AGENDA".
+               10 LINE 10 COLUMN 10 VALUE
+               "OPCAO............:[ ]".
+           05 MOLDURA1 FOREGROUND-COLOR 01.
+               10 LINE 22 COLUMN 01 VALUE "E".
+               10 LINE 22 COLUMN 02 PIC X(78) FROM W-TRACO.
+               10 LINE 22 COLUMN 80 VALUE ">".
+               10 LINE 23 COLUMN 01 VALUE "o".
+               10 LINE 23 COLUMN 80 VALUE "o".
+               10 LINE 24 COLUMN 01 VALUE "E".
+               10 LINE 24 COLUMN 02 PIC X(78) FROM W-TRACO.
+               10 LINE 24 COLUMN 80 VALUE "U".
+           05 LINE 23 COLUMN 03 VALUE "MENSAGEM ==>> "
+               FOREGROUND-COLOR 4.
+
+       01 TELA-OPCAO FOREGROUND-COLOR 4.
+           05 D-OPCAO LINE 10 COLUMN 29 PIC X TO W-OPCAO.
+
+       01 TELA-MARCA FOREGROUND-COLOR 4.
+           05 D-COD    LINE 12 COLUMN 30 PIC 9(5) TO AG-COD-PAC.
+           05 D-NOME   LINE 13 COLUMN 30 PIC X(30) FROM NOME-PAC.
+           05 D-DATA   LINE 15 COLUMN 30 PIC 9(8)  TO AG-DATA.
+           05 D-HORA   LINE 17 COLUMN 30 PIC 9(4)  TO AG-HORA.
+
+       01 TELA-CONSULTA FOREGROUND-COLOR 4.
+           05 D-CCOD   LINE 12 COLUMN 30 PIC 9(5) TO AG-COD-PAC.
+
+       01 TELA-PAUSA FOREGROUND-COLOR 4.
+           05 LINE 20 COLUMN 30 PIC X(8) FROM AG-DATA.
+           05 LINE 20 COLUMN 45 PIC X(4) FROM AG-HORA.
+           05 LINE 21 COLUMN 30 PIC X TO QQ-TECLA AUTO.
+
+       01 TELA-3 FOREGROUND-COLOR 04.
+           05 LINE 23 COLUMN 25 VALUE
+           "OUTRA OPERACAO? (S/N)".
+           05 LINE 23 COLUMN 65 PIC X TO W-RESP AUTO.
+
+       PROCEDURE DIVISION.
+
+       MESTRA.
+           PERFORM INICIO
+           PERFORM PROCESSA UNTIL W-RESP = "N"
+           PERFORM FIM
+           STOP RUN.
+       INICIO.
+           OPEN INPUT ARQ-PAC.
+           OPEN I-O ARQ-AGENDA.
+           IF W-STATA = "35"
+               OPEN OUTPUT ARQ-AGENDA
+               CLOSE ARQ-AGENDA
+               OPEN I-O ARQ-AGENDA
+           END-IF.
+       PROCESSA.
+           MOVE SPACE TO W-OPCAO.
+           DISPLAY TELA-1.
+           PERFORM RECEBER-OPCAO.
+           EVALUATE W-OPCAO
+               WHEN "1"
+                   PERFORM ROT-AGENDAR
+               WHEN "2"
+                   PERFORM ROT-CONSULTAR
+           END-EVALUATE.
+           PERFORM CONTINUA.
+       FIM.
+           CLOSE ARQ-PAC ARQ-AGENDA.
+
+       RECEBER-OPCAO.
+           PERFORM WITH TEST AFTER UNTIL W-OPCAO-OK
+               ACCEPT D-OPCAO
+               IF W-OPCAO-OK
+                   DISPLAY "                    " AT 2325
+               ELSE
+                   DISPLAY "DIGITE 1 OU 2" AT 2325
+               END-IF
+           END-PERFORM.
+
+       ROT-AGENDAR.
+           INITIALIZE REG-AGENDA.
+           DISPLAY TELA-MARCA.
+
+           PERFORM WITH TEST AFTER UNTIL W-STATP = "00"
+               ACCEPT D-COD
+               MOVE AG-COD-PAC TO COD-PAC
+               READ ARQ-PAC
+               IF W-STATP NOT = "00"
+                   DISPLAY "PACIENTE NAO CADASTRADO" AT 2325
+               END-IF
+           END-PERFORM.
+
+           DISPLAY D-NOME.
+           ACCEPT D-DATA.
+           ACCEPT D-HORA.
+           MOVE "A" TO AG-STATUS.
+
+           WRITE REG-AGENDA
+               INVALID KEY
+                   DISPLAY "HORARIO JA AGENDADO PARA ESTE PACIENTE"
+                       AT 2325
+               NOT INVALID KEY
+                   DISPLAY "CONSULTA AGENDADA COM SUCESSO" AT 2325
+           END-WRITE.
+
+       ROT-CONSULTAR.
+           DISPLAY TELA-CONSULTA.
+           ACCEPT D-CCOD.
+           MOVE AG-COD-PAC TO W-COD-PROCURA.
+
+           MOVE ZEROS TO AG-DATA AG-HORA.
+           START ARQ-AGENDA KEY IS NOT LESS THAN AG-COD-PAC
+               INVALID KEY
+                   DISPLAY "PACIENTE SEM CONSULTAS AGENDADAS" AT 2325
+           END-START.
+
+           IF W-STATA = "00"
+               PERFORM ROT-LISTAR-CONSULTAS
+                   WITH TEST AFTER
+                   UNTIL W-STATA NOT = "00"
+                      OR AG-COD-PAC NOT = W-COD-PROCURA
+           END-IF.
+
+       ROT-LISTAR-CONSULTAS.
+           READ ARQ-AGENDA NEXT RECORD
+               AT END MOVE "10" TO W-STATA
+           END-READ.
+           IF W-STATA = "00" AND AG-COD-PAC = W-COD-PROCURA
+               DISPLAY TELA-PAUSA
+               ACCEPT TELA-PAUSA
+           END-IF.
+
+       CONTINUA.
+           DISPLAY TELA-3
+           PERFORM WITH TEST AFTER UNTIL W-RESP = "S" OR "N"
+               ACCEPT TELA-3
+               MOVE FUNCTION UPPER-CASE (W-RESP) TO W-RESP
+           END-PERFORM.

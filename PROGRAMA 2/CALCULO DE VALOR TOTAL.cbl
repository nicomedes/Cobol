@@ -1,45 +1,108 @@
-       IDENTIFICATION          DIVISION.
-       PROGRAM-ID.              EDICAO.
-       AUTHOR.                  TAKATO.
-
-       ENVIRONMENT             DIVISION.
-       CONFIGURATION           SECTION.
-       SPECIAL-NAMES.          DECIMAL-POINT IS COMMA.
-
-       DATA                    DIVISION.
-       WORKING-STORAGE         SECTION.
-       77  QUANTIDADE      PIC 9(4)        VALUE ZEROS.
-       77  QUANTIDADE-ED   PIC -Z.ZZ9       VALUE ZEROS.
-       77  PRECO           PIC 9(4)V99     VALUE ZEROS.
-       77  PRECO-ED        PIC -Z.ZZ9,99    VALUE ZEROS.
-       77  VAL-TOT         PIC 9(7)V99     VALUE ZEROS.
-       77  VAL-TOT-ED      PIC -Z.ZZZ.ZZ9,99 VALUE ZEROS.
-       77  X               PIC X           VALUE SPACES.
-
-       PROCEDURE DIVISION.
-       INICIO.
-       MOVE ZERO TO QUANTIDADE, QUANTIDADE-ED, PRECO,
-       PRECO-ED,VAL-TOT-ED, VAL-TOT.
-       MOVE SPACES TO X.
-       DISPLAY ERASE.
-       DISPLAY "CALCULO DE VALOR TOTAL"    AT  0510.
-       DISPLAY "QUANTIDADE:"               AT  1010.
-       DISPLAY "(DE 1 A 4 DIGITOS)"        AT  1050.
-       ACCEPT  QUANTIDADE-ED               AT  1041.
-       MOVE    QUANTIDADE-ED   TO  QUANTIDADE.
-       DISPLAY "PRECO UNITARIO:"           AT  1210.
-       DISPLAY "(ATE 4 DIG. INTEIROS E 2 DEC.)"    AT 1250.
-       ACCEPT PRECO-ED                     AT  1238.
-       MOVE PRECO-ED TO PRECO.
-       COMPUTE VAL-TOT = QUANTIDADE * PRECO.
-       MOVE VAL-TOT TO VAL-TOT-ED.
-       DISPLAY "VALOR TOTAL CALCULADO:"    AT  1610.
-       DISPLAY VAL-TOT-ED  AT  1634.
-       ACCEPT  X   AT 2034.
-       IF X = "X"
-           GO TO INICIO.
-
-       DISPLAY ERASE.
-
-       STOP RUN.
-
+       IDENTIFICATION          DIVISION.
+       PROGRAM-ID.              EDICAO.
+       AUTHOR.                  TAKATO.
+      *    09 AGOSTO 2026 - TAKATO - ACRESCENTADO MODO LOTE, QUE LE
+      *    QUANTIDADE/PRECO DE ITENS.DAT E IMPRIME CADA TOTAL MAIS O
+      *    TOTAL GERAL, SEM PRECISAR DIGITAR LINHA A LINHA.
+      *    09 AGOSTO 2026 - TAKATO - CORRIGIDA A CONTINUACAO DO MOVE
+      *    INICIAL, QUE ESTAVA MAL FORMATADA E IMPEDIA A COMPILACAO.
+
+       ENVIRONMENT             DIVISION.
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.          DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-ITENS ASSIGN TO "ITENS.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS  COD-ERRO-ITENS.
+
+       DATA                    DIVISION.
+
+       FILE                    SECTION.
+       FD  ARQ-ITENS
+           LABEL RECORD STANDARD.
+       01  REG-ITEM.
+           02 LI-QUANTIDADE  PIC 9(4).
+           02 FILLER         PIC X(1).
+           02 LI-PRECO       PIC 9(4)V99.
+
+       WORKING-STORAGE         SECTION.
+       77  QUANTIDADE      PIC 9(4)        VALUE ZEROS.
+       77  QUANTIDADE-ED   PIC -Z.ZZ9       VALUE ZEROS.
+       77  PRECO           PIC 9(4)V99     VALUE ZEROS.
+       77  PRECO-ED        PIC -Z.ZZ9,99    VALUE ZEROS.
+       77  VAL-TOT         PIC 9(7)V99     VALUE ZEROS.
+       77  VAL-TOT-ED      PIC -Z.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  X               PIC X           VALUE SPACES.
+
+       77  COD-ERRO-ITENS  PIC X(02)       VALUE SPACES.
+       77  W-FIM-ARQ       PIC X           VALUE "N".
+           88 FIM-ARQUIVO                    VALUE "S".
+       77  MODO            PIC X           VALUE SPACES.
+           88 MODO-LOTE                      VALUE "L".
+       77  GRANDE-TOTAL    PIC 9(9)V99     VALUE ZEROS.
+       77  GRANDE-TOTAL-ED PIC -Z.ZZZ.ZZ9,99 VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       INICIO.
+       DISPLAY ERASE.
+       DISPLAY "CALCULO DE VALOR TOTAL"    AT  0510.
+       DISPLAY "MODO: (I)NTERATIVO OU (L)OTE?" AT 0810.
+       ACCEPT MODO AT 0840.
+       MOVE FUNCTION UPPER-CASE (MODO) TO MODO.
+       IF MODO-LOTE
+           GO TO ROTINA-LOTE.
+
+       MOVE ZERO TO QUANTIDADE, QUANTIDADE-ED, PRECO,
+           PRECO-ED, VAL-TOT-ED, VAL-TOT.
+       MOVE SPACES TO X.
+       DISPLAY "QUANTIDADE:"               AT  1010.
+       DISPLAY "(DE 1 A 4 DIGITOS)"        AT  1050.
+       ACCEPT  QUANTIDADE-ED               AT  1041.
+       MOVE    QUANTIDADE-ED   TO  QUANTIDADE.
+       DISPLAY "PRECO UNITARIO:"           AT  1210.
+       DISPLAY "(ATE 4 DIG. INTEIROS E 2 DEC.)"    AT 1250.
+       ACCEPT PRECO-ED                     AT  1238.
+       MOVE PRECO-ED TO PRECO.
+       COMPUTE VAL-TOT = QUANTIDADE * PRECO.
+       MOVE VAL-TOT TO VAL-TOT-ED.
+       DISPLAY "VALOR TOTAL CALCULADO:"    AT  1610.
+       DISPLAY VAL-TOT-ED  AT  1634.
+       ACCEPT  X   AT 2034.
+       IF X = "X"
+           GO TO INICIO.
+
+       DISPLAY ERASE.
+
+       STOP RUN.
+
+       ROTINA-LOTE.
+           OPEN INPUT ARQ-ITENS.
+           IF COD-ERRO-ITENS NOT = "00"
+               DISPLAY "ITENS.DAT NAO ENCONTRADO"
+               STOP RUN
+           END-IF.
+
+           PERFORM LER-ITEM.
+           PERFORM PROCESSA-ITEM UNTIL FIM-ARQUIVO.
+
+           CLOSE ARQ-ITENS.
+           MOVE GRANDE-TOTAL TO GRANDE-TOTAL-ED.
+           DISPLAY "TOTAL GERAL: " GRANDE-TOTAL-ED.
+           STOP RUN.
+
+       LER-ITEM.
+           READ ARQ-ITENS
+               AT END MOVE "S" TO W-FIM-ARQ
+           END-READ.
+
+       PROCESSA-ITEM.
+           MOVE LI-QUANTIDADE TO QUANTIDADE.
+           MOVE LI-PRECO      TO PRECO.
+           COMPUTE VAL-TOT = QUANTIDADE * PRECO.
+           MOVE VAL-TOT TO VAL-TOT-ED.
+           ADD VAL-TOT TO GRANDE-TOTAL.
+           DISPLAY "QTD " LI-QUANTIDADE " PRECO " LI-PRECO
+                   " TOTAL " VAL-TOT-ED.
+           PERFORM LER-ITEM.

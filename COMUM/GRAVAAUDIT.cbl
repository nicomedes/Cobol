@@ -0,0 +1,105 @@
+      *-----------------------------------------------------------------*
+       IDENTIFICATION          DIVISION.
+      *-----------------------------------------------------------------*
+
+       PROGRAM-ID.             GRAVA-AUDITORIA.
+       AUTHOR.                 JULIANO NICOMEDES.
+       INSTALLATION.       UNIVERSIDADE PRESBITERIANA MACKENZIE.
+       SECURITY.           PROGRAMA DE USO EXCLUSIVO DOS ALUNOS.
+      *-----------------------------------------------------------------*
+      * TRILHA DE AUDITORIA COMPARTILHADA: TODO PROGRAMA QUE GRAVA UM
+      * REGISTRO NOVO CHAMA ESTA ROTINA LOGO APOS O WRITE, PARA QUE
+      * FIQUE REGISTRADO EM AUDITORIA.LOG QUEM (QUAL PROGRAMA) GRAVOU
+      * QUAL CHAVE E QUANDO. USADO POR CRIASEQ1, CRIAPROD, INCL-PROD
+      * E CADPAC.
+      * 09 AGOSTO 2026 - JULIANO NICOMEDES - OS ITENS DA LINKAGE
+      *   SECTION USAVAM O PREFIXO LK-, DIFERENTE DO RESTO DOS
+      *   SUBPROGRAMAS DE COMUM/ (SOMAR, MODCALCDV, VERIFICASTATUS);
+      *   RENOMEADOS PARA PROGRAMA E CHAVE, SEM PREFIXO.
+      *-----------------------------------------------------------------*
+       ENVIRONMENT             DIVISION.
+      *-----------------------------------------------------------------*
+
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-AUDIT ASSIGN TO "AUDITORIA.LOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS  COD-ERRO-AUDIT.
+
+      *-----------------------------------------------------------------*
+       DATA                    DIVISION.
+      *-----------------------------------------------------------------*
+
+       FILE SECTION.
+       FD  ARQ-AUDIT
+           LABEL RECORD STANDARD.
+       01  REG-AUDIT.
+           02 AU-PROGRAMA    PIC X(08).
+           02 FILLER         PIC X(01) VALUE SPACE.
+           02 AU-CHAVE       PIC X(15).
+           02 FILLER         PIC X(01) VALUE SPACE.
+           02 AU-DATA        PIC X(10).
+           02 FILLER         PIC X(01) VALUE SPACE.
+           02 AU-HORA        PIC X(08).
+
+       WORKING-STORAGE         SECTION.
+       77 COD-ERRO-AUDIT PIC XX VALUE SPACES.
+
+       01 W-DATA-SIS.
+           02 W-ANO  PIC 9999.
+           02 W-MES  PIC 99.
+           02 W-DIA  PIC 99.
+       01 W-DATA-BARRA.
+           02 W-DIA-B  PIC 99.
+           02 FILLER   PIC X VALUE "/".
+           02 W-MES-B  PIC 99.
+           02 FILLER   PIC X VALUE "/".
+           02 W-ANO-B  PIC 9999.
+
+       01 W-HORA-SIS.
+           02 W-HH   PIC 99.
+           02 W-MM   PIC 99.
+           02 W-SS   PIC 99.
+           02 FILLER PIC 99.
+       01 W-HORA-DOISPONTOS.
+           02 W-HH-B  PIC 99.
+           02 FILLER  PIC X VALUE ":".
+           02 W-MM-B  PIC 99.
+           02 FILLER  PIC X VALUE ":".
+           02 W-SS-B  PIC 99.
+
+       LINKAGE                 SECTION.
+       01 PROGRAMA  PIC X(08).
+       01 CHAVE     PIC X(15).
+
+      *-----------------------------------------------------------------*
+       PROCEDURE DIVISION USING PROGRAMA CHAVE.
+      *-----------------------------------------------------------------*
+
+       INICIO.
+           ACCEPT W-DATA-SIS FROM DATE YYYYMMDD.
+           MOVE W-DIA TO W-DIA-B.
+           MOVE W-MES TO W-MES-B.
+           MOVE W-ANO TO W-ANO-B.
+
+           ACCEPT W-HORA-SIS FROM TIME.
+           MOVE W-HH TO W-HH-B.
+           MOVE W-MM TO W-MM-B.
+           MOVE W-SS TO W-SS-B.
+
+           MOVE PROGRAMA TO AU-PROGRAMA.
+           MOVE CHAVE    TO AU-CHAVE.
+           MOVE W-DATA-BARRA        TO AU-DATA.
+           MOVE W-HORA-DOISPONTOS   TO AU-HORA.
+
+           OPEN EXTEND ARQ-AUDIT.
+           IF COD-ERRO-AUDIT = "35"
+               OPEN OUTPUT ARQ-AUDIT
+           END-IF.
+           WRITE REG-AUDIT.
+           CLOSE ARQ-AUDIT.
+
+           EXIT PROGRAM.

@@ -0,0 +1,59 @@
+      *-----------------------------------------------------------------*
+       IDENTIFICATION          DIVISION.
+      *-----------------------------------------------------------------*
+
+       PROGRAM-ID.             VERIFICA-STATUS.
+       AUTHOR.                 JULIANO NICOMEDES.
+       INSTALLATION.       UNIVERSIDADE PRESBITERIANA MACKENZIE.
+       SECURITY.           PROGRAMA DE USO EXCLUSIVO DOS ALUNOS.
+      *-----------------------------------------------------------------*
+      * TRADUZ UM CODIGO DE FILE STATUS NA MESMA MENSAGEM CLARA, NAO
+      * IMPORTA QUAL PROGRAMA CHAMOU (CRIASEQ1, CRIAPROD, LERPROD,
+      * INCL-PROD, CADPAC, ...), EM VEZ DE CADA UM SO DISTINGUIR "00"
+      * DE "NAO 00" COM UMA MENSAGEM GENERICA PROPRIA.
+      *-----------------------------------------------------------------*
+       ENVIRONMENT             DIVISION.
+      *-----------------------------------------------------------------*
+
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.
+
+      *-----------------------------------------------------------------*
+       DATA                    DIVISION.
+      *-----------------------------------------------------------------*
+
+       WORKING-STORAGE         SECTION.
+
+       LINKAGE                 SECTION.
+       01 STATUS-ARQUIVO   PIC XX.
+       01 MENSAGEM-STATUS  PIC X(40).
+
+      *-----------------------------------------------------------------*
+       PROCEDURE DIVISION USING STATUS-ARQUIVO MENSAGEM-STATUS.
+      *-----------------------------------------------------------------*
+
+       INICIO.
+           EVALUATE STATUS-ARQUIVO
+               WHEN "00"
+                   MOVE SPACES TO MENSAGEM-STATUS
+               WHEN "22"
+                   MOVE "REGISTRO DUPLICADO - CHAVE JA CADASTRADA"
+                       TO MENSAGEM-STATUS
+               WHEN "23"
+                   MOVE "REGISTRO NAO ENCONTRADO"
+                       TO MENSAGEM-STATUS
+               WHEN "24"
+                   MOVE "CHAVE FORA DA FAIXA DO ARQUIVO"
+                       TO MENSAGEM-STATUS
+               WHEN "35"
+                   MOVE "ARQUIVO NAO ENCONTRADO"
+                       TO MENSAGEM-STATUS
+               WHEN "91"
+                   MOVE "ERRO PERMANENTE DE E/S NO ARQUIVO"
+                       TO MENSAGEM-STATUS
+               WHEN OTHER
+                   MOVE "ERRO DE ARQUIVO NAO PREVISTO"
+                       TO MENSAGEM-STATUS
+           END-EVALUATE.
+
+           EXIT PROGRAM.

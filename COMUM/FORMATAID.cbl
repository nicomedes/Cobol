@@ -1,37 +1,40 @@
-      *-----------------------------------------------------------------*
-       IDENTIFICATION          DIVISION.
-      *-----------------------------------------------------------------*
-
-       PROGRAM-ID.             SOMAR.
-       AUTHOR.                 JULIANO NICOMEDES.
-       INSTALLATION.           UNIVERSIDADE PRESBITERIANA MACKENZIE.
-       SECURITY.               PROGRAMA DE USO EXCLUSIVO DOS ALUNOS.
-
-      *-----------------------------------------------------------------*
-       ENVIRONMENT             DIVISION.
-      *-----------------------------------------------------------------*
-
-       CONFIGURATION           SECTION.
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA.
-
-      *-----------------------------------------------------------------*
-       DATA                    DIVISION.
-      *-----------------------------------------------------------------*
-
-       WORKING-STORAGE         SECTION.
-
-       77 RESULTADO PIC 9(5) VALUE ZEROS.
-
-       LINKAGE SECTION.
-       01 CAMP1 PIC 9(2).
-       01 CAMP2 PIC 9(3).
-       01 CAMP3 PIC 9(5).
-
-      *-----------------------------------------------------------------*
-       PROCEDURE DIVISION USING CAMP1 CAMP2 CAMP3.
-      *-----------------------------------------------------------------*
-       INICIO.
-           COMPUTE RESULTADO = CAMP1 + CAMP2.
-           MOVE RESULTADO TO CAMP3
-           EXIT PROGRAM.
+      *-----------------------------------------------------------------*
+       IDENTIFICATION          DIVISION.
+      *-----------------------------------------------------------------*
+
+       PROGRAM-ID.             FORMATA-ID.
+       AUTHOR.                 JULIANO NICOMEDES.
+       INSTALLATION.       UNIVERSIDADE PRESBITERIANA MACKENZIE.
+       SECURITY.           PROGRAMA DE USO EXCLUSIVO DOS ALUNOS.
+      *-----------------------------------------------------------------*
+      * EDITA UM NUMERO DE MATRICULA/CODIGO DE 7 DIGITOS NO FORMATO
+      * ESPACADO 99B99B999, NA LINHA DA MASCARA DE "Teste Pic.cbl",
+      * PARA QUE TODAS AS TELAS QUE EXIBEM UM ID EXIBAM O MESMO FORMATO.
+      * USADO POR DV-NMAT E DGVERIFICADOR.
+      *-----------------------------------------------------------------*
+       ENVIRONMENT             DIVISION.
+      *-----------------------------------------------------------------*
+
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.
+
+      *-----------------------------------------------------------------*
+       DATA                    DIVISION.
+      *-----------------------------------------------------------------*
+
+       WORKING-STORAGE         SECTION.
+       01 W-ID-EDITADO PIC 99B99B999.
+
+       LINKAGE                 SECTION.
+       01 NUMERO       PIC 9(7).
+       01 ID-EDITADO    PIC X(9).
+
+      *-----------------------------------------------------------------*
+       PROCEDURE DIVISION USING NUMERO ID-EDITADO.
+      *-----------------------------------------------------------------*
+
+       INICIO.
+           MOVE NUMERO       TO W-ID-EDITADO.
+           MOVE W-ID-EDITADO TO ID-EDITADO.
+
+           EXIT PROGRAM.

@@ -0,0 +1,59 @@
+      *-----------------------------------------------------------------*
+       IDENTIFICATION          DIVISION.
+      *-----------------------------------------------------------------*
+
+       PROGRAM-ID.             MODULO-CALC-DV.
+       AUTHOR.                 JULIANO NICOMEDES.
+       INSTALLATION.       UNIVERSIDADE PRESBITERIANA MACKENZIE.
+       SECURITY.           PROGRAMA DE USO EXCLUSIVO DOS ALUNOS.
+      *-----------------------------------------------------------------*
+      * CALCULO DO DIGITO VERIFICADOR (MODULO 11, PESO A PARTIR DE 2)
+      * USADO POR TODAS AS TELAS QUE PRECISAM DE UM DV DE MATRICULA:
+      * DV-NMAT, DGVERIFICADOR (DIGITO VERIFICADOR E SCREEN SECTION).
+      *-----------------------------------------------------------------*
+       ENVIRONMENT             DIVISION.
+      *-----------------------------------------------------------------*
+
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.
+
+      *-----------------------------------------------------------------*
+       DATA                    DIVISION.
+      *-----------------------------------------------------------------*
+
+       WORKING-STORAGE         SECTION.
+       01 NUM-AUX     PIC 9(7) VALUE ZEROS.
+       01 QUOCIENTE   PIC 9(7) VALUE ZEROS.
+       01 RESTO       PIC 99   VALUE ZEROS.
+       01 PESO        PIC 99   VALUE ZEROS.
+       01 SOMA        PIC 9(5) VALUE ZEROS.
+
+       LINKAGE                 SECTION.
+       01 NUMERO      PIC 9(7).
+       01 DIGITO      PIC 9.
+
+      *-----------------------------------------------------------------*
+       PROCEDURE DIVISION USING NUMERO DIGITO.
+      *-----------------------------------------------------------------*
+
+       INICIO.
+           MOVE ZEROS TO NUM-AUX QUOCIENTE RESTO SOMA.
+           MOVE NUMERO TO NUM-AUX.
+           MOVE 2 TO PESO.
+
+           PERFORM WITH TEST AFTER UNTIL QUOCIENTE = 0
+               DIVIDE NUM-AUX BY 10 GIVING QUOCIENTE REMAINDER RESTO
+               COMPUTE SOMA = SOMA + (RESTO * PESO)
+               ADD 1 TO PESO
+               MOVE QUOCIENTE TO NUM-AUX
+           END-PERFORM.
+
+           DIVIDE SOMA BY 11 GIVING NUM-AUX REMAINDER RESTO.
+
+           IF (RESTO = 0 OR = 1)
+               MOVE RESTO TO DIGITO
+           ELSE
+               COMPUTE DIGITO = 11 - RESTO
+           END-IF.
+
+           EXIT PROGRAM.

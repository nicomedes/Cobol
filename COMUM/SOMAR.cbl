@@ -0,0 +1,90 @@
+      *-----------------------------------------------------------------*
+       IDENTIFICATION          DIVISION.
+      *-----------------------------------------------------------------*
+
+       PROGRAM-ID.             SOMAR.
+       AUTHOR.                 JULIANO NICOMEDES.
+       INSTALLATION.           UNIVERSIDADE PRESBITERIANA MACKENZIE.
+       SECURITY.               PROGRAMA DE USO EXCLUSIVO DOS ALUNOS.
+      *-----------------------------------------------------------------*
+      * 09 AGOSTO 2026 - JULIANO - SOMAR DEIXOU DE FAZER SOMENTE UMA
+      *   SOMA E PASSOU A SER UMA UTILIDADE ARITMETICA COMPARTILHADA
+      *   (SOMA, SUBTRACAO, MULTIPLICACAO E DIVISAO), MOVIDA PARA
+      *   COMUM/ PARA SER CHAMADA POR OUTROS PROGRAMAS ALEM DO PGMMOD.
+      * 09 AGOSTO 2026 - JULIANO - COD-ERRO-CALC GANHA O VALOR "O"
+      *   PARA SINALIZAR QUANDO O RESULTADO NAO COUBE EM CAMP3, EM
+      *   VEZ DE TRUNCAR SILENCIOSAMENTE.
+      * 09 AGOSTO 2026 - JULIANO - CAMP1/CAMP2/CAMP3 CRESCEM PARA
+      *   9(10)V9(3) PARA QUE PRECOFABRICA, TAXA E REAJUSTE TAMBEM
+      *   POSSAM CHAMAR SOMAR EM VEZ DE CALCULAR SUAS TAXAS NA MAO.
+      *-----------------------------------------------------------------*
+       ENVIRONMENT             DIVISION.
+      *-----------------------------------------------------------------*
+
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+      *-----------------------------------------------------------------*
+       DATA                    DIVISION.
+      *-----------------------------------------------------------------*
+
+       WORKING-STORAGE         SECTION.
+
+       77 RESULTADO PIC 9(10)V9(3) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       01 CAMP1          PIC 9(10)V9(3).
+       01 CAMP2          PIC 9(10)V9(3).
+       01 CAMP3          PIC 9(10)V9(3).
+       01 OPERACAO       PIC X.
+           88 OPERACAO-OK           VALUE "+" "-" "*" "/".
+       01 COD-ERRO-CALC  PIC X.
+           88 CALC-OK               VALUE SPACE.
+           88 CALC-ERRO             VALUE "E".
+           88 CALC-OVERFLOW         VALUE "O".
+
+      *-----------------------------------------------------------------*
+       PROCEDURE DIVISION USING CAMP1 CAMP2 CAMP3 OPERACAO
+                                COD-ERRO-CALC.
+      *-----------------------------------------------------------------*
+       INICIO.
+           MOVE ZEROS  TO RESULTADO.
+           MOVE SPACE  TO COD-ERRO-CALC.
+
+           IF NOT OPERACAO-OK
+               MOVE "E" TO COD-ERRO-CALC
+           ELSE
+               EVALUATE OPERACAO
+                   WHEN "+"
+                       COMPUTE RESULTADO = CAMP1 + CAMP2
+                           ON SIZE ERROR
+                               MOVE "O" TO COD-ERRO-CALC
+                       END-COMPUTE
+                   WHEN "-"
+                       IF CAMP1 < CAMP2
+                           MOVE "E" TO COD-ERRO-CALC
+                       ELSE
+                           COMPUTE RESULTADO = CAMP1 - CAMP2
+                       END-IF
+                   WHEN "*"
+                       COMPUTE RESULTADO = CAMP1 * CAMP2
+                           ON SIZE ERROR
+                               MOVE "O" TO COD-ERRO-CALC
+                       END-COMPUTE
+                   WHEN "/"
+                       IF CAMP2 = ZEROS
+                           MOVE "E" TO COD-ERRO-CALC
+                       ELSE
+                           COMPUTE RESULTADO = CAMP1 / CAMP2
+                       END-IF
+               END-EVALUATE
+           END-IF.
+
+           IF CALC-OK
+               MOVE RESULTADO TO CAMP3
+           ELSE
+               MOVE ZEROS     TO CAMP3
+           END-IF.
+
+           EXIT PROGRAM.

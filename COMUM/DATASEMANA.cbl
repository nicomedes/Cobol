@@ -0,0 +1,106 @@
+      *-----------------------------------------------------------------*
+       IDENTIFICATION          DIVISION.
+      *-----------------------------------------------------------------*
+
+       PROGRAM-ID.             DATA-SEMANA.
+       AUTHOR.                 JULIANO NICOMEDES.
+       INSTALLATION.       UNIVERSIDADE PRESBITERIANA MACKENZIE.
+       SECURITY.           PROGRAMA DE USO EXCLUSIVO DOS ALUNOS.
+      *-----------------------------------------------------------------*
+      * RECEBE ANO/MES/DIA E DEVOLVE A DATA JA FORMATADA COM BARRAS E
+      * O NOME DO DIA DA SEMANA (CALCULADO PELA CONGRUENCIA DE ZELLER,
+      * SEM DEPENDER DE FUNCAO INTRINSECA DE DATA). SUBSTITUI AS DUAS
+      * MONTAGENS DE DATA QUASE IDENTICAS QUE EXISTIAM EM LEPRODIS.cbl
+      * E ProjetoComanda/INCL-PROD.cbl.
+      * 09 AGOSTO 2026 - JULIANO NICOMEDES - OS ITENS DA LINKAGE
+      *   SECTION USAVAM O PREFIXO LK-, DIFERENTE DO RESTO DOS
+      *   SUBPROGRAMAS DE COMUM/ (SOMAR, MODCALCDV, VERIFICASTATUS);
+      *   RENOMEADOS PARA ANO, MES, DIA, DATA-BARRA E DIA-SEMANA, SEM
+      *   PREFIXO.
+      *-----------------------------------------------------------------*
+       ENVIRONMENT             DIVISION.
+      *-----------------------------------------------------------------*
+
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.
+
+      *-----------------------------------------------------------------*
+       DATA                    DIVISION.
+      *-----------------------------------------------------------------*
+
+       WORKING-STORAGE         SECTION.
+
+       01 TAB-DIAS-SEMANA.
+           02 NOME-DIA-SEMANA OCCURS 7 TIMES PIC X(13).
+
+       01 W-DATA-EDICAO.
+           02 W-DIA-ED  PIC 99.
+           02 FILLER    PIC X VALUE "/".
+           02 W-MES-ED  PIC 99.
+           02 FILLER    PIC X VALUE "/".
+           02 W-ANO-ED  PIC 9999.
+
+       77 W-MES-Z         PIC 99   VALUE ZEROS.
+       77 W-ANO-Z         PIC 9999 VALUE ZEROS.
+       77 W-K             PIC 99   VALUE ZEROS.
+       77 W-J             PIC 99   VALUE ZEROS.
+       77 W-TERMO1        PIC 9(4) VALUE ZEROS.
+       77 W-TERMO2        PIC 9(4) VALUE ZEROS.
+       77 W-TERMO3        PIC 9(4) VALUE ZEROS.
+       77 W-H             PIC 9(4) VALUE ZEROS.
+       77 W-INDICE-SEMANA PIC 9    VALUE ZEROS.
+
+       LINKAGE                 SECTION.
+       01 ANO         PIC 9(4).
+       01 MES         PIC 9(2).
+       01 DIA         PIC 9(2).
+       01 DATA-BARRA  PIC X(10).
+       01 DIA-SEMANA  PIC X(13).
+
+      *-----------------------------------------------------------------*
+       PROCEDURE DIVISION USING ANO MES DIA
+                                DATA-BARRA DIA-SEMANA.
+      *-----------------------------------------------------------------*
+
+       INICIO.
+           PERFORM CARREGA-TABELA-DIAS.
+
+           MOVE DIA TO W-DIA-ED.
+           MOVE MES TO W-MES-ED.
+           MOVE ANO TO W-ANO-ED.
+           MOVE W-DATA-EDICAO TO DATA-BARRA.
+
+           MOVE MES TO W-MES-Z.
+           MOVE ANO TO W-ANO-Z.
+           IF W-MES-Z < 3
+               ADD 12 TO W-MES-Z
+               SUBTRACT 1 FROM W-ANO-Z
+           END-IF.
+
+           DIVIDE W-ANO-Z BY 100 GIVING W-J REMAINDER W-K.
+
+           COMPUTE W-TERMO1 = FUNCTION INTEGER
+                   (13 * (W-MES-Z + 1) / 5).
+           COMPUTE W-TERMO2 = FUNCTION INTEGER(W-K / 4).
+           COMPUTE W-TERMO3 = FUNCTION INTEGER(W-J / 4).
+
+           COMPUTE W-H = FUNCTION MOD(DIA + W-TERMO1 + W-K
+                   + W-TERMO2 + W-TERMO3 - (2 * W-J), 7).
+
+           ADD 1 TO W-H GIVING W-INDICE-SEMANA.
+           MOVE NOME-DIA-SEMANA(W-INDICE-SEMANA) TO DIA-SEMANA.
+
+           EXIT PROGRAM.
+
+      *-----------------------------------------------------------------*
+      * CARREGA-TABELA-DIAS - INDICE 1 CORRESPONDE AO RESTO 0 DA
+      *   CONGRUENCIA DE ZELLER (SABADO), E ASSIM POR DIANTE.
+      *-----------------------------------------------------------------*
+       CARREGA-TABELA-DIAS.
+           MOVE "SABADO"        TO NOME-DIA-SEMANA(1).
+           MOVE "DOMINGO"       TO NOME-DIA-SEMANA(2).
+           MOVE "SEGUNDA-FEIRA" TO NOME-DIA-SEMANA(3).
+           MOVE "TERCA-FEIRA"   TO NOME-DIA-SEMANA(4).
+           MOVE "QUARTA-FEIRA"  TO NOME-DIA-SEMANA(5).
+           MOVE "QUINTA-FEIRA"  TO NOME-DIA-SEMANA(6).
+           MOVE "SEXTA-FEIRA"   TO NOME-DIA-SEMANA(7).

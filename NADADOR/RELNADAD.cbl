@@ -0,0 +1,162 @@
+      *-----------------------------------------------------------------*
+       IDENTIFICATION          DIVISION.
+      *-----------------------------------------------------------------*
+       PROGRAM-ID.             RELNADAD.
+       AUTHOR.                 JULIANO.
+      *-----------------------------------------------------------------*
+      * 09 AGOSTO 2026 - JULIANO - RELATORIO MENSAL DE MATRICULADOS POR
+      *   CATEGORIA, A PARTIR DA FICHA GRAVADA PELO EXEMPLOFOR EM
+      *   NADADORES.DAT.
+      *-----------------------------------------------------------------*
+       ENVIRONMENT             DIVISION.
+      *-----------------------------------------------------------------*
+
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-NADADORES ASSIGN TO "NADADORES.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS  COD-ERRO-NAD.
+           SELECT REL-NADADORES ASSIGN TO "NADADMES.LST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS  COD-ERRO-REL.
+
+      *-----------------------------------------------------------------*
+       DATA                    DIVISION.
+      *-----------------------------------------------------------------*
+
+       FILE SECTION.
+       FD  ARQ-NADADORES
+           LABEL RECORD STANDARD.
+       01  REG-NADADOR.
+           02 RN-NOME        PIC X(20).
+           02 FILLER         PIC X(1).
+           02 RN-IDADE       PIC 99.
+           02 FILLER         PIC X(1).
+           02 RN-CATEGORIA   PIC X(10).
+           02 FILLER         PIC X(1).
+           02 RN-DATA        PIC 9(8).
+
+       FD  REL-NADADORES
+           LABEL RECORD STANDARD.
+       01  REG-REL    PIC X(80).
+
+       WORKING-STORAGE         SECTION.
+
+       77 COD-ERRO-NAD    PIC XX  VALUE SPACES.
+       77 COD-ERRO-REL    PIC XX  VALUE SPACES.
+       77 W-FIM-ARQ       PIC X   VALUE "N".
+           88 FIM-ARQUIVO            VALUE "S".
+       77 W-MES-PROCURA   PIC 99  VALUE ZEROS.
+       77 W-MES-REG       PIC 99  VALUE ZEROS.
+
+       77 W-CONT-INFA     PIC 9(3) VALUE ZEROS.
+       77 W-CONT-INFB     PIC 9(3) VALUE ZEROS.
+       77 W-CONT-JUVA     PIC 9(3) VALUE ZEROS.
+       77 W-CONT-JUVB     PIC 9(3) VALUE ZEROS.
+       77 W-CONT-ADULTO   PIC 9(3) VALUE ZEROS.
+       77 W-CONT-TOTAL    PIC 9(3) VALUE ZEROS.
+
+       01 LINCAB1.
+           02 FILLER    PIC X(30)  VALUE
+               "MATRICULADOS NO MES: ".
+           02 LC-MES    PIC 99     VALUE ZEROS.
+           02 FILLER    PIC X(48)  VALUE SPACES.
+       01 LINCAB2.
+           02 FILLER    PIC X(20)  VALUE "CATEGORIA".
+           02 FILLER    PIC X(60)  VALUE "QUANTIDADE".
+       01 LINDET.
+           02 LD-CATEGORIA  PIC X(20).
+           02 LD-QTD        PIC ZZ9.
+           02 FILLER        PIC X(57) VALUE SPACES.
+
+      *-----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------*
+
+       INICIO.
+           DISPLAY ERASE.
+           DISPLAY "RELATORIO MENSAL DE MATRICULA POR CATEGORIA" AT 0510.
+           DISPLAY "MES A APURAR (01-12):"                       AT 1010.
+           ACCEPT W-MES-PROCURA                                  AT 1032.
+
+           PERFORM ROT-ABRIR.
+           IF COD-ERRO-NAD = "00"
+               PERFORM ROT-LER
+               PERFORM ROT-PROCESSA UNTIL FIM-ARQUIVO
+           END-IF.
+           PERFORM ROT-CABECALHO.
+           PERFORM ROT-IMPRIMIR-TOTAIS.
+           PERFORM ROT-FECHAR.
+
+           DISPLAY "RELATORIO NADADMES.LST GERADO" AT 1218.
+           DISPLAY ERASE.
+           STOP RUN.
+
+       ROT-ABRIR.
+           OPEN INPUT  ARQ-NADADORES.
+           OPEN OUTPUT REL-NADADORES.
+
+       ROT-LER.
+           READ ARQ-NADADORES
+               AT END MOVE "S" TO W-FIM-ARQ
+           END-READ.
+
+       ROT-PROCESSA.
+           MOVE RN-DATA(5:2) TO W-MES-REG.
+           IF W-MES-REG = W-MES-PROCURA
+               EVALUATE RN-CATEGORIA
+                   WHEN "INFANTIL A"
+                       ADD 1 TO W-CONT-INFA
+                   WHEN "INFANTIL B"
+                       ADD 1 TO W-CONT-INFB
+                   WHEN "JUVENIL A"
+                       ADD 1 TO W-CONT-JUVA
+                   WHEN "JUVENIL B"
+                       ADD 1 TO W-CONT-JUVB
+                   WHEN "ADULTO"
+                       ADD 1 TO W-CONT-ADULTO
+               END-EVALUATE
+               ADD 1 TO W-CONT-TOTAL
+           END-IF.
+           PERFORM ROT-LER.
+
+       ROT-CABECALHO.
+           MOVE W-MES-PROCURA TO LC-MES.
+           WRITE REG-REL FROM LINCAB1.
+           WRITE REG-REL FROM LINCAB2.
+
+       ROT-IMPRIMIR-TOTAIS.
+           MOVE "INFANTIL A" TO LD-CATEGORIA.
+           MOVE W-CONT-INFA  TO LD-QTD.
+           WRITE REG-REL FROM LINDET.
+
+           MOVE "INFANTIL B" TO LD-CATEGORIA.
+           MOVE W-CONT-INFB  TO LD-QTD.
+           WRITE REG-REL FROM LINDET.
+
+           MOVE "JUVENIL A"  TO LD-CATEGORIA.
+           MOVE W-CONT-JUVA  TO LD-QTD.
+           WRITE REG-REL FROM LINDET.
+
+           MOVE "JUVENIL B"  TO LD-CATEGORIA.
+           MOVE W-CONT-JUVB  TO LD-QTD.
+           WRITE REG-REL FROM LINDET.
+
+           MOVE "ADULTO"     TO LD-CATEGORIA.
+           MOVE W-CONT-ADULTO TO LD-QTD.
+           WRITE REG-REL FROM LINDET.
+
+           MOVE "TOTAL"      TO LD-CATEGORIA.
+           MOVE W-CONT-TOTAL TO LD-QTD.
+           WRITE REG-REL FROM LINDET.
+
+       ROT-FECHAR.
+           IF COD-ERRO-NAD = "00"
+               CLOSE ARQ-NADADORES
+           END-IF.
+           CLOSE REL-NADADORES.
+
+       FIM.

@@ -1,53 +1,140 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID.  EXEMPLOFOR.
-       AUTHOR.      JULIANO.
-
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION           SECTION.
-       SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.
-
-
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION.
-
-       77 IDADE PIC 99 VALUE ZEROS.
-      * O NIVEL 88 SERVE PARA NOME DE CONTEUDO OU NIVEL DE CONDICAO
-           88 IDADE-OK VALUE 5 THRU 90.
-
-       PROCEDURE DIVISION.
-
-           DISPLAY "DIGITE A IDADE:" AT 1030.
-
-
-           PERFORM WITH TEST AFTER UNTIL IDADE >= 5 OR IDADE <= 90
-               ACCEPT IDADE AT 1046
-
-               IF IDADE >= 5 OR IDADE <= 90
-                   DISPLAY "                              " AT 1530
-               ELSE
-                   DISPLAY "DIGITE UMA IDADE ENTRE 5 E 90!" AT 1530
-               END-IF
-           END-PERFORM.
-
-           EVALUATE TRUE
-               WHEN IDADE >=5 AND < 7 DISPLAY "INFANTIL A"  AT 1130
-               WHEN IDADE <= 11 DISPLAY "INFANTIL B"  AT 1130
-               WHEN IDADE <= 13 DISPLAY "JUVENIL A"  AT 1130
-               WHEN IDADE <= 17 DISPLAY "JUVENIL B"  AT 1130
-               WHEN IDADE >=18  DISPLAY "ADULTO"  AT 1130
-
-
-
-
-
-           END-EVALUATE.
-
-
-
-
-
-       FIM.
-
-
+      *-----------------------------------------------------------------*
+       IDENTIFICATION          DIVISION.
+      *-----------------------------------------------------------------*
+
+       PROGRAM-ID.             EXEMPLOFOR.
+       AUTHOR.                 JULIANO.
+      *-----------------------------------------------------------------*
+      * 09 AGOSTO 2026 - JULIANO - CADA NADADOR CLASSIFICADO PASSA A
+      *   SER GRAVADO EM NADADORES.DAT, FORMANDO A FICHA DA TURMA POR
+      *   CATEGORIA (IDADE).
+      * 09 AGOSTO 2026 - JULIANO - EM VEZ DE DIGITAR A IDADE TODA
+      *   TEMPORADA, AGORA SE DIGITA A DATA DE NASCIMENTO UMA UNICA VEZ
+      *   E A IDADE E CALCULADA A PARTIR DE ACCEPT ... FROM DATE, COMO
+      *   LEPRODIS E INCL-PROD JA FAZEM PARA A DATA DO DIA.
+      * 09 AGOSTO 2026 - JULIANO - O LACO DE VALIDACAO TESTAVA
+      *   IDADE >= 5 OR IDADE <= 90, VERDADEIRO PARA QUALQUER IDADE
+      *   POSSIVEL, E NUNCA REJEITAVA UMA DATA DE NASCIMENTO FORA DA
+      *   FAIXA; PASSA A TESTAR IDADE-OK DIRETO.
+      *-----------------------------------------------------------------*
+       ENVIRONMENT             DIVISION.
+      *-----------------------------------------------------------------*
+
+       CONFIGURATION           SECTION.
+       SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT            SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-NADADORES ASSIGN TO "NADADORES.DAT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS  COD-ERRO-NAD.
+
+      *-----------------------------------------------------------------*
+       DATA                    DIVISION.
+      *-----------------------------------------------------------------*
+
+       FILE SECTION.
+       FD  ARQ-NADADORES
+           LABEL RECORD STANDARD.
+       01  REG-NADADOR.
+           02 RN-NOME        PIC X(20).
+           02 FILLER         PIC X(1)  VALUE SPACE.
+           02 RN-IDADE       PIC 99.
+           02 FILLER         PIC X(1)  VALUE SPACE.
+           02 RN-CATEGORIA   PIC X(10).
+           02 FILLER         PIC X(1)  VALUE SPACE.
+           02 RN-DATA        PIC 9(8).
+
+       WORKING-STORAGE         SECTION.
+
+       77 IDADE PIC 99 VALUE ZEROS.
+      * O NIVEL 88 SERVE PARA NOME DE CONTEUDO OU NIVEL DE CONDICAO
+           88 IDADE-OK VALUE 5 THRU 90.
+
+       77 W-NOME          PIC X(20)  VALUE SPACES.
+       77 W-CATEGORIA     PIC X(10)  VALUE SPACES.
+       77 W-DATA-SISTEMA  PIC 9(8)   VALUE ZEROS.
+       77 COD-ERRO-NAD    PIC X(02)  VALUE SPACES.
+
+       01  DATA-NASCIMENTO.
+           02 ANO-NASC  PIC 9999.
+           02 MES-NASC  PIC 99.
+           02 DIA-NASC  PIC 99.
+
+       01  DATA-SIS.
+           02 ANO-SIS  PIC 9999.
+           02 MES-SIS  PIC 99.
+           02 DIA-SIS  PIC 99.
+
+      *-----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------*
+
+           DISPLAY "DIGITE O NOME DO NADADOR:" AT 0930.
+           ACCEPT W-NOME AT 0956.
+           MOVE FUNCTION UPPER-CASE(W-NOME) TO W-NOME.
+
+           DISPLAY "DIGITE A DATA DE NASCIMENTO (AAAAMMDD):" AT 1030.
+
+           PERFORM WITH TEST AFTER UNTIL IDADE-OK
+               ACCEPT DATA-NASCIMENTO AT 1071
+               PERFORM CALCULA-IDADE
+
+               IF IDADE-OK
+                   DISPLAY "                              " AT 1530
+               ELSE
+                   DISPLAY "DATA DE NASCIMENTO INVALIDA!" AT 1530
+               END-IF
+           END-PERFORM.
+
+           EVALUATE TRUE
+               WHEN IDADE >=5 AND < 7 MOVE "INFANTIL A" TO W-CATEGORIA
+               WHEN IDADE <= 11 MOVE "INFANTIL B" TO W-CATEGORIA
+               WHEN IDADE <= 13 MOVE "JUVENIL A"  TO W-CATEGORIA
+               WHEN IDADE <= 17 MOVE "JUVENIL B"  TO W-CATEGORIA
+               WHEN IDADE >=18  MOVE "ADULTO"     TO W-CATEGORIA
+           END-EVALUATE.
+
+           DISPLAY W-CATEGORIA AT 1130.
+
+           PERFORM GRAVAR-FICHA.
+
+       FIM.
+           STOP RUN.
+
+      *-----------------------------------------------------------------*
+      * CALCULA-IDADE - APURA A IDADE ATUAL A PARTIR DA DATA DE
+      *   NASCIMENTO DIGITADA E DA DATA DO SISTEMA, DESCONTANDO 1 ANO
+      *   QUANDO O ANIVERSARIO AINDA NAO CHEGOU NESTE ANO.
+      *-----------------------------------------------------------------*
+       CALCULA-IDADE.
+           ACCEPT DATA-SIS FROM DATE YYYYMMDD.
+
+           COMPUTE IDADE = ANO-SIS - ANO-NASC.
+           IF MES-SIS < MES-NASC
+               SUBTRACT 1 FROM IDADE
+           ELSE
+               IF MES-SIS = MES-NASC AND DIA-SIS < DIA-NASC
+                   SUBTRACT 1 FROM IDADE
+               END-IF
+           END-IF.
+
+      *-----------------------------------------------------------------*
+      * GRAVAR-FICHA - ACRESCENTA O NADADOR CLASSIFICADO NA FICHA DA
+      *   TURMA (NADADORES.DAT), CRIANDO O ARQUIVO SE AINDA NAO EXISTIR.
+      *-----------------------------------------------------------------*
+       GRAVAR-FICHA.
+           OPEN EXTEND ARQ-NADADORES.
+           IF COD-ERRO-NAD = "35"
+               OPEN OUTPUT ARQ-NADADORES
+           END-IF.
+
+           ACCEPT W-DATA-SISTEMA FROM DATE YYYYMMDD.
+
+           MOVE W-NOME      TO RN-NOME.
+           MOVE IDADE       TO RN-IDADE.
+           MOVE W-CATEGORIA TO RN-CATEGORIA.
+           MOVE W-DATA-SISTEMA TO RN-DATA.
+           WRITE REG-NADADOR.
+
+           CLOSE ARQ-NADADORES.
